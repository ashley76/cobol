@@ -1,349 +1,552 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.         COBANL01
-       AUTHOR.
-       DATE-WRITTEN.
-       DATE-COMPILED.
-
-
-      *******************************
-
-
-
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT.
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD.
-
-
-       01  LICENSE-REC.
-           05  REC-TYPE            PIC X.
-           05  HDR-REC.
-               10  L-TYPE          PIC 99.
-               10  L-DESC          PIC X(34).
-       01  DETAIL-REC.
-           05  FILLER              PIC X.
-           05  D-CUSTID            PIC X(9).
-           05  D-CUST-BDAY         PIC 9(8)    COMP-3.
-           05  D-CUST-SAFETY-NO    PIC X(10).
-           05  D-L-TYPE            PIC 99.
-           05  D-SEASON            PIC 9.
-           05  D-RESIDENT          PIC X.
-           05  D-FEE               PIC 9(3)V99 COMP-3.
-
-       FD PRTOUT
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 55
-           DATA RECORD IS PRTLINE.
-
-       01 PRTLINE              PIC X(132).
-
-
-       WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  C-PCTR          PIC 99      VALUE ZERO.
-           05  MORE-RECS       PIC XXX     VALUE 'YES'.
-
-           05  X               PIC 9       VALUE ZERO  COMP.
-           05  Y               PIC 9       VALUE ZERO  COMP.
-
-           05  GT-D-LIC-CTR    PIC 9(9)    VALUE ZERO.
-           05  RES-CTR         PIC 9(9)    VALUE ZERO.
-           05  NONRES-CTR      PIC 9(9)    VALUE ZERO.
-           05  GT-RES-CTR      PIC 9(9)    VALUE ZERO.
-           05  GT-NONRES-CTR   PIC 9(9)    VALUE ZERO.
-
-           05  GT-D-TOT-FEES   PIC 9(9)    VALUE ZERO.
-
-       01  SYS-DATE.
-           05  I-YEAR          PIC 9(4).
-           05  I-MONTH         PIC 99.
-           05  I-DAY           PIC 99.
-
-
-
-       01  COMPANY-TITLE-LINE.
-           05  FILLER          PIC X(6)    VALUE 'DATE:'.
-           05  O-DATE          PIC X(10).
-           05  FILLER          PIC X(44)   VALUE SPACES.
-           05  FILLER          PIC X(20)   VALUE 'CP1A HUNTING LICENSE'.
-           05  FILLER          PIC X(44)   VALUE SPACES.
-           05  FILLER          PIC X(6)    VALUE 'PAGE: '.
-           05  O-PCTR          PIC Z9.
-
-       01  DETAIL-HEADING-LINE.
-           05  FILLER          PIC X(8)    VALUE 'COBANL01'.
-           05  FILLER          PIC X(55)   VALUE SPACES.
-           05  FILLER          PIC X(13)   VALUE 'DETAIL REPORT'.
-           05  FILLER          PIC X(56)   VALUE SPACES.
-
-       01  SUMMARY-HEADING-LINE.
-           05  FILLER          PIC X(8)    VALUE 'COBANL01'.
-           05  FILLER          PIC X(55)   VALUE SPACES.
-           05  FILLER          PIC X(14)   VALUE 'SUMMARY REPORT'.
-           05  FILLER          PIC X(55)   VALUE SPACES.
-
-       01  AUTHOR-HEADING-LINE.
-           05  FILLER          PIC X(62)   VALUE SPACES.
-           05  FILLER          PIC X(16)   VALUE 'ASHLEY LINDQUIST'.
-           05  FILLER          PIC X(54)   VALUE SPACES.
-
-       01  DETAIL-COLUMN-HEADING.
-           05  FILLER          PIC XXX     VALUE SPACES.
-           05  FILLER          PIC XX      VALUE 'ID'.
-           05  FILLER          PIC X(12)   VALUE SPACES.
-           05  FILLER          PIC X(8)    VALUE 'BIRTHDAY'.
-           05  FILLER          PIC X(7)    VALUE SPACES.
-           05  FILLER          PIC X(13)   VALUE 'SAFETY NUMBER'.
-           05  FILLER          PIC X(5)    VALUE SPACES.
-           05  FILLER          PIC X(12)   VALUE 'LICENSE TYPE'.
-           05  FILLER          PIC X(26)   VALUE SPACES.
-           05  FILLER          PIC X(6)    VALUE 'SEASON'.
-           05  FILLER          PIC X(5)    VALUE SPACES.
-           05  FILLER          PIC X(21)   VALUE 'RESIDENT/NON-RESIDENT'
-      -                                                                .
-           05  FILLER          PIC X(9)    VALUE SPACES.
-           05  FILLER          PIC XXX     VALUE 'FEE'.
-
-       01  SUMMARY-COLUMN-HEADING.
-           05  FILLER          PIC XXX     VALUE SPACES.
-           05  FILLER          PIC X(12)   VALUE 'LICENSE TYPE'.
-           05  FILLER          PIC X(27)   VALUE SPACES.
-           05  FILLER          PIC X(14)   VALUE 'RESIDENT TOTAL'.
-           05  FILLER          PIC X(9)    VALUE SPACES.
-           05  FILLER          PIC X(18)   VALUE 'NON-RESIDENT TOTAL'.
-           05  FILLER          PIC X(12)   VALUE SPACES.
-           05  FILLER          PIC X(13)   VALUE 'LICENSES SOLD'.
-           05  FILLER          PIC X(10)   VALUE SPACES.
-           05  FILLER          PIC X(14)   VALUE 'FEES COLLECTED'.
-
-       01  DETAIL-LINE.
-           05  FILLER              PIC XXX     VALUE SPACES.
-           05  O-CUSTID            PIC 9(9).
-           05  FILLER              PIC X(5)    VALUE SPACES.
-      *    BIRTHDAY?
-           05  FILLER              PIC X(5)    VALUE SPACES.
-           05  O-CUST-SAFETY-NO    PIC 9(10).
-           05  FILLER              PIC X(8)    VALUE SPACES.
-           05  O-D-L-TYPE          PIC X(34).
-           05  FILLER              PIC X(7)    VALUE SPACES.
-           05  O-SEASON            PIC 9.
-           05  FILLER              PIC X(7)    VALUE SPACES.
-           05  O-RESIDENT          PIC X(12).
-           05  FILLER              PIC X(14)   VALUE SPACES.
-           05  O-FEE               PIC $$$$.99.
-
-       01  SUMMARY-LINE.
-           05  FILLER              PIC XXX     VALUE SPACES.
-           05  O-S-L-TYPE          PIC X(34).
-           05  FILLER              PIC X(13)   VALUE SPACES.
-           05  O-RES-CTR           PIC ZZ,ZZ9.
-           05  FILLER              PIC X(21)   VALUE SPACES.
-           05  O-NONRES-CTR        PIC ZZ,ZZ9.
-           05  FILLER              PIC X(19)   VALUE SPACES.
-           05  O-LICENSE-CTR       PIC ZZ,ZZ9.
-           05  FILLER              PIC X(13)   VALUE SPACES.
-           05  O-TOT-FEES          PIC $$$$,$$$.99.
-
-       01  DETAIL-GT-LINE.
-           05  FILLER              PIC X(78)   VALUE SPACES.
-           05  FILLER              PIC X(21)   VALUE 'TOTAL LICENSES SOL
-      -                                                            'D'.
-           05  O-GT-D-LIC-CTR      PIC ZZ9.
-           05  FILLER              PIC X(5)    VALUE SPACES.
-           05  O-GT-D-TOT-FEES     PIC $$,$$$,$$$.99.
-
-       01  SUMMARY-GT-LINE.
-           05  FILLER              PIC X(33)   VALUE SPACES.
-           05  O-GT-RES-TOT        PIC Z,ZZZ,ZZ9.
-           05  FILLER              PIC X(18)   VALUE SPACES.
-           05  O-GT-NONRES-TOT     PIC Z,ZZZ,ZZ9.
-           05  FILLER              PIC X(16)   VALUE SPACES.
-           05  O-GT-S-LIC-CTR      PIC Z,ZZZ,ZZ9.
-           05  FILLER              PIC X(10)   VALUE SPACES.
-           05  O-GT-S-TOT-FEES     PIC $$$,$$$,$$$.99.
-
-
-      *    ==== HEADER INPUT TABLE ====
-       01  HEADER-TABLE.
-           05  T-HDR-REC    OCCURS 15 TIMES.
-               10  T-L-TYPE        PIC 99.   
-               10  T-L-DESC        PIC X(34).
-
-
-       PROCEDURE DIVISION.
-
-       0000-COBANL01.
-
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = 'NO'.
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-
-       1000-INIT.
-
-           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
-
-           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE 
-             INTO O-DATE.
-      
-
-      *    OPEN INPUT ***
-      *    OPEN OUTPUT ***
-  
-
-           PERFORM VARYING X FROM 1 BY 1 UNTIL X > 15
-               MOVE ZERO TO T-L-TYPE(X)
-               MOVE SPACES TO T-L-DESC(X)
-           END-PERFORM.
-
-
-
-           PERFORM 9000-READ.
-           PERFORM 9900-DETAIL-HEADING.
-
-
-
-       2000-MAINLINE.
-
-           PERFORM 2100-CALCS.
-           
-           IF REC-TYPE NOT EQUAL TO 'H'
-               PERFORM 2200-DETAIL-OUTPUT
-           END-IF.
-           
-           PERFORM 9000-READ.
-
-
-            
-       2100-CALCS.
-
-           IF REC-TYPE = 'H' 
-               MOVE L-TYPE TO T-L-TYPE(L-TYPE)
-               MOVE L-DESC TO T-L-DESC(L-TYPE)
-           ELSE
-               ADD 1 TO GT-D-LIC-CTR
-           END-IF.
-
-
-           
-           IF D-RESIDENT = 'R' 
-               MOVE 'RESIDENT' TO O-RESIDENT
-               ADD 1 TO RES-CTR
-               ADD 1 TO GT-RES-CTR
-           END-IF.
-
-           IF D-RESIDENT = 'N'
-               MOVE 'NON-RESIDENT' TO O-RESIDENT
-               ADD 1 TO NONRES-CTR
-               ADD 1 TO GT-NONRES-CTR
-           END-IF.
-           
-
-
-       2200-DETAIL-OUTPUT.
-
-           MOVE D-CUSTID TO O-CUSTID.
-
-      *    MOVE D BIRTHDAY?
-
-           MOVE D-CUST-SAFETY-NO TO O-CUST-SAFETY-NO.
-           MOVE T-L-DESC(D-L-TYPE) TO O-D-L-TYPE.
-           MOVE D-SEASON TO O-SEASON.
-           MOVE D-FEE TO O-FEE.
-
-
-
-
-       3000-CLOSING.
-
-           PERFORM 3100-DETAIL-GT
-
-      *    MOVE .
-
-           PERFORM 3200-SUM-OUTPUT.
-
-
-      *    CLOSE MASTER***
-      *    CLOSE PRT***
-
-       3100-DETAIL-GT.
-
-           MOVE GT-D-LIC-CTR TO O-GT-D-LIC-CTR.
-           MOVE GT-D-TOT-FEES TO O-GT-D-TOT-FEES.
-
-
-
-
-
-       3200-SUM-OUTPUT.
-
-      *    PRINT OUT THE TABLE USING A PERFORM VARYING?
-
-
-      *    // -- SUMMARY GRAND TOTAL -- //
-        
-           MOVE GT-D-LIC-CTR TO O-GT-S-LIC-CTR.
-
-           WRITE PRTLINE
-               FROM SUMMARY-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-   
-          
-
-       9000-READ.
-
-           READ HUNT
-               AT END  
-                   MOVE 'NO' TO MORE-RECS.
-
-
-       9900-DETAIL-HEADING.
-
-           ADD 1 TO C-PCTR. 
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE-LINE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM DETAIL-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE   
-               FROM AUTHOR-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM DETAIL-COLUMN-HEADING
-                   AFTER ADVANCING 2 LINES.
-
-       9910-SUM-HEADING.
-
-           MOVE 1 TO C-PCTR. 
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE-LINE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM SUMMARY-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE   
-               FROM AUTHOR-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM SUMMARY-COLUMN-HEADING
-                   AFTER ADVANCING 2 LINES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         COBANL01.
+       AUTHOR.             ASHLEY LINDQUIST.
+       DATE-WRITTEN.
+       DATE-COMPILED.
+
+
+      *******************************
+      * CP1A HUNTING LICENSE REPORT.
+      *
+      * 02/18/19  AL  WIRED UP THE HUNT INPUT FILE AND PRTOUT.
+      * 02/19/19  AL  ADDED LICENSE-TYPE SUMMARY TABLE PRINT.
+      * 02/20/19  AL  ADDED NON-RESIDENT SURCHARGE TO FEE.
+      * 02/21/19  AL  ADDED AGE-ELIGIBILITY CHECK FROM BIRTHDAY.
+      * 02/22/19  AL  CROSS-CHECK HEADER TABLE VS DETAIL COUNTS.
+      *******************************
+
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HUNT
+               ASSIGN TO CP1AHUNT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO HUNTRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HUNT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 37 CHARACTERS
+           DATA RECORD IS LICENSE-REC
+           RECORDING MODE F.
+
+       01  LICENSE-REC.
+           05  REC-TYPE            PIC X.
+           05  FILLER              PIC X(36).
+
+       01  HDR-REC REDEFINES LICENSE-REC.
+           05  FILLER              PIC X.
+           05  L-TYPE              PIC 99.
+           05  L-DESC              PIC X(34).
+
+       01  DETAIL-REC REDEFINES LICENSE-REC.
+           05  FILLER              PIC X.
+           05  D-CUSTID            PIC X(9).
+           05  D-CUST-BDAY         PIC 9(8)    COMP-3.
+           05  D-CUST-SAFETY-NO    PIC X(10).
+           05  D-L-TYPE            PIC 99.
+           05  D-SEASON            PIC 9.
+           05  D-RESIDENT          PIC X.
+           05  D-FEE               PIC 9(3)V99 COMP-3.
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE              PIC X(132).
+
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR          PIC 99      VALUE ZERO.
+           05  MORE-RECS       PIC XXX     VALUE 'YES'.
+
+           05  X               PIC 99      VALUE ZERO  COMP.
+           05  Y               PIC 99      VALUE ZERO  COMP.
+
+           05  GT-D-LIC-CTR    PIC 9(9)    VALUE ZERO.
+           05  RES-CTR         PIC 9(9)    VALUE ZERO.
+           05  NONRES-CTR      PIC 9(9)    VALUE ZERO.
+           05  GT-RES-CTR      PIC 9(9)    VALUE ZERO.
+           05  GT-NONRES-CTR   PIC 9(9)    VALUE ZERO.
+
+           05  GT-D-TOT-FEES   PIC 9(9)V99 VALUE ZERO.
+
+           05  C-NONRES-SURCHG PIC 9(3)V99 VALUE 25.00.
+           05  C-CALC-FEE      PIC 9(5)V99 VALUE ZERO.
+
+           05  C-MIN-AGE       PIC 99      VALUE 12.
+           05  C-AGE           PIC 99      VALUE ZERO.
+           05  C-AGE-ELIGIBLE  PIC XXX     VALUE 'YES'.
+           05  C-INELIG-CTR    PIC 9(5)    VALUE ZERO.
+
+           05  C-BIRTH-YEAR    PIC 9(4)    VALUE ZERO.
+           05  C-BIRTH-MD      PIC 9(4)    VALUE ZERO.
+           05  C-BIRTH-MONTH   PIC 99      VALUE ZERO.
+           05  C-BIRTH-DAY     PIC 99      VALUE ZERO.
+
+           05  C-HDR-LIC-CTR   PIC 9(9)    VALUE ZERO.
+
+           05  C-TYPE-VALID        PIC XXX     VALUE 'YES'.
+           05  C-INVALID-TYPE-CTR  PIC 9(5)    VALUE ZERO.
+
+       01  SYS-DATE.
+           05  I-YEAR          PIC 9(4).
+           05  I-MONTH         PIC 99.
+           05  I-DAY           PIC 99.
+
+
+
+       01  COMPANY-TITLE-LINE.
+           COPY RPTODATE.
+           05  FILLER          PIC X(44)   VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'CP1A HUNTING LICENSE'.
+           05  FILLER          PIC X(44)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  DETAIL-HEADING-LINE.
+           05  FILLER          PIC X(8)    VALUE 'COBANL01'.
+           05  FILLER          PIC X(55)   VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'DETAIL REPORT'.
+           05  FILLER          PIC X(56)   VALUE SPACES.
+
+       01  SUMMARY-HEADING-LINE.
+           05  FILLER          PIC X(8)    VALUE 'COBANL01'.
+           05  FILLER          PIC X(55)   VALUE SPACES.
+           05  FILLER          PIC X(14)   VALUE 'SUMMARY REPORT'.
+           05  FILLER          PIC X(55)   VALUE SPACES.
+
+       01  AUTHOR-HEADING-LINE.
+           05  FILLER          PIC X(62)   VALUE SPACES.
+           05  FILLER          PIC X(16)   VALUE 'ASHLEY LINDQUIST'.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+
+       01  DETAIL-COLUMN-HEADING.
+           05  FILLER          PIC XXX     VALUE SPACES.
+           05  FILLER          PIC XX      VALUE 'ID'.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'BIRTHDAY'.
+           05  FILLER          PIC X(7)    VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'SAFETY NUMBER'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(12)   VALUE 'LICENSE TYPE'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'SEASON'.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(21)  VALUE 'RESIDENT/NON-RESIDENT'.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC XXX     VALUE 'FEE'.
+
+       01  SUMMARY-COLUMN-HEADING.
+           05  FILLER          PIC XXX     VALUE SPACES.
+           05  FILLER          PIC X(12)   VALUE 'LICENSE TYPE'.
+           05  FILLER          PIC X(27)   VALUE SPACES.
+           05  FILLER          PIC X(14)   VALUE 'RESIDENT TOTAL'.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC X(18)   VALUE 'NON-RESIDENT TOTAL'.
+           05  FILLER          PIC X(12)   VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'LICENSES SOLD'.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(14)   VALUE 'FEES COLLECTED'.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC XXX     VALUE SPACES.
+           05  O-CUSTID            PIC 9(9).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  O-CUST-BDAY         PIC 99/99/9999.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  O-CUST-SAFETY-NO    PIC 9(10).
+           05  FILLER              PIC X(8)    VALUE SPACES.
+           05  O-D-L-TYPE          PIC X(34).
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  O-SEASON            PIC 9.
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  O-RESIDENT          PIC X(12).
+           05  FILLER              PIC X(14)   VALUE SPACES.
+           05  O-FEE               PIC $$$$.99.
+
+       01  SUMMARY-LINE.
+           05  FILLER              PIC XXX     VALUE SPACES.
+           05  O-S-L-TYPE          PIC X(34).
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  O-RES-CTR           PIC ZZ,ZZ9.
+           05  FILLER              PIC X(21)   VALUE SPACES.
+           05  O-NONRES-CTR        PIC ZZ,ZZ9.
+           05  FILLER              PIC X(19)   VALUE SPACES.
+           05  O-LICENSE-CTR       PIC ZZ,ZZ9.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  O-TOT-FEES          PIC $$$$,$$$.99.
+
+       01  DETAIL-GT-LINE.
+           05  FILLER              PIC X(78)   VALUE SPACES.
+           05  FILLER              PIC X(21)   VALUE 'TOTAL LICENSES SOL
+      -                                                            'D'.
+           05  O-GT-D-LIC-CTR      PIC ZZ9.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  O-GT-D-TOT-FEES     PIC $$,$$$,$$$.99.
+
+       01  INELIG-GT-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(30)
+               VALUE 'APPLICATIONS REJECTED FOR AGE:'.
+           05  O-INELIG-CTR        PIC ZZ9.
+           05  FILLER              PIC X(89)   VALUE SPACES.
+
+       01  INVALID-TYPE-GT-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(38)
+               VALUE 'RECORDS REJECTED FOR LICENSE TYPE OUT'.
+           05  FILLER              PIC X(12)   VALUE ' OF RANGE: '.
+           05  O-INVALID-TYPE-CTR  PIC ZZ9.
+           05  FILLER              PIC X(69)   VALUE SPACES.
+
+       01  SUMMARY-GT-LINE.
+           05  FILLER              PIC X(33)   VALUE SPACES.
+           05  O-GT-RES-TOT        PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(18)   VALUE SPACES.
+           05  O-GT-NONRES-TOT     PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(16)   VALUE SPACES.
+           05  O-GT-S-LIC-CTR      PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  O-GT-S-TOT-FEES     PIC $$$,$$$,$$$.99.
+
+       01  XCHECK-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(34)
+               VALUE 'HEADER TABLE VS DETAIL RECON CHECK'.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-XCHECK-RESULT     PIC X(75).
+
+
+      *    ==== HEADER INPUT TABLE ====
+       01  HEADER-TABLE.
+           05  T-HDR-REC    OCCURS 15 TIMES.
+               10  T-L-TYPE        PIC 99.
+               10  T-L-DESC        PIC X(34).
+               10  T-RES-CTR       PIC 9(7).
+               10  T-NONRES-CTR    PIC 9(7).
+               10  T-LIC-CTR       PIC 9(7).
+               10  T-TOT-FEES      PIC 9(9)V99.
+
+
+       PROCEDURE DIVISION.
+
+       0000-COBANL01.
+
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+
+
+       1000-INIT.
+
+           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
+
+           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE
+             INTO O-DATE.
+
+           OPEN INPUT HUNT.
+           OPEN OUTPUT PRTOUT.
+
+           PERFORM 1050-INIT-TABLE-ENTRY
+               VARYING X FROM 1 BY 1 UNTIL X > 15.
+
+           PERFORM 9000-READ.
+           PERFORM 9900-DETAIL-HEADING.
+
+
+       1050-INIT-TABLE-ENTRY.
+
+           MOVE ZERO TO T-L-TYPE (X).
+           MOVE SPACES TO T-L-DESC (X).
+           MOVE ZERO TO T-RES-CTR (X).
+           MOVE ZERO TO T-NONRES-CTR (X).
+           MOVE ZERO TO T-LIC-CTR (X).
+           MOVE ZERO TO T-TOT-FEES (X).
+
+
+
+       2000-MAINLINE.
+
+           PERFORM 2050-VALIDATION THRU 2050-EXIT.
+
+           IF C-TYPE-VALID = 'NO'
+               ADD 1 TO C-INVALID-TYPE-CTR
+           ELSE
+               PERFORM 2100-CALCS
+
+               IF REC-TYPE NOT EQUAL TO 'H'
+                   PERFORM 2150-AGE-CHECK
+                   IF C-AGE-ELIGIBLE = 'YES'
+                       ADD 1 TO GT-D-LIC-CTR
+                       PERFORM 2200-DETAIL-OUTPUT
+                       PERFORM 2250-TABLE-ACCUM
+                   ELSE
+                       ADD 1 TO C-INELIG-CTR
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 9000-READ.
+
+
+       2050-VALIDATION.
+
+           MOVE 'YES' TO C-TYPE-VALID.
+
+           IF REC-TYPE = 'H'
+               IF L-TYPE NOT NUMERIC
+                  OR L-TYPE < 1 OR L-TYPE > 15
+                   MOVE 'NO' TO C-TYPE-VALID
+                   GO TO 2050-EXIT
+               END-IF
+           ELSE
+               IF D-L-TYPE NOT NUMERIC
+                  OR D-L-TYPE < 1 OR D-L-TYPE > 15
+                   MOVE 'NO' TO C-TYPE-VALID
+                   GO TO 2050-EXIT
+               END-IF
+           END-IF.
+
+       2050-EXIT.
+           EXIT.
+
+
+       2100-CALCS.
+
+           IF REC-TYPE = 'H'
+               MOVE L-TYPE TO T-L-TYPE (L-TYPE)
+               MOVE L-DESC TO T-L-DESC (L-TYPE)
+           ELSE
+               IF D-RESIDENT = 'N'
+                   COMPUTE C-CALC-FEE = D-FEE + C-NONRES-SURCHG
+               ELSE
+                   MOVE D-FEE TO C-CALC-FEE
+               END-IF
+
+               IF D-RESIDENT = 'R'
+                   MOVE 'RESIDENT' TO O-RESIDENT
+                   ADD 1 TO RES-CTR
+                   ADD 1 TO GT-RES-CTR
+               END-IF
+
+               IF D-RESIDENT = 'N'
+                   MOVE 'NON-RESIDENT' TO O-RESIDENT
+                   ADD 1 TO NONRES-CTR
+                   ADD 1 TO GT-NONRES-CTR
+               END-IF
+           END-IF.
+
+
+       2150-AGE-CHECK.
+
+           DIVIDE D-CUST-BDAY BY 10000
+               GIVING C-BIRTH-YEAR REMAINDER C-BIRTH-MD.
+           DIVIDE C-BIRTH-MD BY 100
+               GIVING C-BIRTH-MONTH REMAINDER C-BIRTH-DAY.
+
+           COMPUTE C-AGE = I-YEAR - C-BIRTH-YEAR.
+
+           IF I-MONTH < C-BIRTH-MONTH
+               SUBTRACT 1 FROM C-AGE
+           ELSE
+               IF I-MONTH = C-BIRTH-MONTH AND I-DAY < C-BIRTH-DAY
+                   SUBTRACT 1 FROM C-AGE
+               END-IF
+           END-IF.
+
+           PERFORM 2160-SET-MIN-AGE.
+
+           IF C-AGE < C-MIN-AGE
+               MOVE 'NO' TO C-AGE-ELIGIBLE
+           ELSE
+               MOVE 'YES' TO C-AGE-ELIGIBLE
+           END-IF.
+
+
+       2160-SET-MIN-AGE.
+
+           EVALUATE D-SEASON
+               WHEN 1
+                   MOVE 10 TO C-MIN-AGE
+               WHEN 2
+                   MOVE 12 TO C-MIN-AGE
+               WHEN 3
+                   MOVE 14 TO C-MIN-AGE
+               WHEN 4
+                   MOVE 16 TO C-MIN-AGE
+               WHEN OTHER
+                   MOVE 12 TO C-MIN-AGE
+           END-EVALUATE.
+
+
+       2200-DETAIL-OUTPUT.
+
+           MOVE D-CUSTID TO O-CUSTID.
+
+           MOVE C-BIRTH-MONTH TO O-CUST-BDAY (1:2).
+           MOVE C-BIRTH-DAY TO O-CUST-BDAY (4:2).
+           MOVE C-BIRTH-YEAR TO O-CUST-BDAY (7:4).
+
+           MOVE D-CUST-SAFETY-NO TO O-CUST-SAFETY-NO.
+           MOVE T-L-DESC (D-L-TYPE) TO O-D-L-TYPE.
+           MOVE D-SEASON TO O-SEASON.
+           MOVE C-CALC-FEE TO O-FEE.
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9900-DETAIL-HEADING.
+
+
+       2250-TABLE-ACCUM.
+
+           ADD C-CALC-FEE TO GT-D-TOT-FEES.
+           ADD C-CALC-FEE TO T-TOT-FEES (D-L-TYPE).
+           ADD 1 TO T-LIC-CTR (D-L-TYPE).
+
+           IF D-RESIDENT = 'R'
+               ADD 1 TO T-RES-CTR (D-L-TYPE)
+           END-IF.
+
+           IF D-RESIDENT = 'N'
+               ADD 1 TO T-NONRES-CTR (D-L-TYPE)
+           END-IF.
+
+
+
+       3000-CLOSING.
+
+           PERFORM 3100-DETAIL-GT.
+           PERFORM 9910-SUM-HEADING.
+           PERFORM 3210-SUM-ROW
+               VARYING Y FROM 1 BY 1 UNTIL Y > 15.
+           PERFORM 3200-SUM-OUTPUT.
+           PERFORM 3300-XCHECK.
+
+           CLOSE HUNT.
+           CLOSE PRTOUT.
+
+
+       3100-DETAIL-GT.
+
+           MOVE GT-D-LIC-CTR TO O-GT-D-LIC-CTR.
+           MOVE GT-D-TOT-FEES TO O-GT-D-TOT-FEES.
+
+           WRITE PRTLINE
+               FROM DETAIL-GT-LINE
+                   AFTER ADVANCING 3 LINES.
+
+           MOVE C-INELIG-CTR TO O-INELIG-CTR.
+
+           WRITE PRTLINE
+               FROM INELIG-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE C-INVALID-TYPE-CTR TO O-INVALID-TYPE-CTR.
+
+           WRITE PRTLINE
+               FROM INVALID-TYPE-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       3210-SUM-ROW.
+
+           IF T-L-DESC (Y) NOT = SPACES
+               MOVE T-L-DESC (Y) TO O-S-L-TYPE
+               MOVE T-RES-CTR (Y) TO O-RES-CTR
+               MOVE T-NONRES-CTR (Y) TO O-NONRES-CTR
+               MOVE T-LIC-CTR (Y) TO O-LICENSE-CTR
+               MOVE T-TOT-FEES (Y) TO O-TOT-FEES
+               ADD T-LIC-CTR (Y) TO C-HDR-LIC-CTR
+
+               WRITE PRTLINE
+                   FROM SUMMARY-LINE
+                       AFTER ADVANCING 2 LINES
+           END-IF.
+
+
+       3200-SUM-OUTPUT.
+
+      *    // -- SUMMARY GRAND TOTAL -- //
+
+           MOVE GT-RES-CTR TO O-GT-RES-TOT.
+           MOVE GT-NONRES-CTR TO O-GT-NONRES-TOT.
+           MOVE GT-D-LIC-CTR TO O-GT-S-LIC-CTR.
+           MOVE GT-D-TOT-FEES TO O-GT-S-TOT-FEES.
+
+           WRITE PRTLINE
+               FROM SUMMARY-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       3300-XCHECK.
+
+           IF C-HDR-LIC-CTR = GT-D-LIC-CTR
+               MOVE 'COUNTS MATCH.' TO O-XCHECK-RESULT
+           ELSE
+               MOVE 'COUNTS DO NOT MATCH - REVIEW HEADER TABLE.'
+                   TO O-XCHECK-RESULT
+           END-IF.
+
+           WRITE PRTLINE
+               FROM XCHECK-LINE
+                   AFTER ADVANCING 3 LINES.
+
+
+       9000-READ.
+
+           READ HUNT
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+
+       9900-DETAIL-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE-LINE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM DETAIL-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM AUTHOR-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DETAIL-COLUMN-HEADING
+                   AFTER ADVANCING 2 LINES.
+
+       9910-SUM-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE-LINE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM SUMMARY-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM AUTHOR-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM SUMMARY-COLUMN-HEADING
+                   AFTER ADVANCING 2 LINES.
