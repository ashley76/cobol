@@ -1,558 +1,1092 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL05
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		1/28/19
-	   DATE-COMPILED.		1/04/19
-		
-
-      ***************************************************************
-      * THIS PROGRAM IS CASE PROBLEM #5.                            *
-      * PERFORM ACCURATE DECISIONS AND VALIDATIONS.                 *
-      * VALID AND INVALID REPORTS WILL BE GENERATED.                *
-      ***************************************************************
-		
-		
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-
-       SELECT POP-MASTER
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLANL05\CBLPOPSL.DAT"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	   SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLANL05\CBLPOPSL.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-       SELECT PRTOUTERR
-                ASSIGN TO "C:\COBOL\PROJECTS\CBLANL05\CBLPOPER.PRT"
-                ORGANIZATION IS RECORD SEQUENTIAL.
-				
-	   DATA DIVISION.
-	   FILE SECTION.
-		    
-	   FD POP-MASTER
-	      LABEL RECORD IS STANDARD
-		  RECORD CONTAINS 71 CHARACTERS
-	      DATA RECORD IS I-REC.
-			
-	   01  I-REC.
-		   05  I-LNAME         PIC X(15).
-           05  I-FNAME         PIC X(15).
-           05  I-ADDRESS       PIC X(15).
-           05  I-CITY          PIC X(10).
-           05  I-STATE         PIC XX.
-               88  VAL-STATE   VALUE 'IA' 'IL' 'MI' 'MO' 'NE' 'WI'.
-           05  I-ZIP.           
-               10  I-ZIP-1     PIC 99999.
-               10  I-ZIP-2     PIC 9999.
-           05  I-POP-TYPE      PIC 99.
-               88  VAL-POP     VALUE 01 THRU 06.
-           05  I-NUM-CASES     PIC 99.
-           05  I-TEAM          PIC X.
-               88  VAL-TEAM    VALUE 'A' 'B' 'C' 'D' 'E'.
-
-			
-	   FD PRTOUT
-		    LABEL RECORD IS OMITTED
-		    RECORD CONTAINS 132 CHARACTERS
-		    LINAGE IS 60 WITH FOOTING AT 52
-		    DATA RECORD IS PRTLINE.
-
-       01  PRTLINE			       PIC X(132).
-
-       FD PRTOUTERR
-            LABEL RECORD IS OMITTED
-            RECORD CONTAINS 132 CHARACTERS
-            LINAGE IS 60 WITH FOOTING AT 55
-            DATA RECORD IS PRTLINE-ERR.
-
-	  
-       01  PRTLINE-ERR             PIC X(132).
-       
-	   WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-
-           05  C-DEPOSIT           PIC 9(9)V99     VALUE ZERO.
-           05  C-TOTAL             PIC 9(9)V99     VALUE ZERO.
-
-           05  C-COKE-CASES        PIC 9(5)        VALUE ZERO.
-           05  C-DC-CASES          PIC 9(5)        VALUE ZERO.
-           05  C-MY-CASES          PIC 9(5)        VALUE ZERO.
-           05  C-CHERRY-C-CASES    PIC 9(5)        VALUE ZERO.
-           05  C-DC-COKE-CASES     PIC 9(5)        VALUE ZERO.
-           05  C-SPRITE-CASES      PIC 9(5)        VALUE ZERO.
-   
-           05  C-TEAM-A            PIC 9(9)V99      VALUE ZERO.
-           05  C-TEAM-B            PIC 9(9)V99      VALUE ZERO.
-           05  C-TEAM-C            PIC 9(9)V99      VALUE ZERO.
-           05  C-TEAM-D            PIC 9(9)V99      VALUE ZERO.
-           05  C-TEAM-E            PIC 9(9)V99      VALUE ZERO.
-
-           05  C-PCTR              PIC 99           VALUE ZERO.
-           05  C-ERR-PCTR          PIC 99           VALUE ZERO.
-           05  C-ERR-CTR           PIC 9(4)         VALUE ZERO.
-
-           05  ERR-SWITCH          PIC XXX.
-           05  MORE-RECS           PIC XXX          VALUE "YES".
-		
-	   01  I-DATE.
-	       05  I-YEAR           PIC 9(4).
-           05  I-MONTH		    PIC 99.
-	       05  I-DAY			PIC 99.
-
-	   01  COMPANY-TITLE.
-	       05  FILLER			PIC X(6)	VALUE "DATE:".
-           05  O-MONTH			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-DAY			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-YEAR 			PIC 9(4).
-	       05  FILLER   		PIC X(36) 	VALUE SPACES.
-	       05  FILLER			PIC X(28)	VALUE 'ALBIA SOCCER CLUB FUN
-      -                                                       'DRAISER'.
-	       05  FILLER			PIC X(44)	VALUE SPACES.
-	       05  FILLER			PIC X(6)	VALUE "PAGE:".
-           05  O-PCTR			PIC Z9.
-
-	   01  DIVISION-TITLE.
-	       05  FILLER			PIC X(8)	VALUE "CBLANL05".
-	       05  FILLER			PIC X(49)	VALUE SPACES.
-	       05  FILLER			PIC X(18)	VALUE "LINDQUIST DIVISION".
-	       05  FILLER   		PIC X(56) 	VALUE SPACES.
-
-	   01  REPORT-TITLE.
-	       05  FILLER			PIC X(60)	VALUE SPACES.
-	       05  FILLER			PIC X(12)	VALUE "SALES REPORT".
-	       05  FILLER   		PIC X(59) 	VALUE SPACES.
-
-	   01  DETAIL-TITLE.
-           05  FILLER           PIC X(3)    VALUE SPACES.
-           05  FILLER           PIC X(9)    VALUE 'LAST NAME'.
-           05  FILLER           PIC X(8)    VALUE SPACES.
-           05  FILLER           PIC X(10)   VALUE 'FIRST NAME'.
-           05  FILLER           PIC X(7)    VALUE SPACES.
-           05  FILLER           PIC X(4)    VALUE 'CITY'.
-           05  FILLER           PIC X(8)    VALUE SPACES.
-           05  FILLER           PIC X(14)   VALUE 'STATE ZIP CODE'.
-           05  FILLER           PIC X(4)    VALUE SPACES.
-           05  FILLER           PIC X(8)    VALUE 'POP TYPE'.
-           05  FILLER           PIC X(13)   VALUE SPACES.
-           05  FILLER           PIC X(8)    VALUE 'QUANTITY'.
-           05  FILLER           PIC X(6)    VALUE SPACES.
-           05  FILLER           PIC X(11)   VALUE 'DEPOSIT AMT'.
-           05  FILLER           PIC X(6)    VALUE SPACES.
-           05  FILLER           PIC X(13)   VALUE 'TOTAL SALES'.
-
-       01  DETAIL-LINE.
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-LNAME             PIC X(15).
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-FNAME             PIC X(15).
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-CITY              PIC X(10).
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-STATE             PIC XX.
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-ZIP-1             PIC 99999.
-           05  FILLER              PIC X           VALUE '-'.
-           05  O-ZIP-2             PIC 9999.
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-POP-TYPE          PIC X(16).
-           05  FILLER              PIC X(8)        VALUE SPACES.
-           05  O-NUM-CASES         PIC Z9.
-           05  FILLER              PIC X(11)       VALUE SPACES.
-           05  O-DEPOSIT-AMT       PIC $$$$.99.
-           05  FILLER              PIC X(9)        VALUE SPACES.
-           05  O-TOTAL-SALES       PIC $$,$$$.99.
-           05  FILLER              PIC X(4)        VALUE SPACES.
-
-
-       01  GRANDTOTAL-LINE.
-           05  FILLER              PIC X(14)     VALUE 'GRAND TOTALS: '.
-           05  FILLER              PIC X(118)    VALUE SPACES.
-
-       01  GT-POP-LINE.
-           05  FILLER              PIC X(3)      VALUE SPACES.
-           05  O-POP-1             PIC X(16).
-           05  FILLER              PIC X(1)      VALUE SPACES.
-           05  O-NUM-CASES-1       PIC ZZZ,ZZ9. 
-           05  FILLER              PIC X(6)      VALUE SPACES.
-           05  O-POP-2             PIC X(16).
-           05  FILLER              PIC X(1)      VALUE SPACES.
-           05  O-NUM-CASES-2       PIC ZZZ,ZZ9. 
-           05  FILLER              PIC X(6)      VALUE SPACES.
-           05  O-POP-3             PIC X(16).
-           05  FILLER              PIC X(1)      VALUE SPACES.
-           05  O-NUM-CASES-3       PIC ZZZ,ZZ9. 
-           05  FILLER              PIC X(44)     VALUE SPACES.
-
-       01  TEAMTOTAL-LINE.
-           05  FILLER              PIC X(12)     VALUE 'TEAM TOTALS: '.
-           05  FILLER              PIC X(120)    VALUE SPACES.
-
-       01  TT-GT-LINE.
-           05  FILLER              PIC X(3)      VALUE SPACES.
-           05  O-TEAM              PIC X.
-           05  FILLER              PIC X         VALUE SPACES.
-           05  O-TEAM-TOTAL        PIC $$$$,$$$,$$$.99.
-           05  FILLER              PIC X(112)    VALUE SPACES.
-
-
-      *            ERROR PRINTOUT      ========>>
-	   01  ERROR-TITLE.
-	       05  FILLER		    PIC X(60)	 VALUE SPACES.
-	       05  FILLER		    PIC X(12)	 VALUE 'ERROR REPORT'.
-	       05  FILLER           PIC X(59)    VALUE SPACES.
-
-       01  ERROR-LINE.
-           05  FILLER           PIC X(12)     VALUE 'ERROR RECORD'.
-           05  FILLER           PIC X(60)     VALUE SPACES.
-           05  FILLER           PIC X(17)     VALUE 'ERROR DESCRIPTION'.
-           05  FILLER           PIC X(43)     VALUE SPACES.
-
-       01  ERROR-RECORD.
-           05  O-RECORD         PIC X(71).
-           05  FILLER           PIC X         VALUE SPACES.
-           05  O-ERR-MSG        PIC X(59).
-
-       01  ERROR-TOTAL.
-           05  FILLER           PIC X(13)     VALUE 'TOTAL ERRORS '.
-           05  O-ERR-CTR        PIC Z,ZZ9.
-           05  FILLER           PIC X(113)    VALUE SPACES.
-
-
-
-       PROCEDURE DIVISION.
-
-       0000-CBLANL05.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO I-DATE.
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-
-           OPEN INPUT POP-MASTER.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT PRTOUTERR.
-
-           PERFORM 9000-READ.
-           PERFORM 9100-ERR-HEADING.
-           PERFORM 9900-HEADING.
-
-
-       2000-MAINLINE.
-           PERFORM 2100-VALIDATION THRU 2100-EXIT.
-               IF ERR-SWITCH = "YES"
-                   PERFORM 2200-ERROR-PRT
-               ELSE
-                   PERFORM 2300-CALCS
-                   PERFORM 2400-OUTPUT
-               END-IF
-
-           PERFORM 9000-READ.
-
-           
-       2100-VALIDATION.
-
-           MOVE "YES" TO ERR-SWITCH.
-
-               IF I-LNAME = SPACES 
-                   MOVE "LAST NAME REQUIRED." TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-FNAME = SPACES 
-                   MOVE "FIRST NAME REQUIRED." TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-ADDRESS = SPACES 
-                   MOVE "ADDRESS REQUIRED." TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-CITY = SPACES 
-                   MOVE "CITY REQUIRED." TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF NOT VAL-STATE
-                   MOVE 'CHOOSE: IA, IL, MI, MO, NE, WI.' TO O-ERR-MSG
-                   GO TO 2100-EXIT                                      
-               END-IF.
-
-               IF I-ZIP NOT NUMERIC 
-                   MOVE 'ZIP MUST BE NUMERIC.' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-POP-TYPE NOT NUMERIC
-                   MOVE 'POP TYPE MUST BE NUMERIC.' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF NOT VAL-POP
-                   MOVE 'CHOOSE: 1-6' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-NUM-CASES NOT NUMERIC 
-                   MOVE 'NUMBER OF CASES MUST BE NUMERIC.' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF I-NUM-CASES = ZERO 
-                   MOVE 'MINIMUM OF 1 CASE.' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-               IF NOT VAL-TEAM
-                   MOVE 'CHOOSE A - E.' TO O-ERR-MSG
-                   GO TO 2100-EXIT
-               END-IF.
-
-           MOVE "NO" TO ERR-SWITCH.
-
-
-       2100-EXIT.
-           EXIT.
-
-
-       2200-ERROR-PRT.
-
-           MOVE I-REC TO O-RECORD.
-
-           WRITE PRTLINE-ERR
-               FROM ERROR-RECORD
-                   AFTER ADVANCING 2 LINES
-                       AT EOP 
-                           PERFORM 9100-ERR-HEADING.
-
-           ADD 1 TO C-ERR-CTR.
-      
-
-       2300-CALCS.
-      
-           IF I-STATE = 'IA' OR 'NE' OR 'WI'
-               COMPUTE C-DEPOSIT = 1.2 * I-NUM-CASES
-           END-IF.
-
-           IF I-STATE = 'MI'
-               COMPUTE C-DEPOSIT = 2.4 * I-NUM-CASES
-           END-IF.
-
-           EVALUATE I-POP-TYPE
-               WHEN 1
-                   MOVE 'COKE' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-COKE-CASES     
-               WHEN 2
-                   MOVE 'DIET COKE' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-DC-CASES
-               WHEN 3
-                   MOVE 'MELLO YELLO' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-MY-CASES 
-               WHEN 4
-                   MOVE 'CHERRY COKE' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-CHERRY-C-CASES 
-               WHEN 5
-                   MOVE 'DIET CHERRY COKE' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-DC-COKE-CASES 
-               WHEN 6
-                   MOVE 'SPRITE' TO O-POP-TYPE
-                   ADD I-NUM-CASES TO C-SPRITE-CASES 
-           END-EVALUATE.
-
-
-           COMPUTE C-TOTAL = (18.71 * I-NUM-CASES) + C-DEPOSIT.
-
-           EVALUATE I-TEAM
-               WHEN 'A'
-                   COMPUTE C-TEAM-A = C-TEAM-A + C-TOTAL
-               WHEN 'B'
-                   COMPUTE C-TEAM-B = C-TEAM-B + C-TOTAL
-               WHEN 'C'
-                   COMPUTE C-TEAM-C = C-TEAM-C + C-TOTAL
-               WHEN 'D'
-                   COMPUTE C-TEAM-D = C-TEAM-D + C-TOTAL
-               WHEN 'E'
-                   COMPUTE C-TEAM-E = C-TEAM-E + C-TOTAL
-           END-EVALUATE.
-
-
-       2400-OUTPUT.
-       
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-CITY TO O-CITY.
-           MOVE I-STATE TO O-STATE.
-           MOVE I-ZIP-1 TO O-ZIP-1.
-           MOVE I-ZIP-2 TO O-ZIP-2.
-           MOVE I-NUM-CASES TO O-NUM-CASES.
-
-           MOVE C-DEPOSIT TO O-DEPOSIT-AMT.
-           MOVE C-TOTAL TO O-TOTAL-SALES.
-
-          
-           WRITE PRTLINE
-               FROM DETAIL-LINE
-                   AFTER ADVANCING 2 LINES
-                       AT EOP
-                           PERFORM 9900-HEADING.
-
-
-           MOVE 0 TO C-DEPOSIT.
-           MOVE 0 TO C-TOTAL.
-
-          
-       3000-CLOSING.
-
-           PERFORM 3100-GRAND-TOTAL.
-           PERFORM 3200-ERROR-TOTAL.
-
-           CLOSE POP-MASTER.
-           CLOSE PRTOUT.
-           CLOSE PRTOUTERR.
-
-
-
-       3100-GRAND-TOTAL.
-  
-           PERFORM 9900-HEADING.
-
-           WRITE PRTLINE
-               FROM GRANDTOTAL-LINE
-                   AFTER ADVANCING 3 LINES.
-
-           
-           MOVE 'COKE' TO O-POP-1.
-           MOVE C-COKE-CASES TO O-NUM-CASES-1.
-
-           MOVE 'DIET COKE' TO O-POP-2.
-           MOVE C-DC-CASES TO O-NUM-CASES-2.
-
-           MOVE 'MELLO YELLO' TO O-POP-3.
-           MOVE C-MY-CASES TO O-NUM-CASES-3.
-
-           WRITE PRTLINE     
-               FROM GT-POP-LINE
-                   AFTER ADVANCING 2 LINES.
-
-
-           MOVE 'CHERRY COKE' TO O-POP-1.
-           MOVE C-CHERRY-C-CASES TO O-NUM-CASES-1.
-
-           MOVE 'DIET CHERRY COKE' TO O-POP-2.
-           MOVE C-DC-COKE-CASES TO O-NUM-CASES-2 .
-
-           MOVE 'SPRITE' TO O-POP-3.
-           MOVE C-SPRITE-CASES TO O-NUM-CASES-3.
-
-           WRITE PRTLINE
-               FROM GT-POP-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           PERFORM 3110-TEAMTOTALS.
-
-
-       3110-TEAMTOTALS.
-
-           WRITE PRTLINE
-               FROM TEAMTOTAL-LINE
-                   AFTER ADVANCING 3 LINES.
-
-
-           MOVE 'A' TO O-TEAM.
-           MOVE C-TEAM-A TO O-TEAM-TOTAL.
-
-           WRITE PRTLINE
-               FROM TT-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           MOVE 'B' TO O-TEAM.
-           MOVE C-TEAM-B TO O-TEAM-TOTAL.
-
-           WRITE PRTLINE
-               FROM TT-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           MOVE 'C' TO O-TEAM.
-           MOVE C-TEAM-C TO O-TEAM-TOTAL.
-
-           WRITE PRTLINE
-               FROM TT-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           MOVE 'D' TO O-TEAM.
-           MOVE C-TEAM-D TO O-TEAM-TOTAL.
-
-           WRITE PRTLINE
-               FROM TT-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           MOVE 'E' TO O-TEAM.
-           MOVE C-TEAM-E TO O-TEAM-TOTAL.
-
-           WRITE PRTLINE
-               FROM TT-GT-LINE
-                   AFTER ADVANCING 2 LINES.
-
-
-       3200-ERROR-TOTAL.
-
-           MOVE C-ERR-CTR TO O-ERR-CTR.
-
-           WRITE PRTLINE-ERR
-               FROM ERROR-TOTAL
-                   AFTER ADVANCING 3 LINES.
-           
-
-       9000-READ.
-
-           READ POP-MASTER
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-
-
-       9100-ERR-HEADING.
-
-           ADD 1 TO C-ERR-PCTR.
-           MOVE C-ERR-PCTR TO O-PCTR.
-
-           WRITE PRTLINE-ERR
-               FROM COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE-ERR
-               FROM DIVISION-TITLE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE-ERR
-               FROM ERROR-TITLE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE-ERR
-               FROM ERROR-LINE
-                   AFTER ADVANCING 2 LINES.
-
-
-       9900-HEADING.
-
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM DIVISION-TITLE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM REPORT-TITLE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM DETAIL-TITLE
-                   AFTER ADVANCING 2 LINES.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLANL05.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        1/28/19.
+       DATE-COMPILED.       1/04/19.
+
+      ***************************************************************
+      * THIS PROGRAM IS CASE PROBLEM #5.                            *
+      * PERFORM ACCURATE DECISIONS AND VALIDATIONS.                 *
+      * VALID AND INVALID REPORTS WILL BE GENERATED.                *
+      *                                                             *
+      * 03/21/19  AL  REJECT DUPLICATE ORDERS - SAME LAST NAME, ZIP, *
+      *               AND POP TYPE.                                 *
+      * 03/22/19  AL  WRITE REJECTS TO A CORRECTION/RESUBMIT FILE.  *
+      * 03/23/19  AL  CAP NUMBER OF CASES ALLOWED PER ORDER.        *
+      * 03/24/19  AL  ADDED TEAM-BY-POP-TYPE SALES MATRIX.          *
+      * 03/25/19  AL  ADDED TOP-SELLING SELLER RANKING.              *
+      * 03/26/19  AL  ADDED CHECKPOINT/RESTART FOR THIS RUN.        *
+      * 03/27/19  AL  AUDIT SEQUENCE LINKS REJECTS TO RESUBMITS.    *
+      * 04/01/19  AL  ADDED OVERALL SALES GRAND TOTAL AND WRITE IT  *
+      *               TO SUMMARY FILE FOR THE CONSOLIDATED          *
+      *               EXECUTIVE SUMMARY REPORT.                    *
+      ***************************************************************
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT POP-MASTER
+               ASSIGN TO CBLPOPSL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO POPSLRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PRTOUTERR
+               ASSIGN TO CBLPOPER
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT REJECTS-OUT
+               ASSIGN TO CBLPOPCR
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO CBLPOPCK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-CKPT-STATUS.
+
+           SELECT OPTIONAL PARM-CARD
+               ASSIGN TO CBLPOPPM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-PARM-STATUS.
+
+           SELECT OPTIONAL RESUBMIT-IN
+               ASSIGN TO CBLPOPRS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RESUB-STATUS.
+
+           SELECT SUMMARY-OUT
+               ASSIGN TO POPSUM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD POP-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 76 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01  I-REC.
+           05  I-LNAME         PIC X(15).
+           05  I-FNAME         PIC X(15).
+           05  I-ADDRESS       PIC X(15).
+           05  I-CITY          PIC X(10).
+           05  I-STATE         PIC XX.
+               88  VAL-STATE   VALUE 'IA' 'IL' 'MI' 'MO' 'NE' 'WI'.
+           05  I-ZIP.
+               10  I-ZIP-1     PIC 99999.
+               10  I-ZIP-2     PIC 9999.
+           05  I-POP-TYPE      PIC 99.
+               88  VAL-POP     VALUE 01 THRU 06.
+           05  I-NUM-CASES     PIC 99.
+           05  I-TEAM          PIC X.
+               88  VAL-TEAM    VALUE 'A' 'B' 'C' 'D' 'E'.
+           05  I-ORDER-NUM     PIC 9(5).
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 52
+           DATA RECORD IS PRTLINE.
+
+       01  PRTLINE                   PIC X(132).
+
+       FD PRTOUTERR
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE-ERR.
+
+       01  PRTLINE-ERR             PIC X(132).
+
+       FD REJECTS-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 81 CHARACTERS
+           DATA RECORD IS REJECT-REC.
+
+       01  REJECT-REC.
+           05  RJ-SEQ            PIC 9(5).
+           05  RJ-ORIG-REC        PIC X(76).
+
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 3599 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+
+       01  CKPT-REC.
+           05  CKPT-REC-CTR          PIC 9(6).
+           05  CKPT-COKE-CASES       PIC 9(5).
+           05  CKPT-DC-CASES         PIC 9(5).
+           05  CKPT-MY-CASES         PIC 9(5).
+           05  CKPT-CHERRY-C-CASES   PIC 9(5).
+           05  CKPT-DC-COKE-CASES    PIC 9(5).
+           05  CKPT-SPRITE-CASES     PIC 9(5).
+           05  CKPT-TEAM-A           PIC 9(9)V99.
+           05  CKPT-TEAM-B           PIC 9(9)V99.
+           05  CKPT-TEAM-C           PIC 9(9)V99.
+           05  CKPT-TEAM-D           PIC 9(9)V99.
+           05  CKPT-TEAM-E           PIC 9(9)V99.
+           05  CKPT-ERR-CTR          PIC 9(4).
+           05  CKPT-ORDER-TBL-CTR    PIC 99.
+           05  CKPT-SELLER-TBL-CTR   PIC 99.
+           05  CKPT-ORDER-TABLE.
+               10  CKPT-ORDER-ENTRY OCCURS 50 TIMES.
+                   15  CKPT-T-LNAME      PIC X(15).
+                   15  CKPT-T-ZIP        PIC 9(9).
+                   15  CKPT-T-POP-TYPE   PIC 99.
+           05  CKPT-TEAM-POP-TABLE.
+               10  CKPT-TP-TEAM-ENTRY OCCURS 5 TIMES.
+                   15  CKPT-TP-POP-ENTRY OCCURS 6 TIMES.
+                       20  CKPT-TP-CASES PIC 9(5).
+           05  CKPT-SELLER-TABLE.
+               10  CKPT-SELLER-ENTRY OCCURS 50 TIMES.
+                   15  CKPT-SL-LNAME     PIC X(15).
+                   15  CKPT-SL-FNAME     PIC X(15).
+                   15  CKPT-SL-TOTAL     PIC 9(9)V99.
+
+       FD PARM-CARD
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           DATA RECORD IS PARM-REC.
+
+       01  PARM-REC.
+           05  PARM-CASE-CAP     PIC 99.
+
+       FD RESUBMIT-IN
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 76 CHARACTERS
+           DATA RECORD IS RESUB-REC.
+
+       01  RESUB-REC              PIC X(76).
+
+       FD SUMMARY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SUMMARY-REC.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+
+           05  C-DEPOSIT           PIC 9(9)V99     VALUE ZERO.
+           05  C-TOTAL             PIC 9(9)V99     VALUE ZERO.
+
+           05  C-COKE-CASES        PIC 9(5)        VALUE ZERO.
+           05  C-DC-CASES          PIC 9(5)        VALUE ZERO.
+           05  C-MY-CASES          PIC 9(5)        VALUE ZERO.
+           05  C-CHERRY-C-CASES    PIC 9(5)        VALUE ZERO.
+           05  C-DC-COKE-CASES     PIC 9(5)        VALUE ZERO.
+           05  C-SPRITE-CASES      PIC 9(5)        VALUE ZERO.
+
+           05  C-TEAM-A            PIC 9(9)V99      VALUE ZERO.
+           05  C-TEAM-B            PIC 9(9)V99      VALUE ZERO.
+           05  C-TEAM-C            PIC 9(9)V99      VALUE ZERO.
+           05  C-TEAM-D            PIC 9(9)V99      VALUE ZERO.
+           05  C-TEAM-E            PIC 9(9)V99      VALUE ZERO.
+           05  C-GT-SALES          PIC 9(10)V99     VALUE ZERO.
+
+           05  C-PCTR              PIC 99           VALUE ZERO.
+           05  C-ERR-PCTR          PIC 99           VALUE ZERO.
+           05  C-ERR-CTR           PIC 9(4)         VALUE ZERO.
+
+           05  ERR-SWITCH          PIC XXX.
+           05  MORE-RECS           PIC XXX          VALUE "YES".
+
+           05  C-ORDER-TBL-CTR     PIC 99           VALUE ZERO.
+           05  C-ORDER-FOUND-IDX   PIC 99           VALUE ZERO.
+           05  ORDER-FOUND-SW      PIC XXX          VALUE "NO".
+
+           05  TP-TEAM-IDX-SAVE    PIC 9            VALUE ZERO.
+
+           05  C-CKPT-STATUS       PIC XX           VALUE "00".
+           05  C-RESTART-CTR       PIC 9(6)         VALUE ZERO.
+           05  C-SKIP-CTR          PIC 9(6)         VALUE ZERO.
+
+           05  SL-LNAME-TEMP       PIC X(15)        VALUE SPACES.
+           05  SL-FNAME-TEMP       PIC X(15)        VALUE SPACES.
+           05  SL-TOTAL-TEMP       PIC 9(9)V99      VALUE ZERO.
+           05  C-RANK-PASS         PIC 99           VALUE ZERO.
+           05  C-RANK-LIMIT        PIC 99           VALUE ZERO.
+           05  C-SELLER-LIMIT      PIC 99           VALUE ZERO.
+           05  C-TOP-LIMIT         PIC 99           VALUE ZERO.
+
+           05  C-SELLER-TBL-CTR    PIC 99           VALUE ZERO.
+           05  C-SELLER-FOUND-IDX  PIC 99           VALUE ZERO.
+           05  SELLER-FOUND-SW     PIC XXX          VALUE "NO".
+
+           05  C-PARM-STATUS       PIC XX           VALUE "00".
+           05  C-CASE-CAP          PIC 99           VALUE 50.
+
+           05  C-RESUB-STATUS      PIC XX           VALUE "00".
+           05  MORE-RESUBMITS      PIC XXX          VALUE "YES".
+
+       01  ORDER-TABLE.
+           05  ORDER-ENTRY OCCURS 50 TIMES INDEXED BY ORDER-IDX.
+               10  T-LNAME        PIC X(15).
+               10  T-ZIP          PIC 9(9).
+               10  T-POP-TYPE     PIC 99.
+
+       01  TEAM-POP-TABLE.
+           05  TP-TEAM-ENTRY OCCURS 5 TIMES INDEXED BY TP-TEAM-IDX.
+               10  TP-POP-ENTRY OCCURS 6 TIMES INDEXED BY TP-POP-IDX.
+                   15  TP-CASES  PIC 9(5)   VALUE ZERO.
+
+       01  SELLER-TABLE.
+           05  SELLER-ENTRY OCCURS 50 TIMES INDEXED BY SELLER-IDX.
+               10  SL-LNAME       PIC X(15).
+               10  SL-FNAME       PIC X(15).
+               10  SL-TOTAL       PIC 9(9)V99.
+
+       01  I-DATE.
+           05  I-YEAR           PIC 9(4).
+           05  I-MONTH          PIC 99.
+           05  I-DAY            PIC 99.
+
+       01  COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER           PIC X(36)   VALUE SPACES.
+           05  FILLER           PIC X(28)   VALUE 'ALBIA SOCCER CLUB FUN
+      -                                                    'DRAISER'.
+           05  FILLER           PIC X(44)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  DIVISION-TITLE.
+           05  FILLER           PIC X(8)    VALUE "CBLANL05".
+           05  FILLER           PIC X(49)   VALUE SPACES.
+           05  FILLER           PIC X(18)   VALUE "LINDQUIST DIVISION".
+           05  FILLER           PIC X(56)   VALUE SPACES.
+
+       01  REPORT-TITLE.
+           05  FILLER           PIC X(60)   VALUE SPACES.
+           05  FILLER           PIC X(12)   VALUE "SALES REPORT".
+           05  FILLER           PIC X(59)   VALUE SPACES.
+
+       01  DETAIL-TITLE.
+           05  FILLER           PIC X(3)    VALUE SPACES.
+           05  FILLER           PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER           PIC X(8)    VALUE SPACES.
+           05  FILLER           PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER           PIC X(7)    VALUE SPACES.
+           05  FILLER           PIC X(4)    VALUE 'CITY'.
+           05  FILLER           PIC X(8)    VALUE SPACES.
+           05  FILLER           PIC X(14)   VALUE 'STATE ZIP CODE'.
+           05  FILLER           PIC X(4)    VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'POP TYPE'.
+           05  FILLER           PIC X(13)   VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'QUANTITY'.
+           05  FILLER           PIC X(6)    VALUE SPACES.
+           05  FILLER           PIC X(11)   VALUE 'DEPOSIT AMT'.
+           05  FILLER           PIC X(6)    VALUE SPACES.
+           05  FILLER           PIC X(13)   VALUE 'TOTAL SALES'.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-LNAME             PIC X(15).
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-FNAME             PIC X(15).
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-CITY              PIC X(10).
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-STATE             PIC XX.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-ZIP-1             PIC 99999.
+           05  FILLER              PIC X           VALUE '-'.
+           05  O-ZIP-2             PIC 9999.
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-POP-TYPE          PIC X(16).
+           05  FILLER              PIC X(8)        VALUE SPACES.
+           05  O-NUM-CASES         PIC Z9.
+           05  FILLER              PIC X(11)       VALUE SPACES.
+           05  O-DEPOSIT-AMT       PIC $$$$.99.
+           05  FILLER              PIC X(9)        VALUE SPACES.
+           05  O-TOTAL-SALES       PIC $$,$$$.99.
+           05  FILLER              PIC X(4)        VALUE SPACES.
+
+
+       01  GRANDTOTAL-LINE.
+           05  FILLER              PIC X(14)     VALUE 'GRAND TOTALS: '.
+           05  FILLER              PIC X(17)     VALUE 'TOTAL SALES: '.
+           05  O-GT-SALES          PIC $$,$$$,$$$,$$$.99.
+           05  FILLER              PIC X(84)     VALUE SPACES.
+
+       01  GT-POP-LINE.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  O-POP-1             PIC X(16).
+           05  FILLER              PIC X(1)      VALUE SPACES.
+           05  O-NUM-CASES-1       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  O-POP-2             PIC X(16).
+           05  FILLER              PIC X(1)      VALUE SPACES.
+           05  O-NUM-CASES-2       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  O-POP-3             PIC X(16).
+           05  FILLER              PIC X(1)      VALUE SPACES.
+           05  O-NUM-CASES-3       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(44)     VALUE SPACES.
+
+       01  TEAMTOTAL-LINE.
+           05  FILLER              PIC X(13)     VALUE 'TEAM TOTALS: '.
+           05  FILLER              PIC X(119)    VALUE SPACES.
+
+       01  TT-GT-LINE.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  O-TEAM              PIC X.
+           05  FILLER              PIC X         VALUE SPACES.
+           05  O-TEAM-TOTAL        PIC $$$$,$$$,$$$.99.
+           05  FILLER              PIC X(112)    VALUE SPACES.
+
+       01  MATRIX-TITLE-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(29)
+               VALUE 'TEAM SALES BY POP TYPE MATRIX'.
+           05  FILLER              PIC X(93)     VALUE SPACES.
+
+       01  MATRIX-HEADING-LINE.
+           05  FILLER              PIC X(7)      VALUE 'TEAM'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(6)      VALUE 'COKE'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(9)      VALUE 'DIET COKE'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(11)     VALUE 'MELLO YELLO'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(11)     VALUE 'CHERRY COKE'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(7)      VALUE 'DC/CC'.
+           05  FILLER              PIC X(3)      VALUE SPACES.
+           05  FILLER              PIC X(6)      VALUE 'SPRITE'.
+           05  FILLER              PIC X(48)     VALUE SPACES.
+
+       01  MATRIX-LINE.
+           05  O-MX-TEAM            PIC X.
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  O-MX-CASES-1         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  O-MX-CASES-2         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(8)      VALUE SPACES.
+           05  O-MX-CASES-3         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(8)      VALUE SPACES.
+           05  O-MX-CASES-4         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(5)      VALUE SPACES.
+           05  O-MX-CASES-5         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  O-MX-CASES-6         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(42)     VALUE SPACES.
+
+       01  RANKING-TITLE-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(24)
+               VALUE 'TOP 10 SELLERS RANKING'.
+           05  FILLER              PIC X(98)     VALUE SPACES.
+
+       01  RANKING-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(6)      VALUE 'RANK: '.
+           05  O-RANK-POS           PIC 99.
+           05  FILLER              PIC X(4)      VALUE SPACES.
+           05  FILLER              PIC X(6)      VALUE 'NAME: '.
+           05  O-RANK-LNAME         PIC X(15).
+           05  FILLER              PIC X(1)      VALUE SPACES.
+           05  O-RANK-FNAME         PIC X(15).
+           05  FILLER              PIC X(4)      VALUE SPACES.
+           05  FILLER              PIC X(7)      VALUE 'TOTAL: '.
+           05  O-RANK-TOTAL         PIC $$$$,$$$,$$$.99.
+           05  FILLER              PIC X(47)     VALUE SPACES.
+
+
+      *            ERROR PRINTOUT      ========>>
+       01  ERROR-TITLE.
+           05  FILLER           PIC X(60)    VALUE SPACES.
+           05  FILLER           PIC X(12)    VALUE 'ERROR REPORT'.
+           05  FILLER           PIC X(59)    VALUE SPACES.
+
+       01  ERROR-LINE.
+           05  FILLER           PIC X(6)      VALUE 'SEQ NO'.
+           05  FILLER           PIC X(6)      VALUE SPACES.
+           05  FILLER           PIC X(12)     VALUE 'ERROR RECORD'.
+           05  FILLER           PIC X(54)     VALUE SPACES.
+           05  FILLER           PIC X(17)     VALUE 'ERROR DESCRIPTION'.
+           05  FILLER           PIC X(37)     VALUE SPACES.
+
+       01  ERROR-RECORD.
+           05  O-AUDIT-SEQ      PIC Z(4)9.
+           05  FILLER           PIC X(6)      VALUE SPACES.
+           05  O-RECORD         PIC X(76).
+           05  FILLER           PIC X         VALUE SPACES.
+           05  O-ERR-MSG        PIC X(59).
+
+       01  ERROR-TOTAL.
+           05  FILLER           PIC X(13)     VALUE 'TOTAL ERRORS '.
+           05  O-ERR-CTR        PIC Z,ZZ9.
+           05  FILLER           PIC X(113)    VALUE SPACES.
+
+
+
+       PROCEDURE DIVISION.
+
+       0000-CBLANL05.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 4000-PROCESS-RESUBMITS.
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           OPEN INPUT POP-MASTER.
+
+           PERFORM 1405-READ-PARM-CARD.
+           PERFORM 1400-CHECKPOINT-RESTART.
+
+           IF C-RESTART-CTR > ZERO
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND PRTOUTERR
+               OPEN EXTEND REJECTS-OUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT PRTOUTERR
+               OPEN OUTPUT REJECTS-OUT
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE C-RESTART-CTR TO CKPT-REC-CTR.
+           PERFORM 1420-SKIP-RECS
+               VARYING C-SKIP-CTR FROM 1 BY 1
+                   UNTIL C-SKIP-CTR > C-RESTART-CTR.
+
+           PERFORM 9000-READ.
+
+           IF C-RESTART-CTR = ZERO
+               PERFORM 9100-ERR-HEADING
+               PERFORM 9900-HEADING
+           END-IF.
+
+       1405-READ-PARM-CARD.
+           MOVE 50 TO PARM-CASE-CAP.
+           OPEN INPUT PARM-CARD.
+           IF C-PARM-STATUS = "00"
+               READ PARM-CARD
+                   AT END
+                       MOVE 50 TO PARM-CASE-CAP
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+           IF PARM-CASE-CAP = ZERO
+               MOVE 50 TO C-CASE-CAP
+           ELSE
+               MOVE PARM-CASE-CAP TO C-CASE-CAP
+           END-IF.
+
+       1400-CHECKPOINT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF C-CKPT-STATUS = "00"
+               PERFORM 1410-READ-CHECKPOINT
+                   UNTIL C-CKPT-STATUS NOT = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1410-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "10" TO C-CKPT-STATUS
+           END-READ.
+           IF C-CKPT-STATUS = "00"
+               MOVE CKPT-REC-CTR TO C-RESTART-CTR
+               MOVE CKPT-COKE-CASES TO C-COKE-CASES
+               MOVE CKPT-DC-CASES TO C-DC-CASES
+               MOVE CKPT-MY-CASES TO C-MY-CASES
+               MOVE CKPT-CHERRY-C-CASES TO C-CHERRY-C-CASES
+               MOVE CKPT-DC-COKE-CASES TO C-DC-COKE-CASES
+               MOVE CKPT-SPRITE-CASES TO C-SPRITE-CASES
+               MOVE CKPT-TEAM-A TO C-TEAM-A
+               MOVE CKPT-TEAM-B TO C-TEAM-B
+               MOVE CKPT-TEAM-C TO C-TEAM-C
+               MOVE CKPT-TEAM-D TO C-TEAM-D
+               MOVE CKPT-TEAM-E TO C-TEAM-E
+               MOVE CKPT-ERR-CTR TO C-ERR-CTR
+               MOVE CKPT-ORDER-TBL-CTR TO C-ORDER-TBL-CTR
+               MOVE CKPT-SELLER-TBL-CTR TO C-SELLER-TBL-CTR
+               MOVE CKPT-ORDER-TABLE TO ORDER-TABLE
+               MOVE CKPT-TEAM-POP-TABLE TO TEAM-POP-TABLE
+               MOVE CKPT-SELLER-TABLE TO SELLER-TABLE
+           END-IF.
+
+       1420-SKIP-RECS.
+           IF C-RESTART-CTR > ZERO
+               READ POP-MASTER
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+               END-READ
+           END-IF.
+
+
+       2000-MAINLINE.
+           PERFORM 2100-VALIDATION THRU 2100-EXIT.
+               IF ERR-SWITCH = "YES"
+                   PERFORM 2200-ERROR-PRT
+               ELSE
+                   IF C-ORDER-TBL-CTR < 50
+                       ADD 1 TO C-ORDER-TBL-CTR
+                       MOVE I-LNAME TO T-LNAME (C-ORDER-TBL-CTR)
+                       MOVE I-ZIP TO T-ZIP (C-ORDER-TBL-CTR)
+                       MOVE I-POP-TYPE TO T-POP-TYPE (C-ORDER-TBL-CTR)
+                   END-IF
+                   PERFORM 2300-CALCS
+                   PERFORM 2400-OUTPUT
+               END-IF
+
+           PERFORM 1430-WRITE-CHECKPOINT.
+           PERFORM 9000-READ.
+
+
+       2100-VALIDATION.
+
+           MOVE "YES" TO ERR-SWITCH.
+
+               IF I-LNAME = SPACES
+                   MOVE "LAST NAME REQUIRED." TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-FNAME = SPACES
+                   MOVE "FIRST NAME REQUIRED." TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-ADDRESS = SPACES
+                   MOVE "ADDRESS REQUIRED." TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-CITY = SPACES
+                   MOVE "CITY REQUIRED." TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF NOT VAL-STATE
+                   MOVE 'CHOOSE: IA, IL, MI, MO, NE, WI.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-ZIP NOT NUMERIC
+                   MOVE 'ZIP MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-POP-TYPE NOT NUMERIC
+                   MOVE 'POP TYPE MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF NOT VAL-POP
+                   MOVE 'CHOOSE: 1-6' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-NUM-CASES NOT NUMERIC
+                   MOVE 'NUMBER OF CASES MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-NUM-CASES = ZERO
+                   MOVE 'MINIMUM OF 1 CASE.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-NUM-CASES > C-CASE-CAP
+                   MOVE 'MAXIMUM CASES PER ORDER EXCEEDED.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF NOT VAL-TEAM
+                   MOVE 'CHOOSE A - E.' TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               IF I-ORDER-NUM NOT NUMERIC OR I-ORDER-NUM = ZERO
+                   MOVE 'ORDER NUMBER MUST BE NUMERIC AND NONZERO.'
+                       TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+               PERFORM 2160-ORDER-LOOKUP.
+               IF ORDER-FOUND-SW = "YES"
+                   MOVE 'DUPLICATE NAME/ZIP/POP TYPE - REJECTED.'
+                       TO O-ERR-MSG
+                   GO TO 2100-EXIT
+               END-IF.
+
+           MOVE "NO" TO ERR-SWITCH.
+
+
+       2100-EXIT.
+           EXIT.
+
+       2160-ORDER-LOOKUP.
+           MOVE "NO" TO ORDER-FOUND-SW.
+           MOVE ZERO TO C-ORDER-FOUND-IDX.
+           PERFORM 2170-ORDER-SEARCH
+               VARYING ORDER-IDX FROM 1 BY 1
+                   UNTIL ORDER-IDX > C-ORDER-TBL-CTR
+                      OR ORDER-FOUND-SW = "YES".
+
+       2170-ORDER-SEARCH.
+           IF T-LNAME (ORDER-IDX) = I-LNAME
+              AND T-ZIP (ORDER-IDX) = I-ZIP
+              AND T-POP-TYPE (ORDER-IDX) = I-POP-TYPE
+               MOVE "YES" TO ORDER-FOUND-SW
+               MOVE ORDER-IDX TO C-ORDER-FOUND-IDX
+           END-IF.
+
+
+       2200-ERROR-PRT.
+
+           ADD 1 TO C-ERR-CTR.
+           MOVE C-ERR-CTR TO O-AUDIT-SEQ.
+           MOVE I-REC TO O-RECORD.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-RECORD
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9100-ERR-HEADING.
+
+           MOVE C-ERR-CTR TO RJ-SEQ.
+           MOVE I-REC TO RJ-ORIG-REC.
+           WRITE REJECT-REC.
+
+
+       2300-CALCS.
+
+           IF I-STATE = 'IA' OR 'NE' OR 'WI'
+               COMPUTE C-DEPOSIT = 1.2 * I-NUM-CASES
+           END-IF.
+
+           IF I-STATE = 'MI'
+               COMPUTE C-DEPOSIT = 2.4 * I-NUM-CASES
+           END-IF.
+
+           EVALUATE I-POP-TYPE
+               WHEN 1
+                   MOVE 'COKE' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-COKE-CASES
+               WHEN 2
+                   MOVE 'DIET COKE' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-DC-CASES
+               WHEN 3
+                   MOVE 'MELLO YELLO' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-MY-CASES
+               WHEN 4
+                   MOVE 'CHERRY COKE' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-CHERRY-C-CASES
+               WHEN 5
+                   MOVE 'DIET CHERRY COKE' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-DC-COKE-CASES
+               WHEN 6
+                   MOVE 'SPRITE' TO O-POP-TYPE
+                   ADD I-NUM-CASES TO C-SPRITE-CASES
+           END-EVALUATE.
+
+
+           COMPUTE C-TOTAL = (18.71 * I-NUM-CASES) + C-DEPOSIT.
+
+           EVALUATE I-TEAM
+               WHEN 'A'
+                   COMPUTE C-TEAM-A = C-TEAM-A + C-TOTAL
+                   SET TP-TEAM-IDX TO 1
+               WHEN 'B'
+                   COMPUTE C-TEAM-B = C-TEAM-B + C-TOTAL
+                   SET TP-TEAM-IDX TO 2
+               WHEN 'C'
+                   COMPUTE C-TEAM-C = C-TEAM-C + C-TOTAL
+                   SET TP-TEAM-IDX TO 3
+               WHEN 'D'
+                   COMPUTE C-TEAM-D = C-TEAM-D + C-TOTAL
+                   SET TP-TEAM-IDX TO 4
+               WHEN 'E'
+                   COMPUTE C-TEAM-E = C-TEAM-E + C-TOTAL
+                   SET TP-TEAM-IDX TO 5
+           END-EVALUATE.
+
+           SET TP-POP-IDX TO I-POP-TYPE.
+           ADD I-NUM-CASES TO TP-CASES (TP-TEAM-IDX, TP-POP-IDX).
+
+           PERFORM 2350-SELLER-ACCUM.
+
+       2350-SELLER-ACCUM.
+           MOVE "NO" TO SELLER-FOUND-SW.
+           MOVE ZERO TO C-SELLER-FOUND-IDX.
+           PERFORM 2360-SELLER-SEARCH
+               VARYING SELLER-IDX FROM 1 BY 1
+                   UNTIL SELLER-IDX > C-SELLER-TBL-CTR
+                      OR SELLER-FOUND-SW = "YES".
+
+           IF SELLER-FOUND-SW = "NO"
+               AND C-SELLER-TBL-CTR < 50
+                   ADD 1 TO C-SELLER-TBL-CTR
+                   MOVE I-LNAME TO SL-LNAME (C-SELLER-TBL-CTR)
+                   MOVE I-FNAME TO SL-FNAME (C-SELLER-TBL-CTR)
+                   MOVE ZERO TO SL-TOTAL (C-SELLER-TBL-CTR)
+                   MOVE C-SELLER-TBL-CTR TO C-SELLER-FOUND-IDX
+           END-IF.
+
+           IF C-SELLER-FOUND-IDX > ZERO
+               ADD C-TOTAL TO SL-TOTAL (C-SELLER-FOUND-IDX)
+           END-IF.
+
+       2360-SELLER-SEARCH.
+           IF SL-LNAME (SELLER-IDX) = I-LNAME
+              AND SL-FNAME (SELLER-IDX) = I-FNAME
+               MOVE "YES" TO SELLER-FOUND-SW
+               MOVE SELLER-IDX TO C-SELLER-FOUND-IDX
+           END-IF.
+
+
+       2400-OUTPUT.
+
+           MOVE I-LNAME TO O-LNAME.
+           MOVE I-FNAME TO O-FNAME.
+           MOVE I-CITY TO O-CITY.
+           MOVE I-STATE TO O-STATE.
+           MOVE I-ZIP-1 TO O-ZIP-1.
+           MOVE I-ZIP-2 TO O-ZIP-2.
+           MOVE I-NUM-CASES TO O-NUM-CASES.
+
+           MOVE C-DEPOSIT TO O-DEPOSIT-AMT.
+           MOVE C-TOTAL TO O-TOTAL-SALES.
+
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9900-HEADING.
+
+
+           MOVE 0 TO C-DEPOSIT.
+           MOVE 0 TO C-TOTAL.
+
+       1430-WRITE-CHECKPOINT.
+           ADD 1 TO CKPT-REC-CTR.
+           MOVE C-COKE-CASES TO CKPT-COKE-CASES.
+           MOVE C-DC-CASES TO CKPT-DC-CASES.
+           MOVE C-MY-CASES TO CKPT-MY-CASES.
+           MOVE C-CHERRY-C-CASES TO CKPT-CHERRY-C-CASES.
+           MOVE C-DC-COKE-CASES TO CKPT-DC-COKE-CASES.
+           MOVE C-SPRITE-CASES TO CKPT-SPRITE-CASES.
+           MOVE C-TEAM-A TO CKPT-TEAM-A.
+           MOVE C-TEAM-B TO CKPT-TEAM-B.
+           MOVE C-TEAM-C TO CKPT-TEAM-C.
+           MOVE C-TEAM-D TO CKPT-TEAM-D.
+           MOVE C-TEAM-E TO CKPT-TEAM-E.
+           MOVE C-ERR-CTR TO CKPT-ERR-CTR.
+           MOVE C-ORDER-TBL-CTR TO CKPT-ORDER-TBL-CTR.
+           MOVE C-SELLER-TBL-CTR TO CKPT-SELLER-TBL-CTR.
+           MOVE ORDER-TABLE TO CKPT-ORDER-TABLE.
+           MOVE TEAM-POP-TABLE TO CKPT-TEAM-POP-TABLE.
+           MOVE SELLER-TABLE TO CKPT-SELLER-TABLE.
+           WRITE CKPT-REC.
+
+
+       4000-PROCESS-RESUBMITS.
+           OPEN INPUT RESUBMIT-IN.
+           IF C-RESUB-STATUS = "00"
+               PERFORM 4100-READ-RESUBMIT
+               PERFORM 4200-RESUBMIT-MAINLINE
+                   UNTIL MORE-RESUBMITS = "NO"
+               CLOSE RESUBMIT-IN
+           END-IF.
+
+       4100-READ-RESUBMIT.
+           READ RESUBMIT-IN INTO I-REC
+               AT END
+                   MOVE "NO" TO MORE-RESUBMITS
+           END-READ.
+
+       4200-RESUBMIT-MAINLINE.
+           PERFORM 2100-VALIDATION THRU 2100-EXIT.
+           IF ERR-SWITCH = "YES"
+               PERFORM 2200-ERROR-PRT
+           ELSE
+               IF C-ORDER-TBL-CTR < 50
+                   ADD 1 TO C-ORDER-TBL-CTR
+                   MOVE I-LNAME TO T-LNAME (C-ORDER-TBL-CTR)
+                   MOVE I-ZIP TO T-ZIP (C-ORDER-TBL-CTR)
+                   MOVE I-POP-TYPE TO T-POP-TYPE (C-ORDER-TBL-CTR)
+               END-IF
+               PERFORM 2300-CALCS
+               PERFORM 2400-OUTPUT
+           END-IF.
+
+           PERFORM 4100-READ-RESUBMIT.
+
+
+       3000-CLOSING.
+
+           PERFORM 3100-GRAND-TOTAL.
+           PERFORM 3200-ERROR-TOTAL.
+           PERFORM 3300-WRITE-SUMMARY.
+
+           CLOSE POP-MASTER.
+           CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
+           CLOSE REJECTS-OUT.
+           CLOSE CHECKPOINT-FILE.
+
+
+
+       3100-GRAND-TOTAL.
+
+           PERFORM 9900-HEADING.
+
+           COMPUTE C-GT-SALES = C-TEAM-A + C-TEAM-B + C-TEAM-C +
+                                 C-TEAM-D + C-TEAM-E.
+           MOVE C-GT-SALES TO O-GT-SALES.
+
+           WRITE PRTLINE
+               FROM GRANDTOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+
+
+           MOVE 'COKE' TO O-POP-1.
+           MOVE C-COKE-CASES TO O-NUM-CASES-1.
+
+           MOVE 'DIET COKE' TO O-POP-2.
+           MOVE C-DC-CASES TO O-NUM-CASES-2.
+
+           MOVE 'MELLO YELLO' TO O-POP-3.
+           MOVE C-MY-CASES TO O-NUM-CASES-3.
+
+           WRITE PRTLINE
+               FROM GT-POP-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+           MOVE 'CHERRY COKE' TO O-POP-1.
+           MOVE C-CHERRY-C-CASES TO O-NUM-CASES-1.
+
+           MOVE 'DIET CHERRY COKE' TO O-POP-2.
+           MOVE C-DC-COKE-CASES TO O-NUM-CASES-2 .
+
+           MOVE 'SPRITE' TO O-POP-3.
+           MOVE C-SPRITE-CASES TO O-NUM-CASES-3.
+
+           WRITE PRTLINE
+               FROM GT-POP-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           PERFORM 3110-TEAMTOTALS.
+           PERFORM 3300-MATRIX-REPORT.
+           PERFORM 3400-RANK-SORT.
+           PERFORM 3450-RANK-REPORT.
+
+
+       3110-TEAMTOTALS.
+
+           WRITE PRTLINE
+               FROM TEAMTOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+
+
+           MOVE 'A' TO O-TEAM.
+           MOVE C-TEAM-A TO O-TEAM-TOTAL.
+
+           WRITE PRTLINE
+               FROM TT-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE 'B' TO O-TEAM.
+           MOVE C-TEAM-B TO O-TEAM-TOTAL.
+
+           WRITE PRTLINE
+               FROM TT-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE 'C' TO O-TEAM.
+           MOVE C-TEAM-C TO O-TEAM-TOTAL.
+
+           WRITE PRTLINE
+               FROM TT-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE 'D' TO O-TEAM.
+           MOVE C-TEAM-D TO O-TEAM-TOTAL.
+
+           WRITE PRTLINE
+               FROM TT-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE 'E' TO O-TEAM.
+           MOVE C-TEAM-E TO O-TEAM-TOTAL.
+
+           WRITE PRTLINE
+               FROM TT-GT-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3300-MATRIX-REPORT.
+
+           WRITE PRTLINE
+               FROM MATRIX-TITLE-LINE
+                   AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE
+               FROM MATRIX-HEADING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           PERFORM 3310-MATRIX-ROW
+               VARYING TP-TEAM-IDX FROM 1 BY 1 UNTIL TP-TEAM-IDX > 5.
+
+       3310-MATRIX-ROW.
+
+           EVALUATE TP-TEAM-IDX
+               WHEN 1
+                   MOVE 'A' TO O-MX-TEAM
+               WHEN 2
+                   MOVE 'B' TO O-MX-TEAM
+               WHEN 3
+                   MOVE 'C' TO O-MX-TEAM
+               WHEN 4
+                   MOVE 'D' TO O-MX-TEAM
+               WHEN 5
+                   MOVE 'E' TO O-MX-TEAM
+           END-EVALUATE.
+
+           MOVE TP-CASES (TP-TEAM-IDX, 1) TO O-MX-CASES-1.
+           MOVE TP-CASES (TP-TEAM-IDX, 2) TO O-MX-CASES-2.
+           MOVE TP-CASES (TP-TEAM-IDX, 3) TO O-MX-CASES-3.
+           MOVE TP-CASES (TP-TEAM-IDX, 4) TO O-MX-CASES-4.
+           MOVE TP-CASES (TP-TEAM-IDX, 5) TO O-MX-CASES-5.
+           MOVE TP-CASES (TP-TEAM-IDX, 6) TO O-MX-CASES-6.
+
+           WRITE PRTLINE
+               FROM MATRIX-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       3400-RANK-SORT.
+
+           IF C-SELLER-TBL-CTR > 1
+               COMPUTE C-SELLER-LIMIT = C-SELLER-TBL-CTR - 1
+               PERFORM 3410-RANK-PASS
+                   VARYING C-RANK-PASS FROM 1 BY 1
+                       UNTIL C-RANK-PASS > C-SELLER-LIMIT
+           END-IF.
+
+       3410-RANK-PASS.
+
+           COMPUTE C-RANK-LIMIT = C-SELLER-TBL-CTR - C-RANK-PASS.
+           PERFORM 3420-RANK-COMPARE
+               VARYING SELLER-IDX FROM 1 BY 1
+                   UNTIL SELLER-IDX > C-RANK-LIMIT.
+
+       3420-RANK-COMPARE.
+
+           IF SL-TOTAL (SELLER-IDX) < SL-TOTAL (SELLER-IDX + 1)
+               MOVE SL-LNAME (SELLER-IDX) TO SL-LNAME-TEMP
+               MOVE SL-FNAME (SELLER-IDX) TO SL-FNAME-TEMP
+               MOVE SL-TOTAL (SELLER-IDX) TO SL-TOTAL-TEMP
+               MOVE SL-LNAME (SELLER-IDX + 1) TO SL-LNAME (SELLER-IDX)
+               MOVE SL-FNAME (SELLER-IDX + 1) TO SL-FNAME (SELLER-IDX)
+               MOVE SL-TOTAL (SELLER-IDX + 1) TO SL-TOTAL (SELLER-IDX)
+               MOVE SL-LNAME-TEMP TO SL-LNAME (SELLER-IDX + 1)
+               MOVE SL-FNAME-TEMP TO SL-FNAME (SELLER-IDX + 1)
+               MOVE SL-TOTAL-TEMP TO SL-TOTAL (SELLER-IDX + 1)
+           END-IF.
+
+       3450-RANK-REPORT.
+
+           WRITE PRTLINE
+               FROM RANKING-TITLE-LINE
+                   AFTER ADVANCING 3 LINES.
+
+           IF C-SELLER-TBL-CTR < 10
+               MOVE C-SELLER-TBL-CTR TO C-TOP-LIMIT
+           ELSE
+               MOVE 10 TO C-TOP-LIMIT
+           END-IF.
+
+           PERFORM 3460-RANK-PRINT
+               VARYING SELLER-IDX FROM 1 BY 1
+                   UNTIL SELLER-IDX > C-TOP-LIMIT.
+
+       3460-RANK-PRINT.
+
+           MOVE SELLER-IDX TO O-RANK-POS.
+           MOVE SL-LNAME (SELLER-IDX) TO O-RANK-LNAME.
+           MOVE SL-FNAME (SELLER-IDX) TO O-RANK-FNAME.
+           MOVE SL-TOTAL (SELLER-IDX) TO O-RANK-TOTAL.
+
+           WRITE PRTLINE
+               FROM RANKING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       3200-ERROR-TOTAL.
+
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-TOTAL
+                   AFTER ADVANCING 3 LINES.
+
+       3300-WRITE-SUMMARY.
+
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL05" TO SUM-PGM-ID.
+           MOVE C-GT-SALES TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+
+       9000-READ.
+
+           READ POP-MASTER
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+
+       9100-ERR-HEADING.
+
+           ADD 1 TO C-ERR-PCTR.
+           MOVE C-ERR-PCTR TO O-PCTR.
+
+           WRITE PRTLINE-ERR
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE-ERR
+               FROM DIVISION-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       9900-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM DIVISION-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM REPORT-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DETAIL-TITLE
+                   AFTER ADVANCING 2 LINES.
