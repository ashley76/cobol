@@ -1,470 +1,1046 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL04
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		1/20/19
-	   DATE-COMPILED.		1/22/19
-		
-
-      ***************************************************************
-      * THIS PROGRAM IS CASE PROBLEM #4.                            *
-      * PREFORM ACCURATE DECISIONS.                                 *
-      * RENT REPORT WILL BE GENERATED.                              *
-      ***************************************************************
-		
-		
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-
-       SELECT RENT-MASTER
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLANL04\MONBILLS.DAT"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	   SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\PROJECTS\RENT.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-				
-	   DATA DIVISION.
-	   FILE SECTION.
-		    
-	   FD RENT-MASTER
-	      LABEL RECORD IS STANDARD
-		  RECORD CONTAINS 24 CHARACTERS
-	      DATA RECORD IS I-REC.
-			
-	   01  I-REC.
-		   05  I-BLD-CODE        PIC XX.
-           05  I-UNIT            PIC 99.
-           05  I-TENENTS         PIC 9.
-           05  I-ELECTRIC        PIC 999V99.
-           05  I-GAS             PIC 999V99.
-           05  I-WATER           PIC 999V99.
-           05  I-GARBAGE         PIC 99V99.
-
-			
-	   FD PRTOUT
-		    LABEL RECORD IS OMITTED
-		    RECORD CONTAINS 132 CHARACTERS
-		    LINAGE IS 60 WITH FOOTING AT 55
-		    DATA RECORD IS PRTLINE.
-
-	   01 PRTLINE			       PIC X(132).
-       
-	   WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  BASE-RENT           PIC 9(7)V99     VALUE ZERO.
-           05  TENANT-CHRG         PIC 9(7)V99     VALUE ZERO.
-           05  C-SUBTOTAL          PIC 9(7)V99     VALUE ZERO.
-           05  C-PREM-DIS          PIC S9(7)V99    VALUE ZERO.
-           05  C-TOTAL-UTIL        PIC 9(7)V99     VALUE ZERO.
-           05  C-RENT-DUE          PIC 9(7)V99     VALUE ZERO.
-           05  C-GT-BASE-RENT      PIC 9(7)V99     VALUE ZERO.
-           05  C-GT-TENANT-CHRG    PIC 9(10)V99    VALUE ZERO.
-           05  C-GT-PREM-DIS       PIC 9(10)V99    VALUE ZERO.
-           05  C-GT-SUBTOTAL       PIC 9(7)V99     VALUE ZERO.
-           05  C-GT-TOTAL-UTIL     PIC 9(10)V99    VALUE ZERO.
-           05  C-GT-RENT-DUE       PIC 9(10)V99    VALUE ZERO.
-
-           05  C-GT-PREM-CTR       PIC 999         VALUE ZERO.
-           05  C-GT-DIS-CTR        PIC 999         VALUE ZERO.
-           05  C-PCTR              PIC 99          VALUE ZERO.
-           05  MORE-RECS           PIC XXX         VALUE "YES".
-		
-	   01  I-DATE.
-	       05  I-YEAR           PIC 9(4).
-           05  I-MONTH		    PIC 99.
-	       05  I-DAY			PIC 99.
-
-	   01  COMPANY-TITLE.
-	       05  FILLER			PIC X(6)	VALUE "DATE:".
-           05  O-MONTH			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-DAY			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-YEAR 			PIC 9(4).
-	       05  FILLER   		PIC X(38) 	VALUE SPACES.
-	       05  FILLER			PIC X(33)	VALUE "LINDQUIST'S RENTALS".
-	       05  FILLER			PIC X(51)	VALUE SPACES.
-	       05  FILLER			PIC X(6)	VALUE "PAGE:".
-           05  O-PCTR			PIC Z9.
-
-	   01  COMPANY-TITLE-2.
-	       05  FILLER			PIC X(8)	VALUE "CBLANL04".
-	       05  FILLER			PIC X(45)	VALUE SPACES.
-	       05  FILLER			PIC X(16)	VALUE "BILLABLE RENT - ".
-	       05  SYSTEM-MONTH	    PIC X(9).
-	       05  FILLER   		PIC X(53) 	VALUE SPACES.
-
-	   01  COLUMN-HEADING-1.
-           05  FILLER           PIC X(23)   VALUE SPACES.
-           05  FILLER           PIC X(4)    VALUE 'BASE'.
-           05  FILLER           PIC X(2)    VALUE SPACES.
-           05  FILLER           PIC X(6)    VALUE 'TENANT'.
-           05  FILLER           PIC X(2)    VALUE SPACES.
-           05  FILLER           PIC X(6)    VALUE 'TENANT'.
-           05  FILLER           PIC X(5)    VALUE SPACES.
-           05  FILLER           PIC X(8)    VALUE 'PREMIUM/'.
-           05  FILLER           PIC X(75)   VALUE SPACES.
-         
-	   01  COLUMN-HEADING-2.
-	       05  FILLER  	 	   PIC X(23)   VALUE 'RENTAL BUILDING UNIT'.
-           05  FILLER          PIC X(4)    VALUE 'RENT'.
-           05  FILLER          PIC X(2)    VALUE SPACES.
-           05  FILLER          PIC X(6)    VALUE 'NUMBER'.
-           05  FILLER          PIC X(2)    VALUE SPACES.
-           05  FILLER          PIC X(6)    VALUE 'CHARGE'.
-           05  FILLER          PIC X(5)    VALUE SPACES.
-           05  FILLER          PIC X(8)    VALUE 'DISCOUNT'.
-           05  FILLER          PIC X(5)    VALUE SPACES.
-           05  FILLER          PIC X(8)    VALUE 'SUBTOTAL'.
-           05  FILLER          PIC X(2)    VALUE SPACES.
-           05  FILLER          PIC X(8)    VALUE 'ELECTRIC'.
-           05  FILLER          PIC X(4)    VALUE SPACES.
-           05  FILLER          PIC X(3)    VALUE 'GAS'.
-           05  FILLER          PIC X(4)    VALUE SPACES.
-           05  FILLER          PIC X(5)    VALUE 'WATER'.
-           05  FILLER          PIC X(2)    VALUE SPACES.
-           05  FILLER          PIC X(7)    VALUE 'GARBAGE'.
-           05  FILLER          PIC X(3)    VALUE SPACES.
-           05  FILLER          PIC X(9)    VALUE 'UTILITIES'.
-           05  FILLER          PIC X(5)    VALUE SPACES.
-           05  FILLER          PIC X(11)   VALUE 'RENT DUE'.
-
-       01  DETAIL-LINE.
-           05  O-BLD               PIC X(15).
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-UNIT              PIC Z9.
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-BASE-RENT         PIC $$$$.99.
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-TENANT-NUM        PIC 9.
-           05  FILLER              PIC X(4)        VALUE SPACES.
-           05  O-TENANT-CHRG       PIC $$$$.99.
-           05  FILLER              PIC X(4)        VALUE SPACES.
-           05  O-PREM-DIS          PIC $$,$$$.99+.
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-SUBTOTAL          PIC $$,$$$.99.
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-ELECTRIC          PIC $$$$.99.
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-GAS               PIC $$$$.99.
-           05  FILLER              PIC X(2)       VALUE SPACES.
-           05  O-WATER             PIC $$$$.99.
-           05  FILLER              PIC X(2)        VALUE SPACES.
-           05  O-GARBAGE           PIC $$$.99.
-           05  FILLER              PIC X(3)        VALUE SPACES.
-           05  O-TOTAL-UTIL        PIC $$,$$$.99.
-           05  FILLER              PIC X(4)        VALUE SPACES.
-           05  O-RENT-DUE          PIC $$,$$$.99.
-           05  FLAG                PIC XXX.
-
-       01  DISCOUNT-LINE.
-           05  FILLER              PIC X(34)     VALUE SPACES.
-           05  FILLER              PIC X(8)      VALUE 'RENTALS '.
-           05  FILLER              PIC X(11)     VALUE 'DISCOUNTED '.
-           05  O-GT-DISCOUNT       PIC ZZ9.
-           05  FILLER              PIC X(75)     VALUE SPACES.
-
-       01  PREMIUM-LINE.
-           05  FILLER              PIC X(37)     VALUE SPACES.
-           05  FILLER              PIC X(8)      VALUE 'PREMIUM'.
-           05  FILLER              PIC X(8)      VALUE 'RENTALS '.
-           05  O-GT-PREMIUM        PIC ZZ9.
-           05  FILLER              PIC X(75)     VALUE SPACES.    
-       
-       01  GRANDTOTAL-LINE.
-           05  FILLER              PIC X(18)     VALUE 'GRAND TOTALS: '.
-           05  O-GT-BASE-RENT      PIC $$$,$$$.99.
-           05  FILLER              PIC X(5)      VALUE SPACES.
-           05  O-GT-TENANT-CHRG    PIC $$$,$$$.99.
-           05  FILLER              PIC X(2)      VALUE SPACES.
-           05  O-GT-PREM-DIS       PIC $$$$,$$$.99+.
-           05  FILLER              PIC X(1)      VALUE SPACES.
-           05  O-GT-SUBTOTAL       PIC $$$$,$$$.99.
-           05  FILLER              PIC X(36)      VALUE SPACES.
-           05  O-GT-TOTAL-UTIL     PIC $$$$,$$$.99.
-           05  FILLER              PIC X(2)      VALUE SPACES.
-           05  O-GT-RENT-DUE       PIC $$$$,$$$.99.
-
-
-       PROCEDURE DIVISION.
-
-       0000-CBLANL04.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO I-DATE.
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-
-           EVALUATE I-MONTH
-               WHEN 01
-                   MOVE 'JANUARY' TO SYSTEM-MONTH
-               WHEN 02
-                   MOVE 'FEBUARY' TO SYSTEM-MONTH
-               WHEN 03
-                   MOVE 'MARCH' TO SYSTEM-MONTH
-               WHEN 04
-                   MOVE 'APRIL' TO SYSTEM-MONTH
-               WHEN 05
-                   MOVE 'MAY' TO SYSTEM-MONTH
-               WHEN 06
-                   MOVE 'JUNE' TO SYSTEM-MONTH
-               WHEN 07
-                   MOVE 'JULY' TO SYSTEM-MONTH
-               WHEN 08
-                   MOVE 'AUGUST' TO SYSTEM-MONTH
-               WHEN 09
-                   MOVE 'SEPTEMBER' TO SYSTEM-MONTH
-               WHEN 10
-                   MOVE 'OCTOBER' TO SYSTEM-MONTH
-               WHEN 11
-                   MOVE 'NOVEMBER' TO SYSTEM-MONTH
-               WHEN 12
-                   MOVE 'DECEMBER' TO SYSTEM-MONTH
-           END-EVALUATE.
-
-
-           OPEN INPUT RENT-MASTER.
-           OPEN OUTPUT PRTOUT.
-           PERFORM 9000-READ.
-           PERFORM 9900-HEADING.
-
-
-       2000-MAINLINE.
-
-           PERFORM 2100-EVALUATE.
-           PERFORM 2200-CALCS.
-           PERFORM 2300-OUTPUT.
-           PERFORM 9000-READ.
-
-           
-       2100-EVALUATE.
-
-           EVALUATE I-UNIT
-               WHEN 1 THRU 8
-                   MOVE 650.00 TO BASE-RENT
-                   EVALUATE I-TENENTS
-                       WHEN 1
-                           MOVE 0.00 TO TENANT-CHRG
-                       WHEN 2
-                           MOVE 25.00 TO TENANT-CHRG
-                       WHEN 3
-                           MOVE 50.00 TO TENANT-CHRG
-                       WHEN 4
-                           MOVE 75.00 TO TENANT-CHRG
-                       WHEN > 4
-                           MOVE 83.45 TO TENANT-CHRG
-                   END-EVALUATE
-               WHEN 9 THRU 16
-                   MOVE 700.00 TO BASE-RENT
-                   EVALUATE I-TENENTS
-                       WHEN 1
-                           MOVE 0.00 TO TENANT-CHRG
-                       WHEN 2
-                           MOVE 35.55 TO TENANT-CHRG
-                       WHEN 3
-                           MOVE 71.10 TO TENANT-CHRG
-                       WHEN 4
-                           MOVE 106.65 TO TENANT-CHRG
-                       WHEN > 4
-                           MOVE 135.00 TO TENANT-CHRG
-                   END-EVALUATE
-               WHEN 17 THRU 25
-                   MOVE 825.00 TO BASE-RENT
-                   EVALUATE I-TENENTS
-                       WHEN 1
-                           MOVE 0.00 TO TENANT-CHRG
-                       WHEN 2
-                           MOVE 50.00 TO TENANT-CHRG
-                       WHEN 3
-                           MOVE 100.00 TO TENANT-CHRG
-                       WHEN 4 
-                           MOVE 150.00 TO TENANT-CHRG
-                       WHEN > 4
-                           MOVE 185.60 TO TENANT-CHRG
-                   END-EVALUATE
-           END-EVALUATE.
-
-
-           EVALUATE I-BLD-CODE
-               WHEN 'AA'
-                   MOVE 'PALACE PLACE' TO O-BLD
-               WHEN 'GG'
-                   MOVE 'GEORGIA' TO O-BLD
-               WHEN 'PP'
-                   MOVE 'PARK PLACE' TO O-BLD
-                   IF I-UNIT = 23 OR 25
-                       COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG)
-                       * .12
-                       COMPUTE C-GT-PREM-CTR = C-GT-PREM-CTR + 1
-                   END-IF
-               WHEN 'IA'
-                   MOVE 'IOWA CONDO' TO O-BLD
-                   IF SYSTEM-MONTH = 'JANUARY' OR 'DECEMBER'
-                       COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG)  
-                       *-.5
-                   END-IF
-               WHEN 'MS'
-                   MOVE 'MARKET STREET' TO O-BLD
-               WHEN 'HH'
-                   MOVE 'HIGH TOWER' TO O-BLD
-               WHEN 'R7'
-                   MOVE 'UPTOWN CONDOS' TO O-BLD
-                   IF I-UNIT = 23 OR 25
-                       COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG)
-                       * .12
-                       COMPUTE C-GT-PREM-CTR = C-GT-PREM-CTR + 1
-                   END-IF
-               WHEN 'GM'
-                   MOVE 'GANDER MOUNTAIN' TO O-BLD
-               WHEN 'BP'
-                   MOVE 'BENTON PLACE' TO O-BLD
-                   COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG) * -.33
-                   COMPUTE C-GT-DIS-CTR = C-GT-DIS-CTR + 1
-               WHEN 'GA'
-                   MOVE 'GRAND AVENUE' TO O-BLD
-               WHEN 'JK'
-                   MOVE "JACK'S PLACE" TO O-BLD
-                   IF SYSTEM-MONTH = 'JANUARY' OR 'DECEMBER'
-                       COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG)  
-                       * -.5
-                       COMPUTE C-GT-DIS-CTR = C-GT-DIS-CTR + 1
-                   END-IF
-               WHEN 'UN'
-                   MOVE 'UNDERGROUND SAM' TO O-BLD
-               WHEN 'YD'
-                   MOVE 'YANKEE DOODLE' TO O-BLD
-               WHEN 'YT'
-                   MOVE 'YAHTEE AVE' TO O-BLD
-                   IF I-UNIT = 23 OR 25
-                      COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG)
-                      * .12
-                      COMPUTE C-GT-PREM-CTR = C-GT-PREM-CTR + 1
-                   END-IF
-               WHEN 'CP'
-                   MOVE 'COURT PLACE' TO O-BLD
-               WHEN 'NZ'
-                   MOVE 'NEW ZOO' TO O-BLD
-               WHEN 'VV'
-                   MOVE 'VERMONT' TO O-BLD
-               WHEN 'CT'
-                   MOVE 'CHINA TOWN' TO O-BLD
-                   COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG) * -.33
-                   COMPUTE C-GT-DIS-CTR = C-GT-DIS-CTR + 1
-               WHEN 'YS'
-                   MOVE 'YORKSHIRE' TO O-BLD
-               WHEN 'ME'
-                   MOVE 'MAINE APT' TO O-BLD
-           END-EVALUATE.
-
-       2200-CALCS.
-      
-           COMPUTE C-SUBTOTAL = BASE-RENT + TENANT-CHRG + C-PREM-DIS.
-           COMPUTE C-TOTAL-UTIL = I-ELECTRIC + I-GAS + I-WATER + 
-                                                        I-GARBAGE.
-           COMPUTE C-RENT-DUE = C-SUBTOTAL + C-TOTAL-UTIL.
-
-           IF C-RENT-DUE > 1000
-               MOVE '***' TO FLAG
-           END-IF.
-
-           COMPUTE C-GT-BASE-RENT = C-GT-BASE-RENT + BASE-RENT.
-           COMPUTE C-GT-TENANT-CHRG = C-GT-TENANT-CHRG + TENANT-CHRG.
-           COMPUTE C-GT-PREM-DIS = C-GT-PREM-DIS + C-PREM-DIS.
-           COMPUTE C-GT-SUBTOTAL = C-GT-SUBTOTAL + C-SUBTOTAL.
-           COMPUTE C-GT-TOTAL-UTIL = C-GT-TOTAL-UTIL + C-TOTAL-UTIL.
-           COMPUTE C-GT-RENT-DUE = C-GT-RENT-DUE + C-RENT-DUE.
-
-
-       2300-OUTPUT.
-       
-           MOVE I-UNIT TO O-UNIT.
-           MOVE BASE-RENT TO O-BASE-RENT.
-           MOVE I-TENENTS TO O-TENANT-NUM.
-           MOVE TENANT-CHRG TO O-TENANT-CHRG.
-           MOVE C-PREM-DIS TO O-PREM-DIS.
-           MOVE C-SUBTOTAL TO O-SUBTOTAL. 
-           MOVE I-ELECTRIC TO O-ELECTRIC.
-           MOVE I-GAS TO O-GAS.
-           MOVE I-WATER TO O-WATER.
-           MOVE I-GARBAGE TO O-GARBAGE.
-
-           MOVE C-TOTAL-UTIL TO O-TOTAL-UTIL.
-           MOVE C-RENT-DUE TO O-RENT-DUE.
-          
-           WRITE PRTLINE
-               FROM DETAIL-LINE
-                   AFTER ADVANCING 2 LINES
-                       AT EOP
-                           PERFORM 9900-HEADING.
-
-           MOVE 0 TO BASE-RENT.
-           MOVE 0 TO TENANT-CHRG.
-           MOVE 0 TO C-PREM-DIS.
-           MOVE 0 TO C-SUBTOTAL.
-           MOVE 0 TO C-TOTAL-UTIL.
-           MOVE 0 TO C-RENT-DUE.
-
-          
-       3000-CLOSING.
-
-           PERFORM 3100-GRAND-TOTAL.
-
-           CLOSE RENT-MASTER.
-           CLOSE PRTOUT.
-
-
-       3100-GRAND-TOTAL.
-
-           MOVE C-GT-BASE-RENT TO O-GT-BASE-RENT.
-           MOVE C-GT-TENANT-CHRG TO O-GT-TENANT-CHRG.
-           MOVE C-GT-PREM-DIS TO O-GT-PREM-DIS.
-           MOVE C-GT-SUBTOTAL TO O-GT-SUBTOTAL.
-           MOVE C-GT-TOTAL-UTIL TO O-GT-TOTAL-UTIL.
-           MOVE C-GT-RENT-DUE TO O-GT-RENT-DUE.
-
-           MOVE C-GT-PREM-CTR TO O-GT-PREMIUM.
-           MOVE C-GT-DIS-CTR TO O-GT-DISCOUNT.
-
-           WRITE PRTLINE
-               FROM GRANDTOTAL-LINE
-                   AFTER ADVANCING 3 LINES.
-           WRITE PRTLINE   
-               FROM DISCOUNT-LINE
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE   
-               FROM PREMIUM-LINE
-                   AFTER ADVANCING 1 LINE.
-
-
-       9000-READ.
-
-           READ RENT-MASTER
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-          
-
-       9900-HEADING.
-
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM COMPANY-TITLE-2
-                   AFTER ADVANCING 1 LINES.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-1
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-2
-                   AFTER ADVANCING 1 LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLANL04.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        1/20/19.
+       DATE-COMPILED.       1/22/19.
+
+      ***************************************************************
+      * THIS PROGRAM IS CASE PROBLEM #4.                            *
+      * PREFORM ACCURATE DECISIONS.                                 *
+      * RENT REPORT WILL BE GENERATED.                              *
+      *                                                             *
+      * 03/14/19  AL  ADDED BUILDING SUBTOTALS TO RENT REPORT.      *
+      * 03/15/19  AL  EXTERNAL RATE TABLE OVERRIDES RENT SCHEDULE.  *
+      * 03/16/19  AL  VALIDATE BUILDING CODE AND TENANT COUNT.      *
+      * 03/17/19  AL  ADDED YEAR-TO-DATE RENT ROLL ACROSS RUNS.     *
+      * 03/18/19  AL  ADDED LATE FEE / DELINQUENCY FLAG.            *
+      * 03/19/19  AL  ADDED CSV EXPORT OF RENT REPORT.              *
+      * 03/20/19  AL  ADDED CREDIT/ADJUSTMENT RECORD TYPE.          *
+      * 04/01/19  AL  WRITE GRAND TOTAL RENT DUE TO SUMMARY FILE    *
+      *               FOR THE CONSOLIDATED EXECUTIVE SUMMARY RPT.   *
+      ***************************************************************
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RENT-MASTER
+               ASSIGN TO MONBILLS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO RENTRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PRTOUTERR
+               ASSIGN TO RENTERR
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CSVOUT
+               ASSIGN TO RENTCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RATE-CARD
+               ASSIGN TO RATECARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RATE-STATUS.
+
+           SELECT OPTIONAL BLDG-RATE-CARD
+               ASSIGN TO BLDGRATE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-BLDG-RATE-STATUS.
+
+           SELECT OPTIONAL YTD-MASTER
+               ASSIGN TO YTDRENT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-YTD-STATUS.
+
+           SELECT SUMMARY-OUT
+               ASSIGN TO RENTSUM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD RENT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01  I-REC.
+           05  I-BLD-CODE        PIC XX.
+           05  I-UNIT            PIC 99.
+           05  I-TENENTS         PIC 9.
+           05  I-ELECTRIC        PIC 999V99.
+           05  I-GAS             PIC 999V99.
+           05  I-WATER           PIC 999V99.
+           05  I-GARBAGE         PIC 99V99.
+           05  I-DAYS-LATE       PIC 99.
+           05  I-REC-TYPE        PIC X.
+
+       01  CREDIT-REC REDEFINES I-REC.
+           05  CR-BLD-CODE       PIC XX.
+           05  CR-UNIT           PIC 99.
+           05  FILLER            PIC X.
+           05  CR-ADJ-AMOUNT     PIC S9(5)V99.
+           05  FILLER            PIC X(14).
+           05  CR-REC-TYPE       PIC X.
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE                   PIC X(132).
+
+       FD PRTOUTERR
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE-ERR.
+
+       01 PRTLINE-ERR                PIC X(132).
+
+       FD CSVOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CSVLINE.
+
+       01 CSVLINE                    PIC X(132).
+
+       FD RATE-CARD
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS RATE-REC.
+
+       01  RATE-REC.
+           05  RATE-UNIT-LOW        PIC 99.
+           05  RATE-UNIT-HIGH       PIC 99.
+           05  RATE-BASE-RENT       PIC 999V99.
+           05  RATE-TENANT-INCR     PIC 99V99.
+
+       FD BLDG-RATE-CARD
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS BLDG-RATE-REC.
+
+       01  BLDG-RATE-REC.
+           05  BR-BLD-CODE          PIC XX.
+           05  BR-EFF-DATE          PIC 9(8).
+           05  BR-PCT               PIC S9V9(4).
+
+       FD YTD-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS YTD-REC.
+
+       01  YTD-REC.
+           05  YTD-RENT-DUE         PIC 9(7)V99.
+
+       FD SUMMARY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SUMMARY-REC.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  BASE-RENT           PIC 9(7)V99     VALUE ZERO.
+           05  TENANT-CHRG         PIC 9(7)V99     VALUE ZERO.
+           05  C-SUBTOTAL          PIC 9(7)V99     VALUE ZERO.
+           05  C-PREM-DIS          PIC S9(7)V99    VALUE ZERO.
+           05  C-TOTAL-UTIL        PIC 9(7)V99     VALUE ZERO.
+           05  C-RENT-DUE          PIC 9(7)V99     VALUE ZERO.
+           05  C-GT-BASE-RENT      PIC 9(7)V99     VALUE ZERO.
+           05  C-GT-TENANT-CHRG    PIC 9(10)V99    VALUE ZERO.
+           05  C-GT-PREM-DIS       PIC 9(10)V99    VALUE ZERO.
+           05  C-GT-SUBTOTAL       PIC 9(7)V99     VALUE ZERO.
+           05  C-GT-TOTAL-UTIL     PIC 9(10)V99    VALUE ZERO.
+           05  C-GT-RENT-DUE       PIC S9(10)V99   VALUE ZERO.
+
+           05  C-GT-PREM-CTR       PIC 999         VALUE ZERO.
+           05  C-GT-DIS-CTR        PIC 999         VALUE ZERO.
+           05  C-PCTR              PIC 99          VALUE ZERO.
+           05  MORE-RECS           PIC XXX         VALUE "YES".
+
+           05  H-BLD-CODE          PIC XX.
+           05  C-BLD-UNIT-CTR      PIC 999         VALUE ZERO.
+           05  C-BLD-RENT-DUE      PIC S9(9)V99    VALUE ZERO.
+
+           05  ERR-SWITCH          PIC XXX         VALUE "NO".
+           05  C-ERR-PCTR          PIC 99          VALUE ZERO.
+           05  C-ERR-CTR           PIC 9(4)        VALUE ZERO.
+
+           05  C-RATE-STATUS       PIC XX          VALUE "00".
+           05  C-RATE-TBL-CTR      PIC 99          VALUE ZERO.
+           05  C-RATE-FOUND-IDX    PIC 99          VALUE ZERO.
+           05  RATE-FOUND-SW       PIC XXX         VALUE "NO".
+
+           05  C-BLDG-RATE-STATUS      PIC XX      VALUE "00".
+           05  MORE-BLDG-RATES         PIC XXX     VALUE "YES".
+           05  C-BLDG-RATE-TBL-CTR     PIC 99      VALUE ZERO.
+           05  C-BLDG-LOOKUP-BLD       PIC XX      VALUE SPACES.
+           05  C-BLDG-LOOKUP-BEST-DATE PIC 9(8)     VALUE ZERO.
+           05  C-BLDG-LOOKUP-PCT       PIC S9V9(4)  VALUE ZERO.
+           05  C-BLDG-LOOKUP-FOUND-SW  PIC XXX     VALUE "NO".
+           05  C-BLD-DEFAULT-PCT       PIC S9V9(4)  VALUE ZERO.
+
+           05  C-YTD-STATUS        PIC XX          VALUE "00".
+           05  C-YTD-RENT-DUE      PIC 9(9)V99     VALUE ZERO.
+
+           05  C-LATE-FEE          PIC 9(5)V99     VALUE ZERO.
+
+           05  C-CREDIT-CTR        PIC 9(4)        VALUE ZERO.
+           05  C-CREDIT-TOTAL      PIC S9(7)V99    VALUE ZERO.
+
+       01  RATE-TABLE.
+           05  RATE-ENTRY OCCURS 10 TIMES INDEXED BY RATE-IDX.
+               10  T-RATE-UNIT-LOW      PIC 99.
+               10  T-RATE-UNIT-HIGH     PIC 99.
+               10  T-RATE-BASE-RENT     PIC 999V99.
+               10  T-RATE-TENANT-INCR   PIC 99V99.
+
+       01  BLDG-RATE-TABLE.
+           05  BLDG-RATE-ENTRY OCCURS 20 TIMES INDEXED BY BLDG-RATE-IDX.
+               10  BR-T-BLD-CODE        PIC XX.
+               10  BR-T-EFF-DATE        PIC 9(8).
+               10  BR-T-PCT             PIC S9V9(4).
+
+       01  I-DATE.
+           05  I-YEAR           PIC 9(4).
+           05  I-MONTH          PIC 99.
+           05  I-DAY            PIC 99.
+       01  C-TODAY-DATE REDEFINES I-DATE    PIC 9(8).
+
+       01  COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER           PIC X(38)   VALUE SPACES.
+           05  FILLER           PIC X(33)   VALUE "LINDQUIST'S RENTALS".
+           05  FILLER           PIC X(51)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  COMPANY-TITLE-2.
+           05  FILLER           PIC X(8)    VALUE "CBLANL04".
+           05  FILLER           PIC X(45)   VALUE SPACES.
+           05  FILLER           PIC X(16)   VALUE "BILLABLE RENT - ".
+           05  SYSTEM-MONTH     PIC X(9).
+           05  FILLER           PIC X(53)   VALUE SPACES.
+
+       01  COLUMN-HEADING-1.
+           05  FILLER           PIC X(23)   VALUE SPACES.
+           05  FILLER           PIC X(4)    VALUE 'BASE'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'TENANT'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'TENANT'.
+           05  FILLER           PIC X(5)    VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'PREMIUM/'.
+           05  FILLER           PIC X(75)   VALUE SPACES.
+
+       01  COLUMN-HEADING-2.
+           05  FILLER          PIC X(23)   VALUE 'RENTAL BUILDING UNIT'.
+           05  FILLER           PIC X(4)    VALUE 'RENT'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'NUMBER'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(6)    VALUE 'CHARGE'.
+           05  FILLER           PIC X(5)    VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'DISCOUNT'.
+           05  FILLER           PIC X(5)    VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'SUBTOTAL'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(8)    VALUE 'ELECTRIC'.
+           05  FILLER           PIC X(4)    VALUE SPACES.
+           05  FILLER           PIC X(3)    VALUE 'GAS'.
+           05  FILLER           PIC X(4)    VALUE SPACES.
+           05  FILLER           PIC X(5)    VALUE 'WATER'.
+           05  FILLER           PIC X(2)    VALUE SPACES.
+           05  FILLER           PIC X(7)    VALUE 'GARBAGE'.
+           05  FILLER           PIC X(3)    VALUE SPACES.
+           05  FILLER           PIC X(9)    VALUE 'UTILITIES'.
+           05  FILLER           PIC X(5)    VALUE SPACES.
+           05  FILLER           PIC X(11)   VALUE 'RENT DUE'.
+
+       01  DETAIL-LINE.
+           05  O-BLD               PIC X(15).
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-UNIT              PIC Z9.
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-BASE-RENT         PIC $$$$.99.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-TENANT-NUM        PIC 9.
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  O-TENANT-CHRG       PIC $$$$.99.
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  O-PREM-DIS          PIC $$,$$$.99+.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-SUBTOTAL          PIC $$,$$$.99.
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-ELECTRIC          PIC $$$$.99.
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-GAS               PIC $$$$.99.
+           05  FILLER              PIC X(2)       VALUE SPACES.
+           05  O-WATER             PIC $$$$.99.
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  O-GARBAGE           PIC $$$.99.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  O-TOTAL-UTIL        PIC $$,$$$.99.
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  O-RENT-DUE          PIC $$,$$$.99.
+           05  FLAG                PIC XXX.
+           05  FILLER              PIC X           VALUE SPACES.
+           05  O-LATE-FLAG         PIC X(4)        VALUE SPACES.
+
+       01  BUILDING-SUB-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(15)     VALUE 'SUBTOTALS FOR '.
+           05  O-BLD-SUB-NAME      PIC X(15).
+           05  FILLER              PIC X(5)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'UNITS BILLED: '.
+           05  O-BLD-SUB-CTR       PIC ZZ9.
+           05  FILLER              PIC X(30)     VALUE SPACES.
+           05  O-BLD-SUB-TOTAL     PIC $$,$$$,$$$.99.
+
+       01  CREDIT-LINE.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  FILLER              PIC X(10)     VALUE 'CREDIT - '.
+           05  O-CR-BLD             PIC X(15).
+           05  FILLER              PIC X(4)      VALUE SPACES.
+           05  FILLER              PIC X(6)      VALUE 'UNIT: '.
+           05  O-CR-UNIT            PIC Z9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'ADJUSTMENT: '.
+           05  O-CR-AMOUNT          PIC $$,$$$.99-.
+           05  FILLER              PIC X(60)     VALUE SPACES.
+
+       01  DISCOUNT-LINE.
+           05  FILLER              PIC X(34)     VALUE SPACES.
+           05  FILLER              PIC X(8)      VALUE 'RENTALS '.
+           05  FILLER              PIC X(11)     VALUE 'DISCOUNTED '.
+           05  O-GT-DISCOUNT       PIC ZZ9.
+           05  FILLER              PIC X(75)     VALUE SPACES.
+
+       01  PREMIUM-LINE.
+           05  FILLER              PIC X(37)     VALUE SPACES.
+           05  FILLER              PIC X(8)      VALUE 'PREMIUM'.
+           05  FILLER              PIC X(8)      VALUE 'RENTALS '.
+           05  O-GT-PREMIUM        PIC ZZ9.
+           05  FILLER              PIC X(75)     VALUE SPACES.
+
+       01  CREDIT-TOTAL-LINE.
+           05  FILLER              PIC X(8)      VALUE 'CREDITS '.
+           05  FILLER              PIC X(8)      VALUE 'ISSUED: '.
+           05  O-CREDIT-CTR        PIC ZZ9.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'CREDIT TOTAL: '.
+           05  O-CREDIT-TOTAL      PIC $$,$$$.99-.
+           05  FILLER              PIC X(89)     VALUE SPACES.
+
+       01  GRANDTOTAL-LINE.
+           05  FILLER              PIC X(18)     VALUE 'GRAND TOTALS: '.
+           05  O-GT-BASE-RENT      PIC $$$,$$$.99.
+           05  FILLER              PIC X(5)      VALUE SPACES.
+           05  O-GT-TENANT-CHRG    PIC $$$,$$$.99.
+           05  FILLER              PIC X(2)      VALUE SPACES.
+           05  O-GT-PREM-DIS       PIC $$$$,$$$.99+.
+           05  FILLER              PIC X(1)      VALUE SPACES.
+           05  O-GT-SUBTOTAL       PIC $$$$,$$$.99.
+           05  FILLER              PIC X(36)      VALUE SPACES.
+           05  O-GT-TOTAL-UTIL     PIC $$$$,$$$.99.
+           05  FILLER              PIC X(2)      VALUE SPACES.
+           05  O-GT-RENT-DUE       PIC $$$$,$$$.99.
+
+       01  YTD-LINE.
+           05  FILLER           PIC X(19) VALUE 'YEAR-TO-DATE RENT: '.
+           05  O-YTD-RENT-DUE      PIC $$$,$$$,$$$.99.
+           05  FILLER              PIC X(99)    VALUE SPACES.
+
+      *            ERROR PRINTOUT      ========>>
+       01  ERROR-TITLE.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(12)   VALUE 'ERROR REPORT'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+
+       01  ERROR-LINE.
+           05  FILLER              PIC X(12)   VALUE 'ERROR RECORD'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(17)  VALUE 'ERROR DESCRIPTION'.
+           05  FILLER              PIC X(43)   VALUE SPACES.
+
+       01  ERROR-RECORD.
+           05  O-RECORD            PIC X(27).
+           05  FILLER              PIC X(19)   VALUE SPACES.
+           05  O-ERR-MSG           PIC X(59).
+           05  FILLER              PIC X(27)   VALUE SPACES.
+
+       01  ERROR-TOTAL.
+           05  FILLER              PIC X(13)   VALUE 'TOTAL ERRORS '.
+           05  O-ERR-CTR           PIC Z,ZZ9.
+           05  FILLER              PIC X(113)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       0000-CBLANL04.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           EVALUATE I-MONTH
+               WHEN 01
+                   MOVE 'JANUARY' TO SYSTEM-MONTH
+               WHEN 02
+                   MOVE 'FEBUARY' TO SYSTEM-MONTH
+               WHEN 03
+                   MOVE 'MARCH' TO SYSTEM-MONTH
+               WHEN 04
+                   MOVE 'APRIL' TO SYSTEM-MONTH
+               WHEN 05
+                   MOVE 'MAY' TO SYSTEM-MONTH
+               WHEN 06
+                   MOVE 'JUNE' TO SYSTEM-MONTH
+               WHEN 07
+                   MOVE 'JULY' TO SYSTEM-MONTH
+               WHEN 08
+                   MOVE 'AUGUST' TO SYSTEM-MONTH
+               WHEN 09
+                   MOVE 'SEPTEMBER' TO SYSTEM-MONTH
+               WHEN 10
+                   MOVE 'OCTOBER' TO SYSTEM-MONTH
+               WHEN 11
+                   MOVE 'NOVEMBER' TO SYSTEM-MONTH
+               WHEN 12
+                   MOVE 'DECEMBER' TO SYSTEM-MONTH
+           END-EVALUATE.
+
+           PERFORM 1200-READ-RATE-TABLE.
+           PERFORM 1250-READ-BLDG-RATES.
+           PERFORM 1300-READ-YTD.
+
+           OPEN INPUT RENT-MASTER.
+           OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT PRTOUTERR.
+           OPEN OUTPUT CSVOUT.
+           MOVE
+             'BUILDING,UNIT,BASE RENT,TENANT CHARGE,UTILITIES,RENT DUE'
+               TO CSVLINE.
+           WRITE CSVLINE.
+           PERFORM 9900-HEADING.
+           PERFORM 9600-ERR-HEADING.
+
+           PERFORM 9000-READ.
+           PERFORM 2050-VALIDATION THRU 2050-EXIT.
+           PERFORM 1350-SKIP-INVALID
+               UNTIL ERR-SWITCH = "NO" OR MORE-RECS = "NO".
+
+           MOVE I-BLD-CODE TO H-BLD-CODE.
+
+
+       1350-SKIP-INVALID.
+           PERFORM 2260-ERROR-PRT.
+           PERFORM 9000-READ.
+           IF MORE-RECS = "YES"
+               PERFORM 2050-VALIDATION THRU 2050-EXIT
+           END-IF.
+
+       1200-READ-RATE-TABLE.
+           OPEN INPUT RATE-CARD.
+           IF C-RATE-STATUS = "00"
+               PERFORM 1210-READ-RATE
+                   UNTIL C-RATE-STATUS NOT = "00"
+               CLOSE RATE-CARD
+           END-IF.
+
+       1210-READ-RATE.
+           READ RATE-CARD
+               AT END
+                   MOVE "10" TO C-RATE-STATUS
+           END-READ.
+           IF C-RATE-STATUS = "00"
+               AND C-RATE-TBL-CTR < 10
+                   ADD 1 TO C-RATE-TBL-CTR
+                   MOVE RATE-UNIT-LOW
+                       TO T-RATE-UNIT-LOW (C-RATE-TBL-CTR)
+                   MOVE RATE-UNIT-HIGH
+                       TO T-RATE-UNIT-HIGH (C-RATE-TBL-CTR)
+                   MOVE RATE-BASE-RENT
+                       TO T-RATE-BASE-RENT (C-RATE-TBL-CTR)
+                   MOVE RATE-TENANT-INCR
+                       TO T-RATE-TENANT-INCR (C-RATE-TBL-CTR)
+           END-IF.
+
+       1250-READ-BLDG-RATES.
+           OPEN INPUT BLDG-RATE-CARD.
+           IF C-BLDG-RATE-STATUS = "00"
+               PERFORM 1260-READ-BLDG-RATE
+                   UNTIL MORE-BLDG-RATES = "NO"
+               CLOSE BLDG-RATE-CARD
+           END-IF.
+
+       1260-READ-BLDG-RATE.
+           READ BLDG-RATE-CARD
+               AT END
+                   MOVE "NO" TO MORE-BLDG-RATES
+           END-READ.
+           IF MORE-BLDG-RATES = "YES"
+               AND C-BLDG-RATE-TBL-CTR < 20
+                   ADD 1 TO C-BLDG-RATE-TBL-CTR
+                   MOVE BR-BLD-CODE
+                       TO BR-T-BLD-CODE (C-BLDG-RATE-TBL-CTR)
+                   MOVE BR-EFF-DATE
+                       TO BR-T-EFF-DATE (C-BLDG-RATE-TBL-CTR)
+                   MOVE BR-PCT
+                       TO BR-T-PCT (C-BLDG-RATE-TBL-CTR)
+           END-IF.
+
+       1300-READ-YTD.
+           OPEN INPUT YTD-MASTER.
+           IF C-YTD-STATUS = "00"
+               READ YTD-MASTER
+                   AT END
+                       MOVE ZERO TO YTD-RENT-DUE
+               END-READ
+               MOVE YTD-RENT-DUE TO C-YTD-RENT-DUE
+               CLOSE YTD-MASTER
+           END-IF.
+
+
+       2000-MAINLINE.
+           PERFORM 2050-VALIDATION THRU 2050-EXIT.
+           IF ERR-SWITCH = "YES"
+               PERFORM 2260-ERROR-PRT
+           ELSE
+               IF H-BLD-CODE <> I-BLD-CODE
+                   PERFORM 9250-BUILDING-SUB
+               END-IF
+               IF I-REC-TYPE = 'C'
+                   PERFORM 2400-CREDIT-PROCESS
+               ELSE
+                   PERFORM 2100-EVALUATE
+                   PERFORM 2200-CALCS
+                   PERFORM 2300-OUTPUT
+               END-IF
+           END-IF.
+           PERFORM 9000-READ.
+
+
+       2050-VALIDATION.
+           MOVE "YES" TO ERR-SWITCH.
+
+           IF I-BLD-CODE = 'AA' OR 'GG' OR 'PP' OR 'IA' OR 'MS' OR
+              'HH' OR 'R7' OR 'GM' OR 'BP' OR 'GA' OR 'JK' OR 'UN' OR
+              'YD' OR 'YT' OR 'CP' OR 'NZ' OR 'VV' OR 'CT' OR 'YS' OR
+              'ME'
+               CONTINUE
+           ELSE
+               MOVE 'BUILDING CODE IS NOT ON FILE.' TO O-ERR-MSG
+               GO TO 2050-EXIT
+           END-IF.
+
+           IF I-REC-TYPE NOT = 'C' AND I-TENENTS NOT NUMERIC
+               MOVE 'TENANT COUNT MUST BE NUMERIC.' TO O-ERR-MSG
+               GO TO 2050-EXIT
+           END-IF.
+
+           IF I-REC-TYPE NOT = 'C' AND I-TENENTS = ZERO
+               MOVE 'TENANT COUNT MUST BE GREATER THAN ZERO.'
+                   TO O-ERR-MSG
+               GO TO 2050-EXIT
+           END-IF.
+
+           IF I-REC-TYPE NOT = 'C' AND I-TENENTS > 8
+               MOVE 'TENANT COUNT IS IMPLAUSIBLY HIGH.' TO O-ERR-MSG
+               GO TO 2050-EXIT
+           END-IF.
+
+           MOVE "NO" TO ERR-SWITCH.
+
+       2050-EXIT.
+           EXIT.
+
+       2260-ERROR-PRT.
+           MOVE I-REC TO O-RECORD.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-RECORD
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9600-ERR-HEADING.
+
+           ADD 1 TO C-ERR-CTR.
+
+
+       2100-EVALUATE.
+
+           IF C-RATE-TBL-CTR > ZERO
+               PERFORM 2120-RATE-LOOKUP
+           ELSE
+               EVALUATE I-UNIT
+                   WHEN 1 THRU 8
+                       MOVE 650.00 TO BASE-RENT
+                       EVALUATE I-TENENTS
+                           WHEN 1
+                               MOVE 0.00 TO TENANT-CHRG
+                           WHEN 2
+                               MOVE 25.00 TO TENANT-CHRG
+                           WHEN 3
+                               MOVE 50.00 TO TENANT-CHRG
+                           WHEN 4
+                               MOVE 75.00 TO TENANT-CHRG
+                           WHEN > 4
+                               MOVE 83.45 TO TENANT-CHRG
+                       END-EVALUATE
+                   WHEN 9 THRU 16
+                       MOVE 700.00 TO BASE-RENT
+                       EVALUATE I-TENENTS
+                           WHEN 1
+                               MOVE 0.00 TO TENANT-CHRG
+                           WHEN 2
+                               MOVE 35.55 TO TENANT-CHRG
+                           WHEN 3
+                               MOVE 71.10 TO TENANT-CHRG
+                           WHEN 4
+                               MOVE 106.65 TO TENANT-CHRG
+                           WHEN > 4
+                               MOVE 135.00 TO TENANT-CHRG
+                       END-EVALUATE
+                   WHEN 17 THRU 25
+                       MOVE 825.00 TO BASE-RENT
+                       EVALUATE I-TENENTS
+                           WHEN 1
+                               MOVE 0.00 TO TENANT-CHRG
+                           WHEN 2
+                               MOVE 50.00 TO TENANT-CHRG
+                           WHEN 3
+                               MOVE 100.00 TO TENANT-CHRG
+                           WHEN 4
+                               MOVE 150.00 TO TENANT-CHRG
+                           WHEN > 4
+                               MOVE 185.60 TO TENANT-CHRG
+                       END-EVALUATE
+               END-EVALUATE
+           END-IF.
+
+
+           EVALUATE I-BLD-CODE
+               WHEN 'AA'
+                   MOVE 'PALACE PLACE' TO O-BLD
+               WHEN 'GG'
+                   MOVE 'GEORGIA' TO O-BLD
+               WHEN 'PP'
+                   MOVE 'PARK PLACE' TO O-BLD
+                   IF I-UNIT = 23 OR 25
+                       MOVE .12 TO C-BLD-DEFAULT-PCT
+                       PERFORM 2450-APPLY-BLD-PCT
+                   END-IF
+               WHEN 'IA'
+                   MOVE 'IOWA CONDO' TO O-BLD
+                   IF SYSTEM-MONTH = 'JANUARY' OR 'DECEMBER'
+                       MOVE -.5 TO C-BLD-DEFAULT-PCT
+                       PERFORM 2450-APPLY-BLD-PCT
+                   END-IF
+               WHEN 'MS'
+                   MOVE 'MARKET STREET' TO O-BLD
+               WHEN 'HH'
+                   MOVE 'HIGH TOWER' TO O-BLD
+               WHEN 'R7'
+                   MOVE 'UPTOWN CONDOS' TO O-BLD
+                   IF I-UNIT = 23 OR 25
+                       MOVE .12 TO C-BLD-DEFAULT-PCT
+                       PERFORM 2450-APPLY-BLD-PCT
+                   END-IF
+               WHEN 'GM'
+                   MOVE 'GANDER MOUNTAIN' TO O-BLD
+               WHEN 'BP'
+                   MOVE 'BENTON PLACE' TO O-BLD
+                   MOVE -.33 TO C-BLD-DEFAULT-PCT
+                   PERFORM 2450-APPLY-BLD-PCT
+               WHEN 'GA'
+                   MOVE 'GRAND AVENUE' TO O-BLD
+               WHEN 'JK'
+                   MOVE "JACK'S PLACE" TO O-BLD
+                   IF SYSTEM-MONTH = 'JANUARY' OR 'DECEMBER'
+                       MOVE -.5 TO C-BLD-DEFAULT-PCT
+                       PERFORM 2450-APPLY-BLD-PCT
+                   END-IF
+               WHEN 'UN'
+                   MOVE 'UNDERGROUND SAM' TO O-BLD
+               WHEN 'YD'
+                   MOVE 'YANKEE DOODLE' TO O-BLD
+               WHEN 'YT'
+                   MOVE 'YAHTEE AVE' TO O-BLD
+                   IF I-UNIT = 23 OR 25
+                      MOVE .12 TO C-BLD-DEFAULT-PCT
+                      PERFORM 2450-APPLY-BLD-PCT
+                   END-IF
+               WHEN 'CP'
+                   MOVE 'COURT PLACE' TO O-BLD
+               WHEN 'NZ'
+                   MOVE 'NEW ZOO' TO O-BLD
+               WHEN 'VV'
+                   MOVE 'VERMONT' TO O-BLD
+               WHEN 'CT'
+                   MOVE 'CHINA TOWN' TO O-BLD
+                   MOVE -.33 TO C-BLD-DEFAULT-PCT
+                   PERFORM 2450-APPLY-BLD-PCT
+               WHEN 'YS'
+                   MOVE 'YORKSHIRE' TO O-BLD
+               WHEN 'ME'
+                   MOVE 'MAINE APT' TO O-BLD
+           END-EVALUATE.
+
+       2420-BLD-NAME-LOOKUP.
+           EVALUATE CR-BLD-CODE
+               WHEN 'AA'
+                   MOVE 'PALACE PLACE' TO O-BLD
+               WHEN 'GG'
+                   MOVE 'GEORGIA' TO O-BLD
+               WHEN 'PP'
+                   MOVE 'PARK PLACE' TO O-BLD
+               WHEN 'IA'
+                   MOVE 'IOWA CONDO' TO O-BLD
+               WHEN 'MS'
+                   MOVE 'MARKET STREET' TO O-BLD
+               WHEN 'HH'
+                   MOVE 'HIGH TOWER' TO O-BLD
+               WHEN 'R7'
+                   MOVE 'UPTOWN CONDOS' TO O-BLD
+               WHEN 'GM'
+                   MOVE 'GANDER MOUNTAIN' TO O-BLD
+               WHEN 'BP'
+                   MOVE 'BENTON PLACE' TO O-BLD
+               WHEN 'GA'
+                   MOVE 'GRAND AVENUE' TO O-BLD
+               WHEN 'JK'
+                   MOVE "JACK'S PLACE" TO O-BLD
+               WHEN 'UN'
+                   MOVE 'UNDERGROUND SAM' TO O-BLD
+               WHEN 'YD'
+                   MOVE 'YANKEE DOODLE' TO O-BLD
+               WHEN 'YT'
+                   MOVE 'YAHTEE AVE' TO O-BLD
+               WHEN 'CP'
+                   MOVE 'COURT PLACE' TO O-BLD
+               WHEN 'NZ'
+                   MOVE 'NEW ZOO' TO O-BLD
+               WHEN 'VV'
+                   MOVE 'VERMONT' TO O-BLD
+               WHEN 'CT'
+                   MOVE 'CHINA TOWN' TO O-BLD
+               WHEN 'YS'
+                   MOVE 'YORKSHIRE' TO O-BLD
+               WHEN 'ME'
+                   MOVE 'MAINE APT' TO O-BLD
+           END-EVALUATE.
+
+       2120-RATE-LOOKUP.
+           MOVE "NO" TO RATE-FOUND-SW.
+           MOVE ZERO TO C-RATE-FOUND-IDX.
+           PERFORM 2130-RATE-SEARCH
+               VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > C-RATE-TBL-CTR
+                      OR RATE-FOUND-SW = "YES".
+
+           IF RATE-FOUND-SW = "YES"
+               SET RATE-IDX TO C-RATE-FOUND-IDX
+               MOVE T-RATE-BASE-RENT (RATE-IDX) TO BASE-RENT
+               IF I-TENENTS > 1
+                   COMPUTE TENANT-CHRG = (I-TENENTS - 1) *
+                                       T-RATE-TENANT-INCR (RATE-IDX)
+               ELSE
+                   MOVE ZERO TO TENANT-CHRG
+               END-IF
+           ELSE
+               MOVE ZERO TO BASE-RENT
+               MOVE ZERO TO TENANT-CHRG
+           END-IF.
+
+       2130-RATE-SEARCH.
+           IF I-UNIT NOT < T-RATE-UNIT-LOW (RATE-IDX) AND
+              I-UNIT NOT > T-RATE-UNIT-HIGH (RATE-IDX)
+               MOVE "YES" TO RATE-FOUND-SW
+               MOVE RATE-IDX TO C-RATE-FOUND-IDX
+           END-IF.
+
+       2170-BLDG-RATE-LOOKUP.
+           MOVE I-BLD-CODE TO C-BLDG-LOOKUP-BLD.
+           MOVE "NO" TO C-BLDG-LOOKUP-FOUND-SW.
+           MOVE ZERO TO C-BLDG-LOOKUP-BEST-DATE.
+           PERFORM 2180-BLDG-RATE-SEARCH
+               VARYING BLDG-RATE-IDX FROM 1 BY 1
+                   UNTIL BLDG-RATE-IDX > C-BLDG-RATE-TBL-CTR.
+
+       2180-BLDG-RATE-SEARCH.
+           IF BR-T-BLD-CODE (BLDG-RATE-IDX) = C-BLDG-LOOKUP-BLD
+              AND BR-T-EFF-DATE (BLDG-RATE-IDX) NOT > C-TODAY-DATE
+              AND BR-T-EFF-DATE (BLDG-RATE-IDX) >
+                  C-BLDG-LOOKUP-BEST-DATE
+               MOVE "YES" TO C-BLDG-LOOKUP-FOUND-SW
+               MOVE BR-T-EFF-DATE (BLDG-RATE-IDX)
+                   TO C-BLDG-LOOKUP-BEST-DATE
+               MOVE BR-T-PCT (BLDG-RATE-IDX) TO C-BLDG-LOOKUP-PCT
+           END-IF.
+
+       2450-APPLY-BLD-PCT.
+           IF C-BLDG-RATE-TBL-CTR > ZERO
+               PERFORM 2170-BLDG-RATE-LOOKUP
+           ELSE
+               MOVE "NO" TO C-BLDG-LOOKUP-FOUND-SW
+           END-IF.
+
+           IF C-BLDG-LOOKUP-FOUND-SW = "YES"
+               COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG) *
+                   C-BLDG-LOOKUP-PCT
+           ELSE
+               COMPUTE C-PREM-DIS = (BASE-RENT + TENANT-CHRG) *
+                   C-BLD-DEFAULT-PCT
+           END-IF.
+
+           IF C-PREM-DIS > ZERO
+               COMPUTE C-GT-PREM-CTR = C-GT-PREM-CTR + 1
+           ELSE
+               IF C-PREM-DIS < ZERO
+                   COMPUTE C-GT-DIS-CTR = C-GT-DIS-CTR + 1
+               END-IF
+           END-IF.
+
+
+       2200-CALCS.
+
+           COMPUTE C-SUBTOTAL = BASE-RENT + TENANT-CHRG + C-PREM-DIS.
+           COMPUTE C-TOTAL-UTIL = I-ELECTRIC + I-GAS + I-WATER +
+                                                        I-GARBAGE.
+           COMPUTE C-RENT-DUE = C-SUBTOTAL + C-TOTAL-UTIL.
+
+           IF C-RENT-DUE > 1000
+               MOVE '***' TO FLAG
+           END-IF.
+
+           IF I-DAYS-LATE > 30
+               COMPUTE C-LATE-FEE ROUNDED = C-RENT-DUE * .05
+               ADD C-LATE-FEE TO C-RENT-DUE
+               MOVE 'LATE' TO O-LATE-FLAG
+           ELSE
+               MOVE ZERO TO C-LATE-FEE
+               MOVE SPACES TO O-LATE-FLAG
+           END-IF.
+
+           COMPUTE C-GT-BASE-RENT = C-GT-BASE-RENT + BASE-RENT.
+           COMPUTE C-GT-TENANT-CHRG = C-GT-TENANT-CHRG + TENANT-CHRG.
+           COMPUTE C-GT-PREM-DIS = C-GT-PREM-DIS + C-PREM-DIS.
+           COMPUTE C-GT-SUBTOTAL = C-GT-SUBTOTAL + C-SUBTOTAL.
+           COMPUTE C-GT-TOTAL-UTIL = C-GT-TOTAL-UTIL + C-TOTAL-UTIL.
+           COMPUTE C-GT-RENT-DUE = C-GT-RENT-DUE + C-RENT-DUE.
+
+           ADD 1 TO C-BLD-UNIT-CTR.
+           ADD C-RENT-DUE TO C-BLD-RENT-DUE.
+
+
+       2300-OUTPUT.
+
+           MOVE I-UNIT TO O-UNIT.
+           MOVE BASE-RENT TO O-BASE-RENT.
+           MOVE I-TENENTS TO O-TENANT-NUM.
+           MOVE TENANT-CHRG TO O-TENANT-CHRG.
+           MOVE C-PREM-DIS TO O-PREM-DIS.
+           MOVE C-SUBTOTAL TO O-SUBTOTAL.
+           MOVE I-ELECTRIC TO O-ELECTRIC.
+           MOVE I-GAS TO O-GAS.
+           MOVE I-WATER TO O-WATER.
+           MOVE I-GARBAGE TO O-GARBAGE.
+
+           MOVE C-TOTAL-UTIL TO O-TOTAL-UTIL.
+           MOVE C-RENT-DUE TO O-RENT-DUE.
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9900-HEADING.
+
+           PERFORM 2350-CSV-OUTPUT.
+
+           MOVE 0 TO BASE-RENT.
+           MOVE 0 TO TENANT-CHRG.
+           MOVE 0 TO C-PREM-DIS.
+           MOVE 0 TO C-SUBTOTAL.
+           MOVE 0 TO C-TOTAL-UTIL.
+           MOVE 0 TO C-RENT-DUE.
+           MOVE SPACES TO FLAG.
+
+       2350-CSV-OUTPUT.
+           STRING
+               I-BLD-CODE          DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               I-UNIT              DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               BASE-RENT (1:7)     DELIMITED BY SIZE
+               '.'                 DELIMITED BY SIZE
+               BASE-RENT (8:2)     DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               TENANT-CHRG (1:7)   DELIMITED BY SIZE
+               '.'                 DELIMITED BY SIZE
+               TENANT-CHRG (8:2)   DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               C-TOTAL-UTIL (1:7)  DELIMITED BY SIZE
+               '.'                 DELIMITED BY SIZE
+               C-TOTAL-UTIL (8:2)  DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               C-RENT-DUE (1:7)    DELIMITED BY SIZE
+               '.'                 DELIMITED BY SIZE
+               C-RENT-DUE (8:2)    DELIMITED BY SIZE
+                   INTO CSVLINE.
+           WRITE CSVLINE.
+
+       2400-CREDIT-PROCESS.
+           PERFORM 2420-BLD-NAME-LOOKUP.
+           MOVE O-BLD TO O-CR-BLD.
+           MOVE CR-UNIT TO O-CR-UNIT.
+           MOVE CR-ADJ-AMOUNT TO O-CR-AMOUNT.
+
+           WRITE PRTLINE
+               FROM CREDIT-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9900-HEADING.
+
+           ADD 1 TO C-CREDIT-CTR.
+           ADD CR-ADJ-AMOUNT TO C-CREDIT-TOTAL.
+           ADD CR-ADJ-AMOUNT TO C-BLD-RENT-DUE.
+           ADD CR-ADJ-AMOUNT TO C-GT-RENT-DUE.
+
+
+       9250-BUILDING-SUB.
+
+           MOVE O-BLD TO O-BLD-SUB-NAME.
+           MOVE C-BLD-UNIT-CTR TO O-BLD-SUB-CTR.
+           MOVE C-BLD-RENT-DUE TO O-BLD-SUB-TOTAL.
+
+           WRITE PRTLINE
+               FROM BUILDING-SUB-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9900-HEADING.
+
+           MOVE I-BLD-CODE TO H-BLD-CODE.
+           MOVE 0 TO C-BLD-UNIT-CTR.
+           MOVE 0 TO C-BLD-RENT-DUE.
+
+
+       3000-CLOSING.
+
+           PERFORM 9250-BUILDING-SUB.
+           PERFORM 3100-GRAND-TOTAL.
+           PERFORM 3200-WRITE-YTD.
+           PERFORM 3600-ERROR-TOTAL.
+           PERFORM 3700-WRITE-SUMMARY.
+
+           CLOSE RENT-MASTER.
+           CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
+           CLOSE CSVOUT.
+
+
+       3100-GRAND-TOTAL.
+
+           MOVE C-GT-BASE-RENT TO O-GT-BASE-RENT.
+           MOVE C-GT-TENANT-CHRG TO O-GT-TENANT-CHRG.
+           MOVE C-GT-PREM-DIS TO O-GT-PREM-DIS.
+           MOVE C-GT-SUBTOTAL TO O-GT-SUBTOTAL.
+           MOVE C-GT-TOTAL-UTIL TO O-GT-TOTAL-UTIL.
+           MOVE C-GT-RENT-DUE TO O-GT-RENT-DUE.
+
+           MOVE C-GT-PREM-CTR TO O-GT-PREMIUM.
+           MOVE C-GT-DIS-CTR TO O-GT-DISCOUNT.
+
+           MOVE C-CREDIT-CTR TO O-CREDIT-CTR.
+           MOVE C-CREDIT-TOTAL TO O-CREDIT-TOTAL.
+
+           ADD C-GT-RENT-DUE TO C-YTD-RENT-DUE.
+           MOVE C-YTD-RENT-DUE TO O-YTD-RENT-DUE.
+
+           WRITE PRTLINE
+               FROM GRANDTOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE
+               FROM DISCOUNT-LINE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM PREMIUM-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM CREDIT-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM YTD-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3200-WRITE-YTD.
+           OPEN OUTPUT YTD-MASTER.
+           MOVE C-YTD-RENT-DUE TO YTD-RENT-DUE.
+           WRITE YTD-REC.
+           CLOSE YTD-MASTER.
+
+       3600-ERROR-TOTAL.
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TOTAL
+                   AFTER ADVANCING 3 LINES.
+
+       3700-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL04" TO SUM-PGM-ID.
+           MOVE C-GT-RENT-DUE TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+
+       9000-READ.
+
+           READ RENT-MASTER
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+
+       9900-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM COMPANY-TITLE-2
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-2
+                   AFTER ADVANCING 1 LINE.
+
+       9600-ERR-HEADING.
+           ADD 1 TO C-ERR-PCTR.
+           MOVE C-ERR-PCTR TO O-PCTR.
+           WRITE PRTLINE-ERR
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES.
