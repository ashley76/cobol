@@ -1,336 +1,664 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL02
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		12/15/18
-	   DATE-COMPILED.		12/20/18
-		
-
-      ***************************************************************
-      * THIS PROGRAM IS CASE PROBLEM #2A.                           *
-      * ADDED LEVEL 1 CONTROL BREAK.                                *
-      * BOAT REPORT WILL BE GENERATED.                              *
-      ***************************************************************
-		
-		
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-
-       SELECT BOAT-MASTER
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLBOAT1.DAT"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	      SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\PROJECTS\BOATRPT.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-				
-	   DATA DIVISION.
-	   FILE SECTION.
-		    
-	   FD BOAT-MASTER
-	      LABEL RECORD IS STANDARD
-		  RECORD CONTAINS 49 CHARACTERS
-	      DATA RECORD IS I-REC.
-			
-	   01  I-REC.
-		   05  I-LAST-NAME           PIC X(15).
-           05  I-STATE               PIC XX.
-           05  I-BOAT-COST           PIC 9(6)V99.
-           05  I-PURCHASE-YY         PIC 9(4).
-           05  I-PURCHASE-MM         PIC 99.
-           05  I-PURCHASE-DD         PIC 99.
-           05  I-BOAT-TYPE           PIC X.
-	       05  I-ACCESS-PACKAGE      PIC 9.
-           05  I-PREP-DELIVER-COST   PIC 9(5)V99.
-			
-	   FD PRTOUT
-		    LABEL RECORD IS OMITTED
-		    RECORD CONTAINS 132 CHARACTERS
-		    LINAGE IS 60 WITH FOOTING AT 55
-		    DATA RECORD IS PRTLINE.
-
-	   01 PRTLINE			      PIC X(132).
-       
-	   WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  C-SALES-CTR         PIC 9(4)        VALUE 0.
-           05  C-PCTR              PIC 99          VALUE ZERO.
-           05  C-SUB-SALES-CTR     PIC 9(5)        VALUE ZERO.
-           05  C-SUB-TOTAL-SALES   PIC S9(10)V99   VALUE ZERO.
-           05  C-GT-TOTAL-SALES    PIC S9(12)V99   VALUE ZERO.
-
-           05  C-TOTAL-SALES       PIC S9(7)V99    VALUE ZERO.
-
-           05  H-BOAT-TYPE         PIC X.
-   
-           05  MORE-RECS           PIC XXX         VALUE "YES".
-		
-	   01  I-DATE.
-	       05  I-YEAR           PIC 9(4).
-           05  I-MONTH		    PIC 99.
-	       05  I-DAY			PIC 99.
-
-       01  BOAT-TYPE-LINE.
-           05  FILLER           PIC X(11)   VALUE "BOAT TYPE: ".
-           05  O-BOAT-TYPE      PIC X(13).
-           05  FILLER           PIC X(108)  VALUE SPACES.
-			
-	   01  COMPANY-TITLE.
-	       05  FILLER			PIC X(6)	VALUE "DATE:".
-           05  O-MONTH			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-DAY			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-YEAR 			PIC 9(4).
-	       05  FILLER   		PIC X(38) 	VALUE SPACES.
-	       05  FILLER			PIC X(33)	VALUE 'LINDQUIST''S BOATS IN
-      - 									'C.'.
-	       05  FILLER			PIC X(37)	VALUE SPACES.
-	       05  FILLER			PIC X(6)	VALUE "PAGE:".
-           05  O-PCTR			PIC Z9.
-			
-			
-	   01  COLUMN-HEADING-1.
-           05  FILLER          PIC X(8)    VALUE 'CUSTOMER'.
-           05  FILLER          PIC X(36)   VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'BOAT'.
-           05  FILLER          PIC X(9)    VALUE SPACES.
-           05  FILLER          PIC X(8)    VALUE 'PURCHASE'.
-           05  FILLER          PIC X(11)   VALUE SPACES.
-           05  FILLER          PIC X(9)    VALUE 'ACCESSORY'.
-           05  FILLER          PIC X(21)   VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'PREP'.
-           05  FILLER          PIC X(17)   VALUE SPACES.
-           05  FILLER          PIC X(5)    VALUE 'TOTAL'.
-         
-	   01  COLUMN-HEADING-2.
-	       05  FILLER 		   PIC X(9)	   VALUE 'LAST NAME'.
-           05  FILLER          PIC X(14)   VALUE SPACES.
-           05  FILLER          PIC X(5)    VALUE 'STATE'.
-           05  FILLER          PIC X(16)   VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'COST'.
-           05  FILLER          PIC X(9)    VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'DATE'.
-           05  FILLER          PIC X(15)   VALUE SPACES.
-           05  FILLER          PIC X(7)    VALUE 'PACKAGE'.
-           05  FILLER          PIC X(23)   VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'COST'.
-           05  FILLER          PIC X(18)   VALUE SPACES.
-           05  FILLER          PIC X(4)    VALUE 'COST'.
-.
-
-       01  DETAIL-LINE.
-           05  O-LAST-NAME         PIC X(16).
-           05  FILLER              PIC X(8)        VALUE SPACES.
-           05  O-STATE             PIC XX.
-           05  FILLER              PIC X(12).
-           05  O-BOAT-COST         PIC ZZZ,ZZZ.99.
-           05  FILLER              PIC X(9)        VALUE SPACES.
-           05  O-PURCHASE-MM       PIC 99.
-           05  FILLER              PIC X           VALUE "/".
-           05  O-PURCHASE-DD       PIC 99.
-           05  FILLER              PIC X           VALUE "/".
-           05  O-PURCHASE-YY       PIC XX.
-           05  FILLER              PIC X(11)       VALUE SPACES.
-           05  O-ACCESS-PACKAGE    PIC X(15).
-           05  FILLER              PIC X(9)        VALUE SPACES.
-           05  O-PREP-DELIVER-COST PIC ZZZ,ZZZ.99.
-           05  FILLER              PIC X(10)       VALUE SPACES.
-           05  O-TOTAL-SALES       PIC Z,ZZZ,ZZZ.99.
-       
-       
-       01  SUBTOTAL-LINE.
-           05  FILLER              PIC X(23)     VALUE SPACES.
-           05  FILLER              PIC X(14)     VALUE 'SUBTOTALS FOR '.
-           05  O-SUB-BOAT-TYPE     PIC X(13).
-           05  FILLER              PIC X(10).    
-           05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
-           05  O-SUB-SALES-CTR     PIC Z,ZZ9.
-           05  FILLER              PIC X(37)     VALUE SPACES.
-           05  O-SUB-TOTAL-SALES   PIC $$$$,$$$,$$$.99.
-
-       
-       01  GRANDTOTAL-LINE.
-           05  FILLER              PIC X(23)     VALUE SPACES.
-           05  FILLER              PIC X(12)     VALUE 'GRAND TOTALS'.
-           05  FILLER              PIC X(25)     VALUE SPACES.
-           05  FILLER              PIC X(13)     VALUE 'NUMBER SOLD: '.
-           05  O-SALES-CTR         PIC ZZ,ZZ9.
-           05  FILLER              PIC X(34)     VALUE SPACES.
-           05  O-GT-TOTAL-SALES    PIC $$$,$$$,$$$,$$$.99.
-
-       01  BLANK-LINE.
-           05  FILLER              PIC X(132)     VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-
-       0000-CBLANL02.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO I-DATE.
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-
-
-           OPEN INPUT BOAT-MASTER.
-           OPEN OUTPUT PRTOUT.
-           PERFORM 9000-READ.
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
-           PERFORM 9100-HEADING.
-          
-
-       2000-MAINLINE.
-           If H-BOAT-TYPE <> I-BOAT-TYPE
-               PERFORM 9200-SUBTOTAL
-           END-IF.
-
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
-           PERFORM 9000-READ.
-
-           
-       2200-OUTPUT.
-
-           EVALUATE I-ACCESS-PACKAGE
-               WHEN 1
-                       MOVE 'ELECTRONICS' TO O-ACCESS-PACKAGE
-               WHEN 2
-                       MOVE 'SKI PACKAGE' TO O-ACCESS-PACKAGE
-               WHEN 3
-                       MOVE 'FISHING PACKAGE' TO O-ACCESS-PACKAGE
-           END-EVALUATE.
-
-
-
-           MOVE I-LAST-NAME TO O-LAST-NAME.
-           MOVE I-STATE TO O-STATE.
-           MOVE I-BOAT-COST TO O-BOAT-COST.
-           MOVE I-PREP-DELIVER-COST TO O-PREP-DELIVER-COST.
-           MOVE I-PURCHASE-DD TO O-PURCHASE-DD.
-           MOVE I-PURCHASE-MM TO O-PURCHASE-MM.
-           MOVE I-PURCHASE-YY TO O-PURCHASE-YY.
-          
-           MOVE C-TOTAL-SALES TO O-TOTAL-SALES.
-          
-
-           WRITE PRTLINE
-               FROM DETAIL-LINE
-                   AFTER ADVANCING 1 LINE
-                       AT EOP
-                           PERFORM 9100-HEADING.
-
-       9300-BOAT-TYPE.
-
-            EVALUATE I-BOAT-TYPE
-               WHEN 'B'
-                   MOVE 'BASS BOAT' TO O-BOAT-TYPE
-               WHEN 'P'
-                   MOVE 'PONTOON' TO O-BOAT-TYPE
-               WHEN 'S'
-                   MOVE 'SKI BOAT' TO O-BOAT-TYPE
-               WHEN 'J'
-                   MOVE 'JOHN BOAT' TO O-BOAT-TYPE
-               WHEN 'C'
-                   MOVE 'CANOE' TO O-BOAT-TYPE
-               WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO O-BOAT-TYPE
-           END-EVALUATE.
-           
-
-       2100-CALCS.
-           COMPUTE C-TOTAL-SALES = I-BOAT-COST + I-PREP-DELIVER-COST.
-
-           COMPUTE C-SUB-SALES-CTR = C-SUB-SALES-CTR + 1.
-           COMPUTE C-SUB-TOTAL-SALES = C-SUB-TOTAL-SALES + 
-                                                          C-TOTAL-SALES.
-
-       9200-SUBTOTAL.
-           MOVE C-SUB-SALES-CTR TO O-SUB-SALES-CTR.
-           MOVE C-SUB-TOTAL-SALES TO O-SUB-TOTAL-SALES.
-
-
-           MOVE O-BOAT-TYPE TO O-SUB-BOAT-TYPE.
-
-
-           PERFORM 9300-BOAT-TYPE.
-
-
-           WRITE PRTLINE
-               FROM SUBTOTAL-LINE
-                   AFTER ADVANCING 2 LINES.
-
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
-
-
-           IF MORE-RECS = 'YES'
-               WRITE PRTLINE
-                   FROM BOAT-TYPE-LINE
-                       AFTER ADVANCING 2 LINES
-               WRITE PRTLINE
-                   FROM BLANK-LINE
-                       AFTER ADVANCING 1 LINE.
-
-      *    do grand total calcs
-           COMPUTE C-GT-TOTAL-SALES = C-GT-TOTAL-SALES +
-                                                      C-SUB-TOTAL-SALES.
-           COMPUTE C-SALES-CTR = C-SALES-CTR + C-SUB-SALES-CTR.
-
-
-           COMPUTE C-SUB-SALES-CTR = 0.
-           COMPUTE C-SUB-TOTAL-SALES = 0.
-           
-
-       3200-GRAND-TOTAL.
-
-           MOVE C-SALES-CTR TO O-SALES-CTR.
-           MOVE C-GT-TOTAL-SALES TO O-GT-TOTAL-SALES.
-
-           WRITE PRTLINE
-               FROM GRANDTOTAL-LINE
-                   AFTER ADVANCING 2 LINES.
-
-
-       3000-CLOSING.
-
-           PERFORM 9200-SUBTOTAL.
-           PERFORM 3200-GRAND-TOTAL.
-
-           CLOSE BOAT-MASTER.
-           CLOSE PRTOUT.
-
-
-       9000-READ.
-
-           READ BOAT-MASTER
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-
-       9100-HEADING.
-
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-
-           PERFORM 9300-BOAT-TYPE.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM BOAT-TYPE-LINE
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-1
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-2
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM BLANK-LINE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLANL02.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        12/15/18.
+       DATE-COMPILED.       12/20/18.
+
+      ***************************************************************
+      * THIS PROGRAM IS CASE PROBLEM #2A.                           *
+      * ADDED LEVEL 1 CONTROL BREAK.                                *
+      * BOAT REPORT WILL BE GENERATED.                              *
+      *                                                              *
+      * 03/08/19  AL  ADDED ACCESSORY PACKAGE BREAKDOWN TOTALS.     *
+      * 03/09/19  AL  ADDED SALESPERSON CODE AND COMMISSION RPT.    *
+      * 03/10/19  AL  ADDED EXCEPTION LISTING FOR BAD BOAT TYPES.   *
+      * 04/01/19  AL  WRITE GRAND TOTAL SALES TO SUMMARY FILE FOR   *
+      *               THE CONSOLIDATED EXECUTIVE SUMMARY REPORT.    *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BOAT-MASTER
+               ASSIGN TO CBLBOAT1
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO BOATRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PRTOUTERR
+               ASSIGN TO BOATERR
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT SUMMARY-OUT
+               ASSIGN TO BOAT2SUM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOAT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01  I-REC.
+           05  I-LAST-NAME           PIC X(15).
+           05  I-STATE               PIC XX.
+           05  I-BOAT-COST           PIC 9(6)V99.
+           05  I-PURCHASE-YY         PIC 9(4).
+           05  I-PURCHASE-MM         PIC 99.
+           05  I-PURCHASE-DD         PIC 99.
+           05  I-BOAT-TYPE           PIC X.
+           05  I-ACCESS-PACKAGE      PIC 9.
+           05  I-PREP-DELIVER-COST   PIC 9(5)V99.
+           05  I-SALESPERSON         PIC X(3).
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE                   PIC X(132).
+
+       FD PRTOUTERR
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE-ERR.
+
+       01 PRTLINE-ERR               PIC X(132).
+
+       FD SUMMARY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SUMMARY-REC.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-SALES-CTR         PIC 9(4)        VALUE 0.
+           05  C-PCTR              PIC 99          VALUE ZERO.
+           05  C-SUB-SALES-CTR     PIC 9(5)        VALUE ZERO.
+           05  C-SUB-TOTAL-SALES   PIC S9(10)V99   VALUE ZERO.
+           05  C-GT-TOTAL-SALES    PIC S9(12)V99   VALUE ZERO.
+
+           05  C-TOTAL-SALES       PIC S9(7)V99    VALUE ZERO.
+
+           05  C-PKG1-CTR          PIC 9(5)        VALUE ZERO.
+           05  C-PKG2-CTR          PIC 9(5)        VALUE ZERO.
+           05  C-PKG3-CTR          PIC 9(5)        VALUE ZERO.
+
+           05  C-STATE-TBL-CTR     PIC 99          VALUE ZERO.
+           05  C-STATE-FOUND-IDX   PIC 99          VALUE ZERO.
+           05  STATE-FOUND-SW      PIC XXX         VALUE "NO".
+
+           05  C-SLSP-TBL-CTR      PIC 99          VALUE ZERO.
+           05  C-SLSP-FOUND-IDX    PIC 99          VALUE ZERO.
+           05  SLSP-FOUND-SW       PIC XXX         VALUE "NO".
+           05  C-COMMISSION        PIC S9(7)V99    VALUE ZERO.
+
+           05  C-ERR-PCTR          PIC 99          VALUE ZERO.
+           05  C-ERR-CTR           PIC 9(4)        VALUE ZERO.
+           05  ERR-SWITCH          PIC XXX         VALUE "NO".
+
+           05  H-BOAT-TYPE         PIC X.
+
+           05  MORE-RECS           PIC XXX         VALUE "YES".
+
+       01  COMMISSION-RATE         PIC V999        VALUE .050.
+
+       01  STATE-TABLE.
+           05  STATE-ENTRY OCCURS 50 TIMES INDEXED BY STATE-IDX.
+               10  T-STATE          PIC XX.
+               10  T-STATE-CTR      PIC 9(5).
+               10  T-STATE-SALES    PIC S9(10)V99.
+
+       01  SLSP-TABLE.
+           05  SLSP-ENTRY OCCURS 20 TIMES INDEXED BY SLSP-IDX.
+               10  T-SLSP           PIC X(3).
+               10  T-SLSP-CTR       PIC 9(5).
+               10  T-SLSP-SALES     PIC S9(10)V99.
+               10  T-SLSP-COMM      PIC S9(9)V99.
+
+       01  I-DATE.
+           05  I-YEAR              PIC 9(4).
+           05  I-MONTH             PIC 99.
+           05  I-DAY               PIC 99.
+
+       01  BOAT-TYPE-LINE.
+           05  FILLER           PIC X(11)   VALUE "BOAT TYPE: ".
+           05  O-BOAT-TYPE      PIC X(13).
+           05  FILLER           PIC X(108)  VALUE SPACES.
+
+       01  COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER           PIC X(38)   VALUE SPACES.
+           05  FILLER           PIC X(33)   VALUE 'LINDQUIST''S BOATS IN
+      -                                     'C.'.
+           05  FILLER           PIC X(37)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  COLUMN-HEADING-1.
+           05  FILLER          PIC X(8)    VALUE 'CUSTOMER'.
+           05  FILLER          PIC X(36)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'BOAT'.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'PURCHASE'.
+           05  FILLER          PIC X(11)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'ACCESSORY'.
+           05  FILLER          PIC X(21)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'PREP'.
+           05  FILLER          PIC X(17)   VALUE SPACES.
+           05  FILLER          PIC X(5)    VALUE 'TOTAL'.
+
+       01  COLUMN-HEADING-2.
+           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER          PIC X(14)   VALUE SPACES.
+           05  FILLER          PIC X(5)    VALUE 'STATE'.
+           05  FILLER          PIC X(16)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'COST'.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'DATE'.
+           05  FILLER          PIC X(15)   VALUE SPACES.
+           05  FILLER          PIC X(7)    VALUE 'PACKAGE'.
+           05  FILLER          PIC X(23)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'COST'.
+           05  FILLER          PIC X(18)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'COST'.
+
+       01  DETAIL-LINE.
+           05  O-LAST-NAME         PIC X(16).
+           05  FILLER              PIC X(8)        VALUE SPACES.
+           05  O-STATE             PIC XX.
+           05  FILLER              PIC X(12).
+           05  O-BOAT-COST         PIC ZZZ,ZZZ.99.
+           05  FILLER              PIC X(9)        VALUE SPACES.
+           05  O-PURCHASE-MM       PIC 99.
+           05  FILLER              PIC X           VALUE "/".
+           05  O-PURCHASE-DD       PIC 99.
+           05  FILLER              PIC X           VALUE "/".
+           05  O-PURCHASE-YY       PIC XX.
+           05  FILLER              PIC X(11)       VALUE SPACES.
+           05  O-ACCESS-PACKAGE    PIC X(15).
+           05  FILLER              PIC X(9)        VALUE SPACES.
+           05  O-PREP-DELIVER-COST PIC ZZZ,ZZZ.99.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+           05  O-TOTAL-SALES       PIC Z,ZZZ,ZZZ.99.
+
+       01  SUBTOTAL-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'SUBTOTALS FOR '.
+           05  O-SUB-BOAT-TYPE     PIC X(13).
+           05  FILLER              PIC X(10).
+           05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
+           05  O-SUB-SALES-CTR     PIC Z,ZZ9.
+           05  FILLER              PIC X(37)     VALUE SPACES.
+           05  O-SUB-TOTAL-SALES   PIC $$$$,$$$,$$$.99.
+
+       01  GRANDTOTAL-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'GRAND TOTALS'.
+           05  FILLER              PIC X(25)     VALUE SPACES.
+           05  FILLER              PIC X(13)     VALUE 'NUMBER SOLD: '.
+           05  O-SALES-CTR         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(34)     VALUE SPACES.
+           05  O-GT-TOTAL-SALES    PIC $$$,$$$,$$$,$$$.99.
+
+       01  PACKAGE-HEADING-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(28)
+               VALUE 'ACCESSORY PACKAGE BREAKDOWN'.
+
+       01  PACKAGE-DETAIL-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  O-PKG-NAME          PIC X(15).
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(13)     VALUE 'NUMBER SOLD: '.
+           05  O-PKG-CTR           PIC ZZ,ZZ9.
+
+       01  STATE-HEADING-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(25)
+               VALUE 'SALES SUMMARY BY STATE'.
+
+       01  STATE-SUMMARY-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(7)      VALUE 'STATE: '.
+           05  O-STATE-NAME        PIC XX.
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
+           05  O-STATE-CTR         PIC Z,ZZ9.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  O-STATE-SALES       PIC $$$$,$$$,$$$.99.
+
+       01  COMMISSION-HEADING-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(26)
+               VALUE 'SALESPERSON COMMISSIONS'.
+
+       01  COMMISSION-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'SALESPERSON '.
+           05  O-SLSP-CODE         PIC X(3).
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
+           05  O-SLSP-CTR          PIC Z,ZZ9.
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'COMMISSION: '.
+           05  O-SLSP-COMM         PIC $$$,$$$.99.
+
+      *            ERROR PRINTOUT      ========>>
+       01  ERROR-TITLE.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(12)   VALUE 'ERROR REPORT'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+
+       01  ERROR-LINE.
+           05  FILLER              PIC X(12)   VALUE 'ERROR RECORD'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(17)  VALUE 'ERROR DESCRIPTION'.
+           05  FILLER              PIC X(43)   VALUE SPACES.
+
+       01  ERROR-RECORD.
+           05  O-RECORD            PIC X(45).
+           05  FILLER              PIC X       VALUE SPACES.
+           05  O-ERR-MSG           PIC X(59).
+           05  FILLER              PIC X(27)   VALUE SPACES.
+
+       01  ERROR-TOTAL.
+           05  FILLER              PIC X(13)   VALUE 'TOTAL ERRORS '.
+           05  O-ERR-CTR           PIC Z,ZZ9.
+           05  FILLER              PIC X(113)  VALUE SPACES.
+
+       01  BLANK-LINE.
+           05  FILLER              PIC X(132)     VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       0000-CBLANL02.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+
+           OPEN INPUT BOAT-MASTER.
+           OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT PRTOUTERR.
+           PERFORM 9100-HEADING.
+           PERFORM 9600-ERR-HEADING.
+
+           PERFORM 9000-READ.
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           PERFORM 1050-SKIP-INVALID
+               UNTIL ERR-SWITCH = "NO" OR MORE-RECS = "NO".
+
+           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
+
+
+       1050-SKIP-INVALID.
+           PERFORM 2250-ERROR-PRT.
+           PERFORM 9000-READ.
+           IF MORE-RECS = "YES"
+               PERFORM 2150-VALIDATION THRU 2150-EXIT
+           END-IF.
+
+
+       2000-MAINLINE.
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           IF ERR-SWITCH = "YES"
+               PERFORM 2250-ERROR-PRT
+           ELSE
+               IF H-BOAT-TYPE <> I-BOAT-TYPE
+                   PERFORM 9200-SUBTOTAL
+               END-IF
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+           END-IF.
+           PERFORM 9000-READ.
+
+       2150-VALIDATION.
+           MOVE "YES" TO ERR-SWITCH.
+
+           IF I-BOAT-TYPE NOT = 'B' AND I-BOAT-TYPE NOT = 'P' AND
+              I-BOAT-TYPE NOT = 'S' AND I-BOAT-TYPE NOT = 'J' AND
+              I-BOAT-TYPE NOT = 'C' AND I-BOAT-TYPE NOT = 'R'
+               MOVE 'BOAT TYPE CODE IS OUT OF RANGE.' TO O-ERR-MSG
+               GO TO 2150-EXIT
+           END-IF.
+
+           MOVE "NO" TO ERR-SWITCH.
+
+       2150-EXIT.
+           EXIT.
+
+       2250-ERROR-PRT.
+           MOVE I-REC TO O-RECORD.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-RECORD
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9600-ERR-HEADING.
+
+           ADD 1 TO C-ERR-CTR.
+
+
+       2200-OUTPUT.
+
+           EVALUATE I-ACCESS-PACKAGE
+               WHEN 1
+                   MOVE 'ELECTRONICS' TO O-ACCESS-PACKAGE
+                   ADD 1 TO C-PKG1-CTR
+               WHEN 2
+                   MOVE 'SKI PACKAGE' TO O-ACCESS-PACKAGE
+                   ADD 1 TO C-PKG2-CTR
+               WHEN 3
+                   MOVE 'FISHING PACKAGE' TO O-ACCESS-PACKAGE
+                   ADD 1 TO C-PKG3-CTR
+           END-EVALUATE.
+
+
+
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE I-STATE TO O-STATE.
+           MOVE I-BOAT-COST TO O-BOAT-COST.
+           MOVE I-PREP-DELIVER-COST TO O-PREP-DELIVER-COST.
+           MOVE I-PURCHASE-DD TO O-PURCHASE-DD.
+           MOVE I-PURCHASE-MM TO O-PURCHASE-MM.
+           MOVE I-PURCHASE-YY TO O-PURCHASE-YY.
+
+           MOVE C-TOTAL-SALES TO O-TOTAL-SALES.
+
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9100-HEADING.
+
+       9300-BOAT-TYPE.
+
+           EVALUATE I-BOAT-TYPE
+               WHEN 'B'
+                   MOVE 'BASS BOAT' TO O-BOAT-TYPE
+               WHEN 'P'
+                   MOVE 'PONTOON' TO O-BOAT-TYPE
+               WHEN 'S'
+                   MOVE 'SKI BOAT' TO O-BOAT-TYPE
+               WHEN 'J'
+                   MOVE 'JOHN BOAT' TO O-BOAT-TYPE
+               WHEN 'C'
+                   MOVE 'CANOE' TO O-BOAT-TYPE
+               WHEN 'R'
+                   MOVE 'CABIN CRUISER' TO O-BOAT-TYPE
+           END-EVALUATE.
+
+
+       2100-CALCS.
+           COMPUTE C-TOTAL-SALES = I-BOAT-COST + I-PREP-DELIVER-COST.
+
+           COMPUTE C-SUB-SALES-CTR = C-SUB-SALES-CTR + 1.
+           COMPUTE C-SUB-TOTAL-SALES = C-SUB-TOTAL-SALES +
+                                                          C-TOTAL-SALES.
+
+           PERFORM 9400-STATE-ACCUM.
+           PERFORM 9500-SLSP-ACCUM.
+
+       9400-STATE-ACCUM.
+           MOVE "NO" TO STATE-FOUND-SW.
+           MOVE ZERO TO C-STATE-FOUND-IDX.
+           PERFORM 9410-STATE-LOOKUP
+               VARYING STATE-IDX FROM 1 BY 1
+                   UNTIL STATE-IDX > C-STATE-TBL-CTR
+                      OR STATE-FOUND-SW = "YES".
+
+           IF STATE-FOUND-SW = "NO"
+               AND C-STATE-TBL-CTR < 50
+                   ADD 1 TO C-STATE-TBL-CTR
+                   MOVE C-STATE-TBL-CTR TO C-STATE-FOUND-IDX
+                   SET STATE-IDX TO C-STATE-TBL-CTR
+                   MOVE I-STATE TO T-STATE (STATE-IDX)
+                   MOVE ZERO TO T-STATE-CTR (STATE-IDX)
+                   MOVE ZERO TO T-STATE-SALES (STATE-IDX)
+           END-IF.
+
+           IF C-STATE-FOUND-IDX > ZERO
+               SET STATE-IDX TO C-STATE-FOUND-IDX
+               ADD 1 TO T-STATE-CTR (STATE-IDX)
+               ADD C-TOTAL-SALES TO T-STATE-SALES (STATE-IDX)
+           END-IF.
+
+       9410-STATE-LOOKUP.
+           IF T-STATE (STATE-IDX) = I-STATE
+               MOVE "YES" TO STATE-FOUND-SW
+               MOVE STATE-IDX TO C-STATE-FOUND-IDX
+           END-IF.
+
+       9500-SLSP-ACCUM.
+           COMPUTE C-COMMISSION ROUNDED = C-TOTAL-SALES *
+                                                        COMMISSION-RATE.
+
+           MOVE "NO" TO SLSP-FOUND-SW.
+           MOVE ZERO TO C-SLSP-FOUND-IDX.
+           PERFORM 9510-SLSP-LOOKUP
+               VARYING SLSP-IDX FROM 1 BY 1
+                   UNTIL SLSP-IDX > C-SLSP-TBL-CTR
+                      OR SLSP-FOUND-SW = "YES".
+
+           IF SLSP-FOUND-SW = "NO"
+               AND C-SLSP-TBL-CTR < 20
+                   ADD 1 TO C-SLSP-TBL-CTR
+                   MOVE C-SLSP-TBL-CTR TO C-SLSP-FOUND-IDX
+                   SET SLSP-IDX TO C-SLSP-TBL-CTR
+                   MOVE I-SALESPERSON TO T-SLSP (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-CTR (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-SALES (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-COMM (SLSP-IDX)
+           END-IF.
+
+           IF C-SLSP-FOUND-IDX > ZERO
+               SET SLSP-IDX TO C-SLSP-FOUND-IDX
+               ADD 1 TO T-SLSP-CTR (SLSP-IDX)
+               ADD C-TOTAL-SALES TO T-SLSP-SALES (SLSP-IDX)
+               ADD C-COMMISSION TO T-SLSP-COMM (SLSP-IDX)
+           END-IF.
+
+       9510-SLSP-LOOKUP.
+           IF T-SLSP (SLSP-IDX) = I-SALESPERSON
+               MOVE "YES" TO SLSP-FOUND-SW
+               MOVE SLSP-IDX TO C-SLSP-FOUND-IDX
+           END-IF.
+
+       9200-SUBTOTAL.
+           MOVE C-SUB-SALES-CTR TO O-SUB-SALES-CTR.
+           MOVE C-SUB-TOTAL-SALES TO O-SUB-TOTAL-SALES.
+
+
+           MOVE O-BOAT-TYPE TO O-SUB-BOAT-TYPE.
+
+
+           PERFORM 9300-BOAT-TYPE.
+
+
+           WRITE PRTLINE
+               FROM SUBTOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
+
+
+           IF MORE-RECS = 'YES'
+               WRITE PRTLINE
+                   FROM BOAT-TYPE-LINE
+                       AFTER ADVANCING 2 LINES
+               WRITE PRTLINE
+                   FROM BLANK-LINE
+                       AFTER ADVANCING 1 LINE.
+
+      *    do grand total calcs
+           COMPUTE C-GT-TOTAL-SALES = C-GT-TOTAL-SALES +
+                                                      C-SUB-TOTAL-SALES.
+           COMPUTE C-SALES-CTR = C-SALES-CTR + C-SUB-SALES-CTR.
+
+
+           COMPUTE C-SUB-SALES-CTR = 0.
+           COMPUTE C-SUB-TOTAL-SALES = 0.
+
+
+       3200-GRAND-TOTAL.
+
+           MOVE C-SALES-CTR TO O-SALES-CTR.
+           MOVE C-GT-TOTAL-SALES TO O-GT-TOTAL-SALES.
+
+           WRITE PRTLINE
+               FROM GRANDTOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3300-PACKAGE-TOTALS.
+
+           WRITE PRTLINE
+               FROM PACKAGE-HEADING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE 'ELECTRONICS' TO O-PKG-NAME.
+           MOVE C-PKG1-CTR TO O-PKG-CTR.
+           WRITE PRTLINE
+               FROM PACKAGE-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           MOVE 'SKI PACKAGE' TO O-PKG-NAME.
+           MOVE C-PKG2-CTR TO O-PKG-CTR.
+           WRITE PRTLINE
+               FROM PACKAGE-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           MOVE 'FISHING PACKAGE' TO O-PKG-NAME.
+           MOVE C-PKG3-CTR TO O-PKG-CTR.
+           WRITE PRTLINE
+               FROM PACKAGE-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+
+
+       3400-STATE-SUMMARY.
+
+           WRITE PRTLINE
+               FROM STATE-HEADING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           PERFORM 9420-STATE-PRINT
+               VARYING STATE-IDX FROM 1 BY 1
+                   UNTIL STATE-IDX > C-STATE-TBL-CTR.
+
+       9420-STATE-PRINT.
+           MOVE T-STATE (STATE-IDX) TO O-STATE-NAME.
+           MOVE T-STATE-CTR (STATE-IDX) TO O-STATE-CTR.
+           MOVE T-STATE-SALES (STATE-IDX) TO O-STATE-SALES.
+           WRITE PRTLINE
+               FROM STATE-SUMMARY-LINE
+                   AFTER ADVANCING 1 LINE.
+
+
+       3500-COMMISSION-REPORT.
+
+           WRITE PRTLINE
+               FROM COMMISSION-HEADING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           PERFORM 9530-SLSP-PRINT
+               VARYING SLSP-IDX FROM 1 BY 1
+                   UNTIL SLSP-IDX > C-SLSP-TBL-CTR.
+
+       9530-SLSP-PRINT.
+           MOVE T-SLSP (SLSP-IDX) TO O-SLSP-CODE.
+           MOVE T-SLSP-CTR (SLSP-IDX) TO O-SLSP-CTR.
+           MOVE T-SLSP-COMM (SLSP-IDX) TO O-SLSP-COMM.
+           WRITE PRTLINE
+               FROM COMMISSION-LINE
+                   AFTER ADVANCING 1 LINE.
+
+
+       3600-ERROR-TOTAL.
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TOTAL
+                   AFTER ADVANCING 3 LINES.
+
+
+       3000-CLOSING.
+
+           PERFORM 9200-SUBTOTAL.
+           PERFORM 3200-GRAND-TOTAL.
+           PERFORM 3300-PACKAGE-TOTALS.
+           PERFORM 3400-STATE-SUMMARY.
+           PERFORM 3500-COMMISSION-REPORT.
+           PERFORM 3600-ERROR-TOTAL.
+           PERFORM 3700-WRITE-SUMMARY.
+
+           CLOSE BOAT-MASTER.
+           CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
+
+
+       3700-WRITE-SUMMARY.
+
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL02" TO SUM-PGM-ID.
+           MOVE C-GT-TOTAL-SALES TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+       9000-READ.
+
+           READ BOAT-MASTER
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+       9100-HEADING.
+
+           COPY RPTPINC.
+
+           PERFORM 9300-BOAT-TYPE.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM BOAT-TYPE-LINE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-2
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM BLANK-LINE.
+
+       9600-ERR-HEADING.
+           ADD 1 TO C-ERR-PCTR.
+           MOVE C-ERR-PCTR TO O-PCTR.
+           WRITE PRTLINE-ERR
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES.
