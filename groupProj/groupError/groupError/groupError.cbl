@@ -1,138 +1,202 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.             GROUPERR
-       AUTHOR.                 Ashley Lindquist
-       DATE-WRITTEN.           8-5-19
-       DATE-COMPILED.
-
-
-      ***********************************************
-      *  - GROUP PROJECT - ERROR FARM ANIMALS -     *
-      * Program utilizes simple structure.          *
-      * COBOL 3 - SUMMER 2019                       *
-      ***********************************************
-
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-
-           SELECT FARM-ERROR
-           ASSIGN TO 'C:\USERS\ASHLEY NICOLE\DESKTOP\COBOL 3\ERRPRT'.
-      *    ASSIGN TO ERRPRT.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD FARM-ERROR
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 55
-           DATA RECORD IS PRTLINE.
-
-       01  ERRLINE              PIC X(132).
-
-
-
-       WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  C-PCTR       PIC 99        VALUE ZERO.
-
-
-       01  SYS-DATE.
-           05  I-YEAR       PIC 9(4).
-           05  I-MONTH      PIC 99.
-           05  I-DAY        PIC 99.
-
-
-
-       01  COMPANY-TITLE-LINE.
-           05  FILLER       PIC X(6)    VALUE 'DATE:'.
-           05  O-DATE       PIC X(10).
-           05  FILLER       PIC X(44)   VALUE SPACES.
-           05  FILLER       PIC X(11)   VALUE '-- ERROR --'.
-           05  FILLER       PIC X(53)   VALUE SPACES.
-           05  FILLER       PIC X(6)    VALUE 'PAGE: '.
-           05  O-PCTR       PIC Z9.
-
-       01  HEADING-LINE.
-           05  FILLER       PIC X(13)   VALUE 'GROUP-PROJECT'.
-           05  FILLER       PIC X(47)   VALUE SPACES.
-           05  FILLER       PIC X(13)   VALUE 'ERROR REPORT'.
-           05  FILLER       PIC X(40)   VALUE SPACES.
-
-       01  AUTHOR-HEADING-LINE.
-           05  FILLER       PIC X(43)   VALUE SPACES.
-           05  FILLER       PIC X(49)   VALUE 'ASHLEY LINDQUIST, SUSSANA
-      -    ' KWABI, DEVEN WOUDENBERG'.
-           05  FILLER       PIC X(40)   VALUE SPACES.
-
-       01  ERROR-LINE.
-           05  FILLER       PIC X(10)   VALUE SPACES.
-           05  FILLER       PIC X(37)   VALUE 
-      -    '*** ERROR IN FARM ANIMAL PROGRAM! ***'.
-           05  FILLER       PIC X(85)   VALUE SPACES.
-                                                           
-
-
-       01  BLANK-LINE.
-           05  FILLER              PIC X(132)    VALUE SPACES.
-
-
-
-       PROCEDURE DIVISION.
-
-       0000-GROUPERR.
-
-           PERFORM 1000-INIT.
-           PERFORM 2000-CLOSING.
-           STOP RUN.
-
-
-
-       1000-INIT.
-
-           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
-
-           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE 
-             INTO O-DATE.
-      
-
-           OPEN OUTPUT FARM-ERROR.
-
-           PERFORM 9900-DETAIL-HEADING.
-
-
-                                      
-
-       2000-CLOSING.
-
-           CLOSE FARM-ERROR.
-
-
-
-       9900-DETAIL-HEADING.
-
-           ADD 1 TO C-PCTR. 
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE ERRLINE
-               FROM COMPANY-TITLE-LINE
-                   AFTER ADVANCING PAGE.
-           WRITE ERRLINE
-               FROM HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE ERRLINE   
-               FROM AUTHOR-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE ERRLINE 
-               FROM BLANK-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE ERRLINE
-               FROM ERROR-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE ERRLINE
-               FROM BLANK-LINE
-                   AFTER ADVANCING 1 LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             GROUPERR.
+       AUTHOR.                 Ashley Lindquist.
+       DATE-WRITTEN.           8-5-19.
+       DATE-COMPILED.
+
+
+      ***********************************************
+      *  - GROUP PROJECT - ERROR FARM ANIMALS -     *
+      *  ERROR REPORT SUBPROGRAM                    *
+      * COBOL 3 - SUMMER 2019                       *
+      *                                             *
+      * 08/11/19  AL  CONVERTED TO A SUBPROGRAM     *
+      *               CALLED BY GROUPPROJ FOR EACH  *
+      *               REJECTED RECORD, IN PLACE OF  *
+      *               THE OLD FIXED ONE-LINE BANNER.*
+      ***********************************************
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+
+           SELECT FARM-ERROR
+           ASSIGN TO ERRPRT.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FARM-ERROR
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01  ERRLINE              PIC X(132).
+
+
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR            PIC 99      VALUE ZERO.
+           05  C-ERR-CTR         PIC 9(4)    VALUE ZERO.
+           05  FIRST-CALL-SW     PIC XXX     VALUE 'YES'.
+
+
+       01  SYS-DATE.
+           05  I-YEAR       PIC 9(4).
+           05  I-MONTH      PIC 99.
+           05  I-DAY        PIC 99.
+
+
+
+       01  COMPANY-TITLE-LINE.
+           COPY RPTODATE.
+           05  FILLER       PIC X(44)   VALUE SPACES.
+           05  FILLER       PIC X(11)   VALUE '-- ERROR --'.
+           05  FILLER       PIC X(53)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  HEADING-LINE.
+           05  FILLER       PIC X(13)   VALUE 'GROUP-PROJECT'.
+           05  FILLER       PIC X(47)   VALUE SPACES.
+           05  FILLER       PIC X(13)   VALUE 'ERROR REPORT'.
+           05  FILLER       PIC X(40)   VALUE SPACES.
+
+       01  AUTHOR-HEADING-LINE.
+           05  FILLER       PIC X(43)   VALUE SPACES.
+           05  FILLER       PIC X(49)   VALUE 'ASHLEY LINDQUIST, SUSSANA
+      -    ' KWABI, DEVEN WOUDENBERG'.
+           05  FILLER       PIC X(40)   VALUE SPACES.
+
+       01  ERROR-COLUMN-HEADING.
+           05  FILLER       PIC X(5)    VALUE SPACES.
+           05  FILLER       PIC X(5)    VALUE 'SEQ'.
+           05  FILLER       PIC X(2)    VALUE SPACES.
+           05  FILLER       PIC X(13)   VALUE 'BAD RECORD'.
+           05  FILLER       PIC X(5)    VALUE SPACES.
+           05  FILLER       PIC X(30)   VALUE 'REASON'.
+           05  FILLER       PIC X(72)   VALUE SPACES.
+
+       01  ERROR-DETAIL-LINE.
+           05  FILLER       PIC X(5)    VALUE SPACES.
+           05  O-ERR-SEQ    PIC ZZ9.
+           05  FILLER       PIC X(2)    VALUE SPACES.
+           05  O-BAD-RECORD PIC X(13).
+           05  FILLER       PIC X(5)    VALUE SPACES.
+           05  O-REASON-MSG PIC X(30).
+           05  FILLER       PIC X(72)   VALUE SPACES.
+
+       01  ERROR-TOTAL-LINE.
+           05  FILLER       PIC X(10)   VALUE SPACES.
+           05  FILLER       PIC X(20)
+               VALUE 'TOTAL ERRORS LOGGED:'.
+           05  O-ERR-CTR-TOTAL PIC ZZZ9.
+           05  FILLER       PIC X(95)   VALUE SPACES.
+
+
+       01  BLANK-LINE.
+           05  FILLER              PIC X(132)    VALUE SPACES.
+
+
+
+       LINKAGE SECTION.
+       01  LS-ERROR-PARMS.
+           05  LS-REASON-CODE      PIC XX.
+           05  LS-BAD-RECORD       PIC X(13).
+
+
+
+       PROCEDURE DIVISION USING LS-ERROR-PARMS.
+
+       0000-GROUPERR.
+
+           IF LS-REASON-CODE = '99'
+               PERFORM 3000-CLOSING
+           ELSE
+               IF FIRST-CALL-SW = 'YES'
+                   PERFORM 1000-INIT
+                   MOVE 'NO' TO FIRST-CALL-SW
+               END-IF
+               PERFORM 2000-ERROR-OUTPUT
+           END-IF.
+
+           GOBACK.
+
+
+
+       1000-INIT.
+
+           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
+
+           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE
+             INTO O-DATE.
+
+           OPEN OUTPUT FARM-ERROR.
+
+           PERFORM 9900-DETAIL-HEADING.
+
+
+
+       2000-ERROR-OUTPUT.
+
+           ADD 1 TO C-ERR-CTR.
+
+           MOVE C-ERR-CTR TO O-ERR-SEQ.
+           MOVE LS-BAD-RECORD TO O-BAD-RECORD.
+
+           EVALUATE LS-REASON-CODE
+               WHEN '01'
+                   MOVE 'BLANK FARM ANIMAL.' TO O-REASON-MSG
+               WHEN '02'
+                   MOVE 'QUANTITY IS NOT NUMERIC.' TO O-REASON-MSG
+               WHEN OTHER
+                   MOVE 'UNKNOWN VALIDATION ERROR.' TO O-REASON-MSG
+           END-EVALUATE.
+
+           WRITE ERRLINE
+               FROM ERROR-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9900-DETAIL-HEADING.
+
+
+
+       3000-CLOSING.
+
+           IF FIRST-CALL-SW = 'NO'
+               MOVE C-ERR-CTR TO O-ERR-CTR-TOTAL
+               WRITE ERRLINE
+                   FROM ERROR-TOTAL-LINE
+                       AFTER ADVANCING 2 LINES
+               CLOSE FARM-ERROR
+           END-IF.
+
+
+
+       9900-DETAIL-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE ERRLINE
+               FROM COMPANY-TITLE-LINE
+                   AFTER ADVANCING PAGE.
+           WRITE ERRLINE
+               FROM HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE ERRLINE
+               FROM AUTHOR-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE ERRLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE ERRLINE
+               FROM ERROR-COLUMN-HEADING
+                   AFTER ADVANCING 1 LINE.
+           WRITE ERRLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
