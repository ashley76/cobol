@@ -1,207 +1,341 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.             GROUPPROJ
-       AUTHOR.                 Ashley Lindquist
-       DATE-WRITTEN.           8-4-19
-       DATE-COMPILED.
-
-
-      ***********************************************
-      *  - GROUP PROJECT - FARM ANIMALS -           *
-      * Program utilizes simple structure.          *
-      * COBOL 3 - SUMMER 2019                       *
-      ***********************************************
-
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-
-           SELECT FARM-MASTER
-           ASSIGN TO 'C:\USERS\ASHLEY NICOLE\DESKTOP\COBOL 3\FARM.DAT'
-      *    ASSIGN TO INFILE
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT FARM-PRTOUT
-           ASSIGN TO 'C:\USERS\ASHLEY NICOLE\DESKTOP\COBOL 3\PRTOUT'.
-      *    ASSIGN TO OUTPRT.
-
-           SELECT FARM-DUMMY
-           ASSIGN TO DMYOUT.
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  FARM-MASTER
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS DETAIL-REC
-           RECORD CONTAINS 13 CHARACTERS.
-
-
-       01  DETAIL-REC.
-           05  FARM-ANIMAL       PIC X(11).
-           05  QUANTITY          PIC 99.
-
-     
-
-       FD FARM-PRTOUT
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 55
-           DATA RECORD IS PRTLINE.
-
-       01 PRTLINE              PIC X(132).
-
-       FD FARM-DUMMY
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 55
-           DATA RECORD IS PRTLINE.
-
-       01 DMYLINE              PIC X(132).
-
-
-
-       WORKING-STORAGE SECTION.
-       01  WORK-AREA.
-           05  C-PCTR          PIC 99        VALUE ZERO.
-           05  MORE-RECS       PIC XXX       VALUE 'YES'.
-          
-
-
-       01  SYS-DATE.
-           05  I-YEAR       PIC 9(4).
-           05  I-MONTH      PIC 99.
-           05  I-DAY        PIC 99.
-
-
-
-       01  COMPANY-TITLE-LINE.
-           05  FILLER       PIC X(6)    VALUE 'DATE:'.
-           05  O-DATE       PIC X(10).
-           05  FILLER       PIC X(44)   VALUE SPACES.
-           05  FILLER       PIC X(22)   VALUE 'FARM ANIMALS'.
-           05  FILLER       PIC X(42)   VALUE SPACES.
-           05  FILLER       PIC X(6)    VALUE 'PAGE: '.
-           05  O-PCTR       PIC Z9.
-
-       01  DETAIL-HEADING-LINE.
-           05  FILLER       PIC X(13)   VALUE 'GROUP-PROJECT'.
-           05  FILLER       PIC X(47)   VALUE SPACES.
-           05  FILLER       PIC X(13)   VALUE 'DETAIL REPORT'.
-           05  FILLER       PIC X(40)   VALUE SPACES.
-
-       01  AUTHOR-HEADING-LINE.
-           05  FILLER       PIC X(43)   VALUE SPACES.
-           05  FILLER       PIC X(49)   VALUE 'ASHLEY LINDQUIST, SUSSANA
-      -    ' KWABI, DEVEN WOUDENBERG'.
-           05  FILLER       PIC X(40)   VALUE SPACES.
-
-       01  DETAIL-COLUMN-HEADING.
-           05  FILLER       PIC X(10)   VALUE SPACES.
-           05  FILLER       PIC X(11)   VALUE 'FARM ANIMAL'.
-           05  FILLER       PIC X(5)    VALUE SPACES.
-           05  FILLER       PIC X(8)    VALUE 'QUANTITY'.
-           05  FILLER       PIC X(108)  VALUE SPACES.
-
-       01  DETAIL-LINE.
-           05  FILLER              PIC X(10)     VALUE SPACES.
-           05  O-FARM-ANIMAL       PIC X(11).
-           05  FILLER              PIC X(8)      VALUE SPACES.
-           05  O-QUANTITY          PIC Z9.
-           05  FILLER              PIC X(108)    VALUE SPACES.
-
-
-       01  BLANK-LINE.
-           05  FILLER              PIC X(132)    VALUE SPACES.
-
-
-
-       PROCEDURE DIVISION.
-
-       0000-GROUPPROJ.
-
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = 'NO'.
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-
-       1000-INIT.
-
-           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
-
-           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE 
-             INTO O-DATE.
-      
-
-           OPEN INPUT FARM-MASTER.
-           OPEN OUTPUT FARM-PRTOUT.
-
-           PERFORM 9000-READ.
-
-           PERFORM 9900-DETAIL-HEADING.
-
-
-
-       2000-MAINLINE.
-
-           PERFORM 2100-DETAIL-OUTPUT.
-           PERFORM 9000-READ.
-
-
-            
-       2100-DETAIL-OUTPUT.
-
-           MOVE FARM-ANIMAL TO O-FARM-ANIMAL.
-           MOVE QUANTITY TO O-QUANTITY.
-
-           WRITE PRTLINE 
-               FROM DETAIL-LINE 
-                   AFTER ADVANCING 1 LINE.
-    
-                                      
-
-       3000-CLOSING.
-
-           CLOSE FARM-MASTER.
-           CLOSE FARM-PRTOUT.
-
-
-
-       9000-READ.
-
-           READ FARM-MASTER
-               AT END  
-                   MOVE 'NO' TO MORE-RECS.
-
-
-
-       9900-DETAIL-HEADING.
-
-           ADD 1 TO C-PCTR. 
-           MOVE C-PCTR TO O-PCTR.
-
-           WRITE PRTLINE
-               FROM COMPANY-TITLE-LINE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM DETAIL-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE   
-               FROM AUTHOR-HEADING-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE 
-               FROM BLANK-LINE
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM DETAIL-COLUMN-HEADING
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE
-               FROM BLANK-LINE
-                   AFTER ADVANCING 1 LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             GROUPPROJ.
+       AUTHOR.                 Ashley Lindquist.
+       DATE-WRITTEN.           8-4-19.
+       DATE-COMPILED.
+
+
+      ***********************************************
+      *  - GROUP PROJECT - FARM ANIMALS -           *
+      * Program utilizes simple structure.          *
+      * COBOL 3 - SUMMER 2019                       *
+      *                                             *
+      * 08/11/19  AL  ROUTE BAD RECORDS TO THE DUMMY*
+      *               OUTPUT FILE AND TO GROUPERR.  *
+      * 08/12/19  AL  ADDED PER-SPECIES SUBTOTALS.  *
+      * 08/13/19  AL  ADDED HEADCOUNT GRAND TOTAL.  *
+      ***********************************************
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+
+           SELECT FARM-MASTER
+           ASSIGN TO INFILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FARM-PRTOUT
+           ASSIGN TO OUTPRT.
+
+           SELECT FARM-DUMMY
+           ASSIGN TO DMYOUT.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FARM-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DETAIL-REC
+           RECORD CONTAINS 13 CHARACTERS.
+
+
+       01  DETAIL-REC.
+           05  FARM-ANIMAL       PIC X(11).
+           05  QUANTITY          PIC 99.
+
+
+
+       FD FARM-PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE              PIC X(132).
+
+       FD FARM-DUMMY
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 DMYLINE              PIC X(132).
+
+
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR          PIC 99        VALUE ZERO.
+           05  MORE-RECS       PIC XXX       VALUE 'YES'.
+
+           05  C-REASON-CODE   PIC XX        VALUE SPACE.
+           05  C-GT-QUANTITY   PIC 9(7)      VALUE ZERO.
+
+           05  C-ANIMAL-TBL-CTR    PIC 99    VALUE ZERO.
+           05  C-ANIMAL-FOUND-IDX  PIC 99    VALUE ZERO.
+           05  ANIMAL-FOUND-SW     PIC XXX   VALUE 'NO'.
+
+       01  ERR-PARMS.
+           05  EP-REASON-CODE  PIC XX.
+           05  EP-BAD-RECORD   PIC X(13).
+
+
+       01  ANIMAL-TABLE.
+           05  ANIMAL-ENTRY OCCURS 30 TIMES INDEXED BY ANIMAL-IDX.
+               10  T-FARM-ANIMAL   PIC X(11).
+               10  T-ANIMAL-QTY    PIC 9(7).
+
+
+       01  SYS-DATE.
+           05  I-YEAR       PIC 9(4).
+           05  I-MONTH      PIC 99.
+           05  I-DAY        PIC 99.
+
+
+
+       01  COMPANY-TITLE-LINE.
+           COPY RPTODATE.
+           05  FILLER       PIC X(44)   VALUE SPACES.
+           05  FILLER       PIC X(22)   VALUE 'FARM ANIMALS'.
+           05  FILLER       PIC X(42)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  DETAIL-HEADING-LINE.
+           05  FILLER       PIC X(13)   VALUE 'GROUP-PROJECT'.
+           05  FILLER       PIC X(47)   VALUE SPACES.
+           05  FILLER       PIC X(13)   VALUE 'DETAIL REPORT'.
+           05  FILLER       PIC X(40)   VALUE SPACES.
+
+       01  AUTHOR-HEADING-LINE.
+           05  FILLER       PIC X(43)   VALUE SPACES.
+           05  FILLER       PIC X(49)   VALUE 'ASHLEY LINDQUIST, SUSSANA
+      -    ' KWABI, DEVEN WOUDENBERG'.
+           05  FILLER       PIC X(40)   VALUE SPACES.
+
+       01  DETAIL-COLUMN-HEADING.
+           05  FILLER       PIC X(10)   VALUE SPACES.
+           05  FILLER       PIC X(11)   VALUE 'FARM ANIMAL'.
+           05  FILLER       PIC X(5)    VALUE SPACES.
+           05  FILLER       PIC X(8)    VALUE 'QUANTITY'.
+           05  FILLER       PIC X(108)  VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  O-FARM-ANIMAL       PIC X(11).
+           05  FILLER              PIC X(8)      VALUE SPACES.
+           05  O-QUANTITY          PIC Z9.
+           05  FILLER              PIC X(108)    VALUE SPACES.
+
+       01  ANIMAL-SUB-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'SPECIES TOTAL:'.
+           05  O-SUB-ANIMAL        PIC X(11).
+           05  FILLER              PIC X(8)      VALUE SPACES.
+           05  O-SUB-QTY           PIC ZZZ9.
+           05  FILLER              PIC X(86)     VALUE SPACES.
+
+       01  GRANDTOTAL-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(19)
+               VALUE 'TOTAL HEADCOUNT:  '.
+           05  O-GT-QUANTITY       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(96)     VALUE SPACES.
+
+
+       01  BLANK-LINE.
+           05  FILLER              PIC X(132)    VALUE SPACES.
+
+
+
+       PROCEDURE DIVISION.
+
+       0000-GROUPPROJ.
+
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+
+
+       1000-INIT.
+
+           MOVE FUNCTION CURRENT-DATE TO SYS-DATE.
+
+           STRING I-MONTH '/' I-DAY '/' I-YEAR DELIMITED BY SIZE
+             INTO O-DATE.
+
+           OPEN INPUT FARM-MASTER.
+           OPEN OUTPUT FARM-PRTOUT.
+           OPEN OUTPUT FARM-DUMMY.
+
+           PERFORM 9000-READ.
+
+           PERFORM 9900-DETAIL-HEADING.
+
+
+
+       2000-MAINLINE.
+
+           PERFORM 2050-VALIDATION.
+
+           IF C-REASON-CODE NOT = SPACES
+               PERFORM 2150-REJECT-OUTPUT
+           ELSE
+               PERFORM 2100-DETAIL-OUTPUT
+               PERFORM 2200-ANIMAL-ACCUM
+               ADD QUANTITY TO C-GT-QUANTITY
+           END-IF.
+
+           PERFORM 9000-READ.
+
+
+       2050-VALIDATION.
+
+           MOVE SPACES TO C-REASON-CODE.
+
+           IF FARM-ANIMAL = SPACES
+               MOVE '01' TO C-REASON-CODE
+           ELSE
+               IF QUANTITY NOT NUMERIC
+                   MOVE '02' TO C-REASON-CODE
+               END-IF
+           END-IF.
+
+
+       2150-REJECT-OUTPUT.
+
+           MOVE DETAIL-REC TO DMYLINE.
+
+           WRITE DMYLINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-REASON-CODE TO EP-REASON-CODE.
+           MOVE DETAIL-REC TO EP-BAD-RECORD.
+
+           CALL 'GROUPERR' USING ERR-PARMS.
+
+
+       2100-DETAIL-OUTPUT.
+
+           MOVE FARM-ANIMAL TO O-FARM-ANIMAL.
+           MOVE QUANTITY TO O-QUANTITY.
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+
+
+       2200-ANIMAL-ACCUM.
+
+           PERFORM 2210-ANIMAL-LOOKUP-INIT.
+
+           IF ANIMAL-FOUND-SW = 'YES'
+               SET ANIMAL-IDX TO C-ANIMAL-FOUND-IDX
+               ADD QUANTITY TO T-ANIMAL-QTY (ANIMAL-IDX)
+           ELSE
+               IF C-ANIMAL-TBL-CTR < 30
+                   ADD 1 TO C-ANIMAL-TBL-CTR
+                   MOVE FARM-ANIMAL TO T-FARM-ANIMAL (C-ANIMAL-TBL-CTR)
+                   MOVE QUANTITY TO T-ANIMAL-QTY (C-ANIMAL-TBL-CTR)
+               END-IF
+           END-IF.
+
+
+       2210-ANIMAL-LOOKUP-INIT.
+
+           MOVE 'NO' TO ANIMAL-FOUND-SW.
+           MOVE ZERO TO C-ANIMAL-FOUND-IDX.
+
+           PERFORM 2220-ANIMAL-SEARCH
+               VARYING ANIMAL-IDX FROM 1 BY 1
+                   UNTIL ANIMAL-IDX > C-ANIMAL-TBL-CTR
+                      OR ANIMAL-FOUND-SW = 'YES'.
+
+       2220-ANIMAL-SEARCH.
+
+           IF T-FARM-ANIMAL (ANIMAL-IDX) = FARM-ANIMAL
+               MOVE 'YES' TO ANIMAL-FOUND-SW
+               MOVE ANIMAL-IDX TO C-ANIMAL-FOUND-IDX
+           END-IF.
+
+
+       3000-CLOSING.
+
+           MOVE '99' TO EP-REASON-CODE.
+           MOVE SPACES TO EP-BAD-RECORD.
+           CALL 'GROUPERR' USING ERR-PARMS.
+
+           PERFORM 3100-ANIMAL-SUBTOTALS.
+           PERFORM 3200-GRAND-TOTAL.
+
+           CLOSE FARM-MASTER.
+           CLOSE FARM-PRTOUT.
+           CLOSE FARM-DUMMY.
+
+
+       3100-ANIMAL-SUBTOTALS.
+
+           PERFORM 9900-DETAIL-HEADING.
+
+           PERFORM 3110-ANIMAL-SUB-ROW
+               VARYING ANIMAL-IDX FROM 1 BY 1
+                   UNTIL ANIMAL-IDX > C-ANIMAL-TBL-CTR.
+
+       3110-ANIMAL-SUB-ROW.
+
+           MOVE T-FARM-ANIMAL (ANIMAL-IDX) TO O-SUB-ANIMAL.
+           MOVE T-ANIMAL-QTY (ANIMAL-IDX) TO O-SUB-QTY.
+
+           WRITE PRTLINE
+               FROM ANIMAL-SUB-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9900-DETAIL-HEADING.
+
+
+       3200-GRAND-TOTAL.
+
+           MOVE C-GT-QUANTITY TO O-GT-QUANTITY.
+
+           WRITE PRTLINE
+               FROM GRANDTOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       9000-READ.
+
+           READ FARM-MASTER
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+
+
+       9900-DETAIL-HEADING.
+
+           COPY RPTPINC.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE-LINE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM DETAIL-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM AUTHOR-HEADING-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DETAIL-COLUMN-HEADING
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
