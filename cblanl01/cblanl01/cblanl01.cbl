@@ -1,14 +1,23 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL01
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		12/10/18
-	   DATE-COMPILED.		
-		
+       PROGRAM-ID.          CBLANL01.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        12/10/18.
+       DATE-COMPILED.
 
       ***************************************************************
       * THIS PROGRAM IS CASE PROBLEM #1A.                           *
       *                                                             *
       * PIZZA REPORT WILL BE GENERATED.                             *
+      *                                                             *
+      * 03/09/19  AL  CONSOLIDATE REPEAT ITEM RECORDS INTO A SINGLE *
+      *               SUBTOTAL LINE PER ITEM NUMBER.                *
+      * 03/10/19  AL  ADDED DECLINING-SALES ALERT SECTION AFTER THE *
+      *               GRAND TOTAL LINE.                             *
+      * 03/11/19  AL  ADDED PROJECTED NEXT-PERIOD REVENUE LINE.     *
+      * 03/12/19  AL  VALIDATE QUANTITIES, REJECT BAD RECORDS TO AN *
+      *               ERROR LISTING.                                *
+      * 04/01/19  AL  WRITE GRAND TOTAL SALES TO SUMMARY FILE FOR   *
+      *               THE CONSOLIDATED EXECUTIVE SUMMARY REPORT.    *
       ***************************************************************
 		
 		
@@ -17,13 +26,21 @@
 	   FILE-CONTROL.
 
        SELECT STUDENT-MASTER
-			    ASSIGN TO "C:\COBOL\bob.dat"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	      SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\PROJECTS\PIZZARPT.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-				
+           ASSIGN TO PIZZADAT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+           ASSIGN TO PIZZARPT
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PRTOUTERR
+           ASSIGN TO PIZZAERR
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT SUMMARY-OUT
+           ASSIGN TO PIZZASUM
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 		    
@@ -53,7 +70,23 @@
 		    DATA RECORD IS PRTLINE.
 
 	   01 PRTLINE			    PIC X(132).
-		
+
+	   FD PRTOUTERR
+		    LABEL RECORD IS OMITTED
+		    RECORD CONTAINS 132 CHARACTERS
+		    LINAGE IS 60 WITH FOOTING AT 55
+		    DATA RECORD IS PRTLINE-ERR.
+
+	   01 PRTLINE-ERR			PIC X(132).
+
+	   FD SUMMARY-OUT
+		    LABEL RECORD IS STANDARD
+		    RECORD CONTAINS 26 CHARACTERS
+		    DATA RECORD IS SUMMARY-REC.
+
+	   01  SUMMARY-REC.
+	       COPY SUMREC.
+
 	   WORKING-STORAGE SECTION.
 	   01 WORK-AREA.
 	      05  C-SCTR            PIC S999		VALUE 0.
@@ -66,7 +99,29 @@
           05  GT-TOTAL-SALES    PIC S9(16)V99   VALUE ZERO.
           05  AVG-PIZZA-AMT     PIC S9(8)       VALUE ZERO.
           05  AVG-PIZZA-PERCENT PIC S9(6)       VALUE ZERO.
+          05  PROJECTED-SALES   PIC S9(16)V99   VALUE ZERO.
+          05  H-PIZZA-ITEM-NO   PIC X(4)        VALUE SPACES.
+          05  H-PIZZA-ITEM-ONE  PIC 9           VALUE ZERO.
+          05  H-PIZZA-ITEM-TWO  PIC 9           VALUE ZERO.
+          05  H-PIZZA-ITEM-THREE PIC 99         VALUE ZERO.
+          05  H-PIZZA-PRICE     PIC 99V99       VALUE ZERO.
+          05  H-PIZZA-CUR-MM    PIC 99          VALUE ZERO.
+          05  H-PIZZA-CUR-DD    PIC 99          VALUE ZERO.
+          05  H-PIZZA-CUR-YY    PIC X(4)        VALUE SPACES.
+          05  C-SUB-PREV-QTY    PIC 9(6)        VALUE ZERO.
+          05  C-SUB-CUR-QTY     PIC 9(6)        VALUE ZERO.
+          05  C-SUB-PIZZA-AMT   PIC S9(6)       VALUE ZERO.
+          05  C-SUB-TOTAL-SALES PIC S9(11)V99   VALUE ZERO.
+          05  C-DECLINE-CTR     PIC 99          VALUE ZERO.
+          05  C-ERR-PCTR        PIC 99          VALUE ZERO.
+          05  C-ERR-CTR         PIC 9(4)        VALUE ZERO.
+          05  ERR-SWITCH        PIC XXX.
 	      05  MORE-RECS         PIC XXX		    VALUE "YES".
+
+       01  DECLINE-TABLE.
+           05  DECLINE-ENTRY OCCURS 20 TIMES INDEXED BY DECLINE-IDX.
+               10  D-ITEM-NO    PIC X(4).
+               10  D-AMT        PIC S9(6).
 		
 	   01 I-DATE.
 	      05  I-YEAR            PIC 9(4).
@@ -74,18 +129,12 @@
 	      05  I-DAY			    PIC 99.
 			
 	   01 COMPANY-TITLE.
-	      05  FILLER			PIC X(6)	VALUE "DATE:".
-          05  O-MONTH			PIC 99.
-	      05  FILLER			PIC X		VALUE "/".
-	      05  O-DAY			    PIC 99.
-	      05  FILLER			PIC X		VALUE "/".
-	      05  O-YEAR 			PIC 9(4).
-	      05  FILLER   		    PIC X(38) 	VALUE SPACES.
-	      05  FILLER			PIC X(33)	VALUE 'LINDQUIST''S MONTHLY
-      - 									'SALES - PIZZA'.
-	      05  FILLER			PIC X(37)	VALUE SPACES.
-	      05  FILLER			PIC X(6)	VALUE "PAGE:".
-          05  O-PCTR			PIC Z9.
+           COPY RPTDATE.
+           05  FILLER          PIC X(38)   VALUE SPACES.
+           05  FILLER          PIC X(34)   VALUE 'LINDQUIST''S MONTHLY
+      -                                     'SALES - PIZZA'.
+           05  FILLER          PIC X(36)   VALUE SPACES.
+           COPY RPTPAGE.
 			
 			
 	   01  COLUMN-HEADING-1.
@@ -105,7 +154,7 @@
          
 	   01  COLUMN-HEADING-2.
            05  FILLER          PIC X(4)    VALUE SPACES.
-	       05  FILLER 		   PIC X(6)	   VALUE 'NUMBER'.
+           05  FILLER          PIC X(6)    VALUE 'NUMBER'.
            05  FILLER          PIC X(4)    VALUE SPACES.
            05  FILLER          PIC X(10)   VALUE 'SALES DATE'.
            05  FILLER          PIC X(9)    VALUE SPACES.
@@ -125,9 +174,9 @@
            05  FILLER                  PIC X(4) VALUE SPACES.
            05  O-PIZZA-ITEM-NO.         
                10  O-PIZZA-ITEM-ONE    PIC X.
-               10  FILLER			   PIC X	VALUE "-".
+               10  FILLER              PIC X    VALUE "-".
                10  O-PIZZA-ITEM-TWO    PIC X.
-               10  FILLER			   PIC X	VALUE "-".
+               10  FILLER              PIC X    VALUE "-".
                10  O-PIZZA-ITEM-THREE  PIC XX.
 
            05  FILLER              PIC X(4)  VALUE SPACES.
@@ -160,6 +209,25 @@
            05  O-GT-TOTAL-SALES    PIC $$,$$$,$$$,$$$.99.
            05  FILLER              PIC X(7)    VALUE SPACES.
 
+       01  DECLINE-HEADING-LINE.
+           05  FILLER              PIC X(25)   VALUE SPACES.
+           05  FILLER              PIC X(27)   VALUE
+                                    '*** DECLINING SALES ALERT'.
+           05  FILLER              PIC X(80)   VALUE SPACES.
+
+       01  DECLINE-LINE.
+           05  FILLER              PIC X(25)   VALUE SPACES.
+           05  FILLER              PIC X(11)   VALUE 'ITEM NO.: '.
+           05  O-DECLINE-ITEM-ONE  PIC X.
+           05  FILLER              PIC X       VALUE "-".
+           05  O-DECLINE-ITEM-TWO  PIC X.
+           05  FILLER              PIC X       VALUE "-".
+           05  O-DECLINE-ITEM-THREE PIC XX.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(15)   VALUE 'DECREASE AMT: '.
+           05  O-DECLINE-AMT       PIC ZZ,ZZ9-.
+           05  FILLER              PIC X(57)   VALUE SPACES.
+
        01  AVG-AMT-LINE.
            05  FILLER              PIC X(25)   VALUE SPACES.
            05  FILLER              PIC X(38)   VALUE 
@@ -175,6 +243,36 @@
            05  FILLER              PIC XX      VALUE " %".
            05  FILLER              PIC X(63)   VALUE SPACES.
 
+       01  PROJECTED-LINE.
+           05  FILLER              PIC X(21)   VALUE SPACES.
+           05  FILLER              PIC X(40)   VALUE
+               'PROJECTED NEXT-PERIOD TOTAL SALES:'.
+           05  O-PROJECTED-SALES   PIC $$,$$$,$$$,$$$.99.
+           05  FILLER              PIC X(53)   VALUE SPACES.
+
+      *            ERROR PRINTOUT      ========>>
+       01  ERROR-TITLE.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(12)   VALUE 'ERROR REPORT'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+
+       01  ERROR-LINE.
+           05  FILLER              PIC X(12)   VALUE 'ERROR RECORD'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(17)  VALUE 'ERROR DESCRIPTION'.
+           05  FILLER              PIC X(43)   VALUE SPACES.
+
+       01  ERROR-RECORD.
+           05  O-RECORD            PIC X(26).
+           05  FILLER              PIC X       VALUE SPACES.
+           05  O-ERR-MSG           PIC X(59).
+           05  FILLER              PIC X(46)   VALUE SPACES.
+
+       01  ERROR-TOTAL.
+           05  FILLER              PIC X(13)   VALUE 'TOTAL ERRORS '.
+           05  O-ERR-CTR           PIC Z,ZZ9.
+           05  FILLER              PIC X(113)  VALUE SPACES.
+
 
        PROCEDURE DIVISION.
 
@@ -183,7 +281,7 @@
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS = "NO".
            PERFORM 3000-CLOSING.
-           STOP RUN.
+           GOBACK.
 
 
        1000-INIT.
@@ -194,28 +292,106 @@
 
            OPEN INPUT STUDENT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT PRTOUTERR.
            PERFORM 9100-HEADING.
+           PERFORM 9100-ERR-HEADING.
+
+           PERFORM 9000-READ.
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           PERFORM 1050-SKIP-INVALID
+               UNTIL ERR-SWITCH = "NO" OR MORE-RECS = "NO".
+
+           PERFORM 9150-NEW-GROUP.
+
+       1050-SKIP-INVALID.
+           PERFORM 2250-ERROR-PRT.
            PERFORM 9000-READ.
+           IF MORE-RECS = "YES"
+               PERFORM 2150-VALIDATION THRU 2150-EXIT
+           END-IF.
 
        2000-MAINLINE.
-           PERFORM 2200-CALCS.
-           PERFORM 2100-OUTPUT.
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           IF ERR-SWITCH = "YES"
+               PERFORM 2250-ERROR-PRT
+           ELSE
+               IF I-PIZZA-ITEM-NO NOT = H-PIZZA-ITEM-NO
+                   PERFORM 9200-SUBTOTAL
+                   PERFORM 9150-NEW-GROUP
+               END-IF
+               PERFORM 2200-CALCS
+           END-IF.
            PERFORM 9000-READ.
-           
-       2100-OUTPUT.
-           MOVE I-PIZZA-ITEM-ONE TO O-PIZZA-ITEM-ONE.
-           MOVE I-PIZZA-ITEM-TWO TO O-PIZZA-ITEM-TWO.
-           MOVE I-PIZZA-ITEM-THREE TO O-PIZZA-ITEM-THREE.
-           MOVE I-PIZZA-CUR-MM TO O-PIZZA-CUR-MM.
-           MOVE I-PIZZA-CUR-DD TO O-PIZZA-CUR-DD.
-           MOVE I-PIZZA-CUR-YY TO O-PIZZA-CUR-YY.
-           MOVE I-PIZZA-PREV-QTY TO O-PIZZA-PREV-QTY.
-           MOVE I-PIZZA-CUR-QTY TO O-PIZZA-CUR-QTY.
-           MOVE I-PIZZA-PRICE TO O-PIZZA-PRICE.
-           MOVE C-PIZZA-AMT TO O-PIZZA-AMT.
-           MOVE C-PIZZA-PERCENT TO O-PIZZA-PERCENT.
-           MOVE C-TOTAL-SALES TO O-TOTAL-SALES.
-          
+
+       2150-VALIDATION.
+           MOVE "YES" TO ERR-SWITCH.
+
+               IF I-PIZZA-CUR-QTY NOT NUMERIC
+                   MOVE 'CURRENT QUANTITY MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2150-EXIT
+               END-IF.
+
+               IF I-PIZZA-PREV-QTY NOT NUMERIC
+                   MOVE 'PRIOR QUANTITY MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2150-EXIT
+               END-IF.
+
+               IF I-PIZZA-PRICE NOT NUMERIC
+                   MOVE 'PRICE MUST BE NUMERIC.' TO O-ERR-MSG
+                   GO TO 2150-EXIT
+               END-IF.
+
+               IF I-PIZZA-PREV-QTY = ZERO
+                   MOVE 'PRIOR QUANTITY MUST BE GREATER THAN ZERO.'
+                       TO O-ERR-MSG
+                   GO TO 2150-EXIT
+               END-IF.
+
+           MOVE "NO" TO ERR-SWITCH.
+
+       2150-EXIT.
+           EXIT.
+
+       2250-ERROR-PRT.
+           MOVE I-PIZZA-REC TO O-RECORD.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-RECORD
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9100-ERR-HEADING.
+
+           ADD 1 TO C-ERR-CTR.
+
+       9150-NEW-GROUP.
+           MOVE I-PIZZA-ITEM-NO TO H-PIZZA-ITEM-NO.
+           MOVE I-PIZZA-ITEM-ONE TO H-PIZZA-ITEM-ONE.
+           MOVE I-PIZZA-ITEM-TWO TO H-PIZZA-ITEM-TWO.
+           MOVE I-PIZZA-ITEM-THREE TO H-PIZZA-ITEM-THREE.
+           MOVE I-PIZZA-PRICE TO H-PIZZA-PRICE.
+           MOVE I-PIZZA-CUR-MM TO H-PIZZA-CUR-MM.
+           MOVE I-PIZZA-CUR-DD TO H-PIZZA-CUR-DD.
+           MOVE I-PIZZA-CUR-YY TO H-PIZZA-CUR-YY.
+
+       9200-SUBTOTAL.
+           MOVE H-PIZZA-ITEM-ONE TO O-PIZZA-ITEM-ONE.
+           MOVE H-PIZZA-ITEM-TWO TO O-PIZZA-ITEM-TWO.
+           MOVE H-PIZZA-ITEM-THREE TO O-PIZZA-ITEM-THREE.
+           MOVE H-PIZZA-CUR-MM TO O-PIZZA-CUR-MM.
+           MOVE H-PIZZA-CUR-DD TO O-PIZZA-CUR-DD.
+           MOVE H-PIZZA-CUR-YY TO O-PIZZA-CUR-YY.
+           MOVE H-PIZZA-PRICE TO O-PIZZA-PRICE.
+           MOVE C-SUB-PREV-QTY TO O-PIZZA-PREV-QTY.
+           MOVE C-SUB-CUR-QTY TO O-PIZZA-CUR-QTY.
+           MOVE C-SUB-PIZZA-AMT TO O-PIZZA-AMT.
+           MOVE C-SUB-TOTAL-SALES TO O-TOTAL-SALES.
+
+           IF C-SUB-PREV-QTY > ZERO
+               COMPUTE O-PIZZA-PERCENT ROUNDED =
+                   C-SUB-PIZZA-AMT / C-SUB-PREV-QTY * 100
+           ELSE
+               MOVE ZERO TO O-PIZZA-PERCENT
+           END-IF.
 
            WRITE PRTLINE
                FROM DETAIL-LINE
@@ -223,10 +399,21 @@
                        AT EOP
                            PERFORM 9100-HEADING.
 
+           IF C-SUB-PIZZA-AMT < ZERO AND C-DECLINE-CTR < 20
+               ADD 1 TO C-DECLINE-CTR
+               MOVE H-PIZZA-ITEM-NO TO D-ITEM-NO (C-DECLINE-CTR)
+               MOVE C-SUB-PIZZA-AMT TO D-AMT (C-DECLINE-CTR)
+           END-IF.
+
+           MOVE ZERO TO C-SUB-PREV-QTY.
+           MOVE ZERO TO C-SUB-CUR-QTY.
+           MOVE ZERO TO C-SUB-PIZZA-AMT.
+           MOVE ZERO TO C-SUB-TOTAL-SALES.
+
 
        2200-CALCS.
            ADD 1 TO C-SCTR.
-      *    
+      *
            ADD I-PIZZA-PREV-QTY TO C-PQCTR GIVING C-PQCTR.
 
       *    SALES IN/DEC AMT = CUR QT - PRIOR QTY
@@ -245,13 +432,26 @@
            ADD C-PIZZA-AMT TO GT-PIZZA-AMT GIVING GT-PIZZA-AMT.
       *    TOTAL SALES PUT INTO GRAND TOTAL PIZZA TOTAL SALES
            ADD C-TOTAL-SALES TO GT-TOTAL-SALES GIVING GT-TOTAL-SALES.
- 
-           
+
+      *    ROLL THIS RECORD INTO ITS ITEM-NUMBER SUBTOTAL BUCKET
+           ADD I-PIZZA-PREV-QTY TO C-SUB-PREV-QTY.
+           ADD I-PIZZA-CUR-QTY TO C-SUB-CUR-QTY.
+           ADD C-PIZZA-AMT TO C-SUB-PIZZA-AMT.
+           ADD C-TOTAL-SALES TO C-SUB-TOTAL-SALES.
+
+
 
        3000-CLOSING.
 
-           DIVIDE GT-PIZZA-AMT BY C-SCTR GIVING AVG-PIZZA-AMT.
-           COMPUTE AVG-PIZZA-PERCENT = GT-PIZZA-AMT / C-PQCTR * 100.
+           PERFORM 9200-SUBTOTAL.
+
+           IF C-SCTR > ZERO
+               DIVIDE GT-PIZZA-AMT BY C-SCTR GIVING AVG-PIZZA-AMT
+           END-IF.
+
+           IF C-PQCTR > ZERO
+               COMPUTE AVG-PIZZA-PERCENT = GT-PIZZA-AMT / C-PQCTR * 100
+           END-IF.
 
            MOVE GT-TOTAL-SALES TO O-GT-TOTAL-SALES.
            MOVE GT-PIZZA-AMT TO O-GT-PIZZA-AMT.
@@ -268,9 +468,69 @@
            WRITE PRTLINE
                FROM AVG-PERCENT-LINE
                    AFTER ADVANCING 2 LINES.
+
+           COMPUTE PROJECTED-SALES ROUNDED =
+               GT-TOTAL-SALES * (1 + (AVG-PIZZA-PERCENT / 100)).
+           MOVE PROJECTED-SALES TO O-PROJECTED-SALES.
+           WRITE PRTLINE
+               FROM PROJECTED-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           IF C-DECLINE-CTR > ZERO
+               PERFORM 9250-DECLINE-ALERT
+           END-IF.
+
+           PERFORM 3200-ERROR-TOTAL.
+           PERFORM 3300-WRITE-SUMMARY.
+
            CLOSE STUDENT-MASTER.
            CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
+
+       3200-ERROR-TOTAL.
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TOTAL
+                   AFTER ADVANCING 3 LINES.
 
+       3300-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL01" TO SUM-PGM-ID.
+           MOVE GT-TOTAL-SALES TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+
+       9250-DECLINE-ALERT.
+           WRITE PRTLINE
+               FROM DECLINE-HEADING-LINE
+                   AFTER ADVANCING 3 LINES.
+           SET DECLINE-IDX TO 1.
+           PERFORM 9260-DECLINE-LOOP
+               VARYING DECLINE-IDX FROM 1 BY 1
+                   UNTIL DECLINE-IDX > C-DECLINE-CTR.
+
+       9260-DECLINE-LOOP.
+           MOVE D-ITEM-NO (DECLINE-IDX) TO O-DECLINE-ITEM-ONE.
+           MOVE D-ITEM-NO (DECLINE-IDX) (2:1) TO O-DECLINE-ITEM-TWO.
+           MOVE D-ITEM-NO (DECLINE-IDX) (3:2) TO O-DECLINE-ITEM-THREE.
+           MOVE D-AMT (DECLINE-IDX) TO O-DECLINE-AMT.
+           WRITE PRTLINE
+               FROM DECLINE-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       9100-ERR-HEADING.
+           ADD 1 TO C-ERR-PCTR.
+           MOVE C-ERR-PCTR TO O-PCTR.
+           WRITE PRTLINE-ERR
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES.
 
        9000-READ.
            READ STUDENT-MASTER
@@ -278,8 +538,7 @@
                    MOVE "NO" TO MORE-RECS.
 
        9100-HEADING.
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
+           COPY RPTPINC.
            WRITE PRTLINE
                FROM COMPANY-TITLE
                    AFTER ADVANCING PAGE.
