@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLDRV00.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        3/27/19.
+       DATE-COMPILED.
+
+      ***************************************************************
+      * BATCH DRIVER FOR THE CBLANL00-CBLANL05 REPORT SUITE.         *
+      * CALLS EACH REPORT PROGRAM IN SEQUENCE AND LOGS EACH STEP TO  *
+      * A CHECKPOINT FILE SO A RUN THAT ABENDS PARTWAY THROUGH CAN   *
+      * BE RESTARTED WITHOUT RE-RUNNING STEPS THAT ALREADY           *
+      * COMPLETED.                                                   *
+      *                                                               *
+      * 04/01/19  AL  ADDED CBLSUM00 AS A FINAL STEP TO BUILD THE    *
+      *               CONSOLIDATED EXECUTIVE SUMMARY REPORT.         *
+      ***************************************************************
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL DRIVER-CKPT
+           ASSIGN TO CBLCKPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS C-CKPT-STATUS.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DRIVER-CKPT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+
+       01  CKPT-REC.
+           05  CKPT-STEP-CTR        PIC 99.
+
+
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-CKPT-STATUS        PIC XX       VALUE '00'.
+           05  C-RESTART-STEP       PIC 99       VALUE ZERO.
+           05  C-START-STEP         PIC 99       VALUE ZERO.
+           05  C-CUR-STEP           PIC 99       VALUE ZERO.
+
+
+       01  STEP-ARRAY.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL00'.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL01'.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL02'.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL03'.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL04'.
+           05  FILLER    PIC X(8)    VALUE 'CBLANL05'.
+           05  FILLER    PIC X(8)    VALUE 'CBLSUM00'.
+
+       01  STEP-TABLE REDEFINES STEP-ARRAY.
+           05  STEP-ENTRY OCCURS 7 TIMES INDEXED BY STEP-IDX.
+               10  STEP-PGM-NAME    PIC X(8).
+
+
+
+       PROCEDURE DIVISION.
+
+       0000-CBLDRV00.
+
+           PERFORM 1000-INIT.
+
+           PERFORM 2000-RUN-STEP
+               VARYING STEP-IDX FROM C-START-STEP BY 1
+                   UNTIL STEP-IDX > 7.
+
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+
+       1000-INIT.
+
+           PERFORM 1100-CHECKPOINT-RESTART.
+
+           IF C-RESTART-STEP > ZERO
+               OPEN EXTEND DRIVER-CKPT
+           ELSE
+               OPEN OUTPUT DRIVER-CKPT
+           END-IF.
+
+           COMPUTE C-START-STEP = C-RESTART-STEP + 1.
+
+
+       1100-CHECKPOINT-RESTART.
+
+           OPEN INPUT DRIVER-CKPT.
+           IF C-CKPT-STATUS = '00'
+               PERFORM 1110-READ-CHECKPOINT
+                   UNTIL C-CKPT-STATUS NOT = '00'
+               CLOSE DRIVER-CKPT
+           END-IF.
+
+
+       1110-READ-CHECKPOINT.
+
+           READ DRIVER-CKPT
+               AT END
+                   MOVE '10' TO C-CKPT-STATUS
+           END-READ.
+           IF C-CKPT-STATUS = '00'
+               MOVE CKPT-STEP-CTR TO C-RESTART-STEP
+           END-IF.
+
+
+
+       2000-RUN-STEP.
+
+           CALL STEP-PGM-NAME (STEP-IDX).
+
+           SET C-CUR-STEP TO STEP-IDX.
+           MOVE C-CUR-STEP TO CKPT-STEP-CTR.
+           WRITE CKPT-REC.
+
+
+
+       3000-CLOSING.
+
+           CLOSE DRIVER-CKPT.
