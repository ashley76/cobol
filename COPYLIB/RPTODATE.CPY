@@ -0,0 +1,10 @@
+      *****************************************************
+      *  RPTODATE.CPY                                    *
+      *  COMMON REPORT-HEADING DATE FIELD, PRE-STRUNG     *
+      *  INTO A SINGLE EDITED PIC X(10) ITEM.  COPY THIS  *
+      *  GROUP INTO A REPORT'S COMPANY-TITLE-LINE 01-     *
+      *  LEVEL SO A CHANGE TO THE DATE FORMAT ONLY HAS    *
+      *  TO BE MADE ONCE.                                 *
+      *****************************************************
+           05  FILLER           PIC X(6)    VALUE 'DATE:'.
+           05  O-DATE           PIC X(10).
