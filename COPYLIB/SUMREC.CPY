@@ -0,0 +1,10 @@
+      *****************************************************
+      *  SUMREC.CPY                                      *
+      *  SHARED EXECUTIVE-SUMMARY RECORD LAYOUT.  EACH OF *
+      *  THE CBLANL0X PROGRAMS WRITES ONE OF THESE AT     *
+      *  CLOSING WITH ITS OWN GRAND-TOTAL FIGURE, AND     *
+      *  CBLSUM00 READS THEM ALL BACK TO BUILD THE        *
+      *  CONSOLIDATED EXECUTIVE SUMMARY REPORT.           *
+      *****************************************************
+           05  SUM-PGM-ID       PIC X(8).
+           05  SUM-TOTAL        PIC 9(16)V99.
