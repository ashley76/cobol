@@ -0,0 +1,9 @@
+      *****************************************************
+      *  RPTPINC.CPY                                     *
+      *  COMMON PAGE-ADVANCE LOGIC FOR A REPORT'S         *
+      *  HEADING PARAGRAPH.  COPY THIS INTO THE TOP OF    *
+      *  THE xxxx-HEADING PARAGRAPH, AHEAD OF THE WRITE   *
+      *  STATEMENTS THAT PRINT THE HEADING LINES.         *
+      *****************************************************
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
