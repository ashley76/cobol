@@ -0,0 +1,13 @@
+      *****************************************************
+      *  RPTDATE.CPY                                     *
+      *  COMMON REPORT-HEADING DATE FIELDS (MM/DD/YYYY).  *
+      *  COPY THIS GROUP INTO A REPORT'S COMPANY-TITLE    *
+      *  OR COMPANY-TITLE-LINE 01-LEVEL SO A CHANGE TO    *
+      *  THE DATE FORMAT ONLY HAS TO BE MADE ONCE.        *
+      *****************************************************
+           05  FILLER           PIC X(6)    VALUE "DATE:".
+           05  O-MONTH          PIC 99.
+           05  FILLER           PIC X       VALUE "/".
+           05  O-DAY            PIC 99.
+           05  FILLER           PIC X       VALUE "/".
+           05  O-YEAR           PIC 9(4).
