@@ -0,0 +1,9 @@
+      *****************************************************
+      *  RPTPAGE.CPY                                     *
+      *  COMMON REPORT-HEADING PAGE-NUMBER FIELD.  COPY   *
+      *  THIS GROUP INTO A REPORT'S COMPANY-TITLE OR      *
+      *  COMPANY-TITLE-LINE 01-LEVEL SO A CHANGE TO THE   *
+      *  PAGE-COUNTER FORMAT ONLY HAS TO BE MADE ONCE.    *
+      *****************************************************
+           05  FILLER           PIC X(6)    VALUE "PAGE:".
+           05  O-PCTR           PIC Z9.
