@@ -1,180 +1,308 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL00
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		11/29/18
-	   DATE-COMPILED.		
-		
-
-      ***************************************************************
-      * THIS PROGRAM WILL DEMONSTRATE BOTH INPUT AND OUTPUT FILES.  *
-      * NOTE THE COLUMN ALIGMENT, INDENTATION, AND HIERARCHY.       *
-      * STUDENT ROSTER REPORT WILL BE GENERATED.                    *
-      ***************************************************************
-		
-		
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-		    
-	      SELECT STUDENT-MASTER
-			    ASSIGN TO "C:DESKTOP\COBOL\STDNTMST.DAT"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	      SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\STDNTRPT.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-				
-	   DATA DIVISION.
-	   FILE SECTION.
-		    
-	   FD STUDENT-MASTER
-	      LABEL RECORD IS STANDARD
-		  RECORD CONTAINS 49 CHARACTERS
-	      DATA RECORD IS I-REC.
-			
-	   01  I-REC.
-		    05  I-ID			PIC X(7).
-			05  I-NAME.
-				10  I-LNAME		PIC X(15).
-				10  I-FNAME		PIC X(15).
-				10  I-INIT		PIC X.
-			05  I-GPA			PIC 9V99.
-			05 I-EX-STRT-SAL	PIC 9(6)V99.
-			
-	   FD PRTOUT
-		    LABEL RECORD IS OMITTED
-		    RECORD CONTAINS 132 CHARACTERS
-		    LINAGE IS 60 WITH FOOTING AT 55
-		    DATA RECORD IS PRTLINE.
-
-	   01 PRTLINE				PIC X(132).
-		
-	   WORKING-STORAGE SECTION.
-	   01 WORK-AREA.
-	      05  C-SCTR          PIC 999		VALUE 0.
-	      05  C-PCTR          PIC 99		VALUE ZERO.
-	      05  MORE-RECS       PIC XXX		VALUE "YES".
-		
-	   01 I-DATE.
-	      05  I-YEAR  PIC 9(4).
-          05  I-MONTH			PIC 99.
-	      05  I-DAY			PIC 99.
-	      05  I-TIME			PIC X(11).
-			
-	   01 COMPANY-TITLE.
-	      05  FILLER			PIC X(6)	VALUE "DATE;".
-          05  O-MONTH			PIC 99.
-	      05  FILLER			PIC X		VALUE "/".
-	      05  O-DAY			    PIC 99.
-	      05  FILLER			PIC X		VALUE "/".
-	      05  O-YEAR 			PIC 9(4).
-	      05  FILLER   		    PIC X(35) 	VALUE SPACES.
-	      05  FILLER			PIC X(29)	VALUE 'WILSON''S COBOL
-      - 									'STUDENT ROSTER'.
-	      05  FILLER			PIC X(44)	VALUE SPACES.
-	      05  FILLER			PIC X(6)	VALUE "PAGE:".
-          05  O-PCTR			PIC Z9.
-			
-			
-	   01  COLUMN-HEADING-1.
-		   05  FILLER 		   PIC X(119)  VALUE SPACES.
-           05  FILLER          PIC X(13)  VALUE 'ANTICIPATED'.
-	   01  COLUMN-HEADING-2.
-	       05  FILLER 		   PIC X(4)	   VALUE "  ID".
-           05  FILLER          PIC X(23)   VALUE SPACES.
-           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
-           05  FILLER          PIC X(26)   VALUE SPACES.
-           05  FILLER          PIC X(10)   VALUE 'FIRST NAME'.
-           05  FILLER          PIC X(26)   VALUE SPACES.
-           05  FILLER          PIC X(3)    VALUE 'GPA'.
-           05  FILLER          PIC X(16)   VALUE SPACES.
-           05  FILLER          PIC X(15)   VALUE 'STARTING SALARY'.
-
-       01  DETAIL-LINE.
-           05  O-ID            PIC X(7).
-           05  FILLER          PIC X(20) VALUE SPACES.
-           05  O-LNAME         PIC X(15).
-           05  FILLER          PIC X(20) VALUE SPACES.
-           05  O-FNAME         PIC X(15).
-           05  FILLER          PIC X(20) VALUE SPACES.
-           05  O-GPA           PIC Z.99.
-           05  FILLER          PIC X(18) VALUE SPACES.
-           05  O-EX-STRT-SAL   PIC $ZZZ,ZZZ.99.
-           05  FILLER          PIC XX    VALUE SPACES.
-
-       01  TOTAL-LINE.
-           05  FILLER          PIC X(54) VALUE SPACES.
-           05  FILLER          PIC X(15) VALUE "STUDENT COUNT:".
-           05  O-SCTR          PIC ZZ9.
-           05  FILLER          PIC X(6)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       0000-CBLANL00.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-CLOSING.
-           STOP RUN.
-
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO I-DATE.
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.
-           PERFORM 9100-HEADING.
-           PERFORM 9000-READ.
-
-       2000-MAINLINE.
-           PERFORM 2200-CALCS.
-           PERFORM 2100-OUTPUT.
-           PERFORM 9000-READ.
-           
-       2100-OUTPUT.
-           MOVE I-ID TO O-ID.
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-GPA TO O-GPA.
-           MOVE I-EX-STRT-SAL TO O-EX-STRT-SAL.
-
-           WRITE PRTLINE
-               FROM DETAIL-LINE
-                   AFTER ADVANCING 2 LINES
-                       AT EOP
-                           PERFORM 9100-HEADING.
-
-
-       2200-CALCS.
-           ADD 1 TO C-SCTR.
-
-
-       3000-CLOSING.
-           MOVE C-SCTR TO O-SCTR.
-           WRITE PRTLINE
-               FROM TOTAL-LINE
-                   AFTER ADVANCING 3 LINES.
-           CLOSE STUDENT-MASTER.
-           CLOSE PRTOUT.
-
-
-       9000-READ.
-           READ STUDENT-MASTER
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-
-       9100-HEADING.
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-           WRITE PRTLINE
-               FROM COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-1
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE
-               FROM COLUMN-HEADING-2
-                   AFTER ADVANCING 1 LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLANL00.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        11/29/18.
+       DATE-COMPILED.
+
+      ***************************************************************
+      * THIS PROGRAM WILL DEMONSTRATE BOTH INPUT AND OUTPUT FILES.  *
+      * NOTE THE COLUMN ALIGMENT, INDENTATION, AND HIERARCHY.       *
+      * STUDENT ROSTER REPORT WILL BE GENERATED.                    *
+      *                                                             *
+      * 03/02/19  AL  ADDED SORT BY GPA, DESCENDING, BEFORE PRINT.  *
+      * 03/03/19  AL  FLAG DEAN'S LIST STUDENTS ON DETAIL LINE.     *
+      * 03/04/19  AL  ADDED AVG GPA/AVG SALARY TO TOTAL LINE.       *
+      * 03/06/19  AL  ADDED OPTIONAL PARM CARD FOR MIN GPA CUTOFF.  *
+      * 03/29/19  AL  CHECK C-SCTR AGAINST PARM-EXP-CTR, IF GIVEN.  *
+      * 04/01/19  AL  WRITE STUDENT COUNT TO SUMMARY FILE FOR THE   *
+      *               CONSOLIDATED EXECUTIVE SUMMARY REPORT.        *
+      ***************************************************************
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO STDNTMST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-MASTER
+               ASSIGN TO STDNTSRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "SRTWK01".
+
+           SELECT PRTOUT
+               ASSIGN TO STDNTRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT OPTIONAL PARM-CARD
+               ASSIGN TO STDNTPRM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-PARM-STATUS.
+
+           SELECT SUMMARY-OUT
+               ASSIGN TO STUDSUM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01  I-REC.
+           05  I-ID            PIC X(7).
+           05  I-NAME.
+               10  I-LNAME      PIC X(15).
+               10  I-FNAME      PIC X(15).
+               10  I-INIT       PIC X.
+           05  I-GPA            PIC 9V99.
+           05  I-EX-STRT-SAL    PIC 9(6)V99.
+
+       FD SORTED-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS S-REC.
+
+       01  S-REC                PIC X(49).
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE              PIC X(132).
+
+       FD PARM-CARD
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS PARM-REC.
+
+       01  PARM-REC.
+           05  PARM-MIN-GPA    PIC 9V99.
+           05  PARM-EXP-CTR    PIC 9(3).
+
+       FD SUMMARY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SUMMARY-REC.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       SD SORT-WORK.
+       01  SD-REC.
+           05  FILLER           PIC X(38).
+           05  SD-GPA           PIC 9V99.
+           05  FILLER           PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  C-SCTR          PIC 999        VALUE 0.
+           05  C-PCTR          PIC 99         VALUE ZERO.
+           05  C-GT-GPA        PIC 9(5)V99    VALUE ZERO.
+           05  C-GT-SAL        PIC 9(9)V99    VALUE ZERO.
+           05  C-AVG-GPA       PIC 9V99       VALUE ZERO.
+           05  C-AVG-SAL       PIC 9(6)V99    VALUE ZERO.
+           05  C-PARM-STATUS   PIC XX         VALUE "00".
+           05  C-MIN-GPA       PIC 9V99       VALUE ZERO.
+           05  C-EXP-CTR       PIC 9(3)       VALUE ZERO.
+           05  MORE-RECS       PIC XXX        VALUE "YES".
+
+       01 DEAN-LIST-CUTOFF     PIC 9V99       VALUE 3.50.
+
+       01 I-DATE.
+           05  I-YEAR  PIC 9(4).
+           05  I-MONTH            PIC 99.
+           05  I-DAY              PIC 99.
+           05  I-TIME             PIC X(11).
+
+       01 COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(35)   VALUE 'WILSON''S COBOL
+      -                                     'STUDENT ROSTER'.
+           05  FILLER          PIC X(38)   VALUE SPACES.
+           COPY RPTPAGE.
+
+
+       01  COLUMN-HEADING-1.
+           05  FILLER          PIC X(119)  VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'ANTICIPATED'.
+       01  COLUMN-HEADING-2.
+           05  FILLER          PIC X(4)    VALUE "  ID".
+           05  FILLER          PIC X(23)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(3)    VALUE 'GPA'.
+           05  FILLER          PIC X(15)   VALUE SPACES.
+           05  FILLER          PIC X(15)   VALUE 'STARTING SALARY'.
+
+       01  DETAIL-LINE.
+           05  O-ID            PIC X(7).
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  O-LNAME         PIC X(15).
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  O-FNAME         PIC X(15).
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  O-GPA           PIC Z.99.
+           05  O-DEAN-FLAG     PIC X     VALUE SPACE.
+           05  FILLER          PIC X(17) VALUE SPACES.
+           05  O-EX-STRT-SAL   PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC XX    VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05  FILLER          PIC X(54) VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "STUDENT COUNT:".
+           05  O-SCTR          PIC ZZ9.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(9)  VALUE "AVG GPA:".
+           05  O-AVG-GPA       PIC Z.99.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(12) VALUE "AVG SALARY:".
+           05  O-AVG-SAL       PIC $$,$$$.99.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+
+       01  CONTROL-MISMATCH-LINE.
+           05  FILLER          PIC X(54) VALUE SPACES.
+           05  FILLER          PIC X(26) VALUE
+               "**CONTROL TOTAL MISMATCH**".
+           05  FILLER          PIC X(10) VALUE "EXPECTED:".
+           05  O-EXP-CTR       PIC ZZ9.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(8)  VALUE "ACTUAL:".
+           05  O-ACT-CTR       PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-CBLANL00.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           PERFORM 1100-READ-PARM-CARD.
+
+           SORT SORT-WORK
+               ON DESCENDING KEY SD-GPA
+               USING STUDENT-MASTER
+               GIVING SORTED-MASTER.
+
+           OPEN INPUT SORTED-MASTER.
+           OPEN OUTPUT PRTOUT.
+           PERFORM 9100-HEADING.
+           PERFORM 9000-READ.
+
+       1100-READ-PARM-CARD.
+           MOVE ZERO TO PARM-MIN-GPA.
+           MOVE ZERO TO PARM-EXP-CTR.
+           OPEN INPUT PARM-CARD.
+           IF C-PARM-STATUS = "00"
+               READ PARM-CARD
+                   AT END
+                       MOVE ZERO TO PARM-MIN-GPA
+                       MOVE ZERO TO PARM-EXP-CTR
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+           MOVE PARM-MIN-GPA TO C-MIN-GPA.
+           MOVE PARM-EXP-CTR TO C-EXP-CTR.
+
+       2000-MAINLINE.
+           IF I-GPA NOT < C-MIN-GPA
+               PERFORM 2200-CALCS
+               PERFORM 2100-OUTPUT
+           END-IF.
+           PERFORM 9000-READ.
+
+       2100-OUTPUT.
+           MOVE I-ID TO O-ID.
+           MOVE I-LNAME TO O-LNAME.
+           MOVE I-FNAME TO O-FNAME.
+           MOVE I-GPA TO O-GPA.
+           MOVE I-EX-STRT-SAL TO O-EX-STRT-SAL.
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9100-HEADING.
+
+
+       2200-CALCS.
+           ADD 1 TO C-SCTR.
+           ADD I-GPA TO C-GT-GPA.
+           ADD I-EX-STRT-SAL TO C-GT-SAL.
+           MOVE SPACE TO O-DEAN-FLAG.
+           IF I-GPA NOT < DEAN-LIST-CUTOFF
+               MOVE "*" TO O-DEAN-FLAG
+           END-IF.
+
+
+       3000-CLOSING.
+           MOVE C-SCTR TO O-SCTR.
+           IF C-SCTR > ZERO
+               COMPUTE C-AVG-GPA ROUNDED = C-GT-GPA / C-SCTR
+               COMPUTE C-AVG-SAL ROUNDED = C-GT-SAL / C-SCTR
+           END-IF.
+           MOVE C-AVG-GPA TO O-AVG-GPA.
+           MOVE C-AVG-SAL TO O-AVG-SAL.
+           WRITE PRTLINE
+               FROM TOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+           PERFORM 3100-CONTROL-TOTAL-CHECK.
+           PERFORM 3200-WRITE-SUMMARY.
+           CLOSE SORTED-MASTER.
+           CLOSE PRTOUT.
+
+
+       3100-CONTROL-TOTAL-CHECK.
+           IF C-EXP-CTR > ZERO AND C-EXP-CTR NOT = C-SCTR
+               MOVE C-EXP-CTR TO O-EXP-CTR
+               MOVE C-SCTR TO O-ACT-CTR
+               WRITE PRTLINE
+                   FROM CONTROL-MISMATCH-LINE
+                       AFTER ADVANCING 2 LINES
+           END-IF.
+
+
+       3200-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL00" TO SUM-PGM-ID.
+           MOVE C-SCTR TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+
+       9000-READ.
+           READ SORTED-MASTER INTO I-REC
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+       9100-HEADING.
+           COPY RPTPINC.
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-2
+                   AFTER ADVANCING 1 LINE.
