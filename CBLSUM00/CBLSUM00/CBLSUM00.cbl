@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLSUM00.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        4/1/19.
+       DATE-COMPILED.
+
+      ***************************************************************
+      * CONSOLIDATED EXECUTIVE SUMMARY REPORT.  READS THE ONE-LINE   *
+      * SUMMARY FILE WRITTEN BY EACH OF THE SIX CBLANL0X REPORT      *
+      * PROGRAMS AND PRINTS THEIR GRAND-TOTAL FIGURES TOGETHER ON    *
+      * A SINGLE PAGE.  RUN AS THE FINAL STEP OF THE CBLDRV00 BATCH  *
+      * SUITE SO A REVIEWER CAN SEE ALL SIX RESULTS AT ONCE.         *
+      * ANY SUMMARY FILE NOT FOUND IS LISTED AS "NOT RUN" RATHER     *
+      * THAN STOPPING THE REPORT.                                    *
+      ***************************************************************
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL STUDSUM-FILE
+               ASSIGN TO STUDSUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-STUDSUM-STATUS.
+
+           SELECT OPTIONAL PIZZASUM-FILE
+               ASSIGN TO PIZZASUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-PIZZASUM-STATUS.
+
+           SELECT OPTIONAL BOAT2SUM-FILE
+               ASSIGN TO BOAT2SUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-BOAT2SUM-STATUS.
+
+           SELECT OPTIONAL BOAT3SUM-FILE
+               ASSIGN TO BOAT3SUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-BOAT3SUM-STATUS.
+
+           SELECT OPTIONAL RENTSUM-FILE
+               ASSIGN TO RENTSUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RENTSUM-STATUS.
+
+           SELECT OPTIONAL POPSUM-FILE
+               ASSIGN TO POPSUM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-POPSUM-STATUS.
+
+           SELECT PRTOUT
+               ASSIGN TO SUMRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDSUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS STUDSUM-REC.
+
+       01  STUDSUM-REC              PIC X(26).
+
+       FD PIZZASUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS PIZZASUM-REC.
+
+       01  PIZZASUM-REC             PIC X(26).
+
+       FD BOAT2SUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS BOAT2SUM-REC.
+
+       01  BOAT2SUM-REC             PIC X(26).
+
+       FD BOAT3SUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS BOAT3SUM-REC.
+
+       01  BOAT3SUM-REC             PIC X(26).
+
+       FD RENTSUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS RENTSUM-REC.
+
+       01  RENTSUM-REC              PIC X(26).
+
+       FD POPSUM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS POPSUM-REC.
+
+       01  POPSUM-REC               PIC X(26).
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01  PRTLINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-STUDSUM-STATUS     PIC XX       VALUE "00".
+           05  C-PIZZASUM-STATUS    PIC XX       VALUE "00".
+           05  C-BOAT2SUM-STATUS    PIC XX       VALUE "00".
+           05  C-BOAT3SUM-STATUS    PIC XX       VALUE "00".
+           05  C-RENTSUM-STATUS     PIC XX       VALUE "00".
+           05  C-POPSUM-STATUS      PIC XX       VALUE "00".
+           05  C-PCTR               PIC 99       VALUE ZERO.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       01  SUMMARY-TABLE.
+           05  SUM-ENTRY OCCURS 6 TIMES INDEXED BY T-IDX.
+               10  ST-LABEL         PIC X(30).
+               10  ST-TOTAL         PIC 9(16)V99.
+               10  ST-RAN-SW        PIC XXX.
+
+       01  I-DATE.
+           05  I-YEAR               PIC 9(4).
+           05  I-MONTH              PIC 99.
+           05  I-DAY                PIC 99.
+           05  I-TIME               PIC X(11).
+
+       01  COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER               PIC X(35)  VALUE SPACES.
+           05  FILLER               PIC X(35)
+               VALUE "CONSOLIDATED EXECUTIVE SUMMARY".
+           05  FILLER               PIC X(38)  VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  COLUMN-HEADING-1.
+           05  FILLER               PIC X(7)   VALUE "PROGRAM".
+           05  FILLER               PIC X(43)  VALUE SPACES.
+           05  FILLER               PIC X(11)  VALUE "GRAND TOTAL".
+           05  FILLER               PIC X(18)  VALUE SPACES.
+           05  FILLER               PIC X(6)   VALUE "STATUS".
+           05  FILLER               PIC X(47)  VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  O-LABEL              PIC X(40).
+           05  FILLER               PIC X(10)  VALUE SPACES.
+           05  O-TOTAL              PIC Z(15)9.99.
+           05  FILLER               PIC X(10)  VALUE SPACES.
+           05  O-STATUS             PIC X(10).
+           05  FILLER               PIC X(43)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-CBLSUM00.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PRINT-SUMMARY.
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           OPEN OUTPUT PRTOUT.
+
+           PERFORM 1010-READ-STUDSUM.
+           PERFORM 1020-READ-PIZZASUM.
+           PERFORM 1030-READ-BOAT2SUM.
+           PERFORM 1040-READ-BOAT3SUM.
+           PERFORM 1050-READ-RENTSUM.
+           PERFORM 1060-READ-POPSUM.
+
+           PERFORM 9100-HEADING.
+
+
+       1010-READ-STUDSUM.
+           MOVE "STUDENT ROSTER" TO ST-LABEL(1).
+           MOVE "NO" TO ST-RAN-SW(1).
+           MOVE ZERO TO ST-TOTAL(1).
+           OPEN INPUT STUDSUM-FILE.
+           IF C-STUDSUM-STATUS = "00"
+               READ STUDSUM-FILE
+                   AT END
+                       MOVE "10" TO C-STUDSUM-STATUS
+               END-READ
+               IF C-STUDSUM-STATUS = "00"
+                   MOVE STUDSUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(1)
+                   MOVE "YES" TO ST-RAN-SW(1)
+               END-IF
+               CLOSE STUDSUM-FILE
+           END-IF.
+
+
+       1020-READ-PIZZASUM.
+           MOVE "PIZZA SALES" TO ST-LABEL(2).
+           MOVE "NO" TO ST-RAN-SW(2).
+           MOVE ZERO TO ST-TOTAL(2).
+           OPEN INPUT PIZZASUM-FILE.
+           IF C-PIZZASUM-STATUS = "00"
+               READ PIZZASUM-FILE
+                   AT END
+                       MOVE "10" TO C-PIZZASUM-STATUS
+               END-READ
+               IF C-PIZZASUM-STATUS = "00"
+                   MOVE PIZZASUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(2)
+                   MOVE "YES" TO ST-RAN-SW(2)
+               END-IF
+               CLOSE PIZZASUM-FILE
+           END-IF.
+
+
+       1030-READ-BOAT2SUM.
+           MOVE "BOAT SALES (LEVEL 1)" TO ST-LABEL(3).
+           MOVE "NO" TO ST-RAN-SW(3).
+           MOVE ZERO TO ST-TOTAL(3).
+           OPEN INPUT BOAT2SUM-FILE.
+           IF C-BOAT2SUM-STATUS = "00"
+               READ BOAT2SUM-FILE
+                   AT END
+                       MOVE "10" TO C-BOAT2SUM-STATUS
+               END-READ
+               IF C-BOAT2SUM-STATUS = "00"
+                   MOVE BOAT2SUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(3)
+                   MOVE "YES" TO ST-RAN-SW(3)
+               END-IF
+               CLOSE BOAT2SUM-FILE
+           END-IF.
+
+
+       1040-READ-BOAT3SUM.
+           MOVE "BOAT SALES (LEVEL 2/3)" TO ST-LABEL(4).
+           MOVE "NO" TO ST-RAN-SW(4).
+           MOVE ZERO TO ST-TOTAL(4).
+           OPEN INPUT BOAT3SUM-FILE.
+           IF C-BOAT3SUM-STATUS = "00"
+               READ BOAT3SUM-FILE
+                   AT END
+                       MOVE "10" TO C-BOAT3SUM-STATUS
+               END-READ
+               IF C-BOAT3SUM-STATUS = "00"
+                   MOVE BOAT3SUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(4)
+                   MOVE "YES" TO ST-RAN-SW(4)
+               END-IF
+               CLOSE BOAT3SUM-FILE
+           END-IF.
+
+
+       1050-READ-RENTSUM.
+           MOVE "APARTMENT RENT ROLL" TO ST-LABEL(5).
+           MOVE "NO" TO ST-RAN-SW(5).
+           MOVE ZERO TO ST-TOTAL(5).
+           OPEN INPUT RENTSUM-FILE.
+           IF C-RENTSUM-STATUS = "00"
+               READ RENTSUM-FILE
+                   AT END
+                       MOVE "10" TO C-RENTSUM-STATUS
+               END-READ
+               IF C-RENTSUM-STATUS = "00"
+                   MOVE RENTSUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(5)
+                   MOVE "YES" TO ST-RAN-SW(5)
+               END-IF
+               CLOSE RENTSUM-FILE
+           END-IF.
+
+
+       1060-READ-POPSUM.
+           MOVE "POP SALES" TO ST-LABEL(6).
+           MOVE "NO" TO ST-RAN-SW(6).
+           MOVE ZERO TO ST-TOTAL(6).
+           OPEN INPUT POPSUM-FILE.
+           IF C-POPSUM-STATUS = "00"
+               READ POPSUM-FILE
+                   AT END
+                       MOVE "10" TO C-POPSUM-STATUS
+               END-READ
+               IF C-POPSUM-STATUS = "00"
+                   MOVE POPSUM-REC TO SUMMARY-REC
+                   MOVE SUM-TOTAL TO ST-TOTAL(6)
+                   MOVE "YES" TO ST-RAN-SW(6)
+               END-IF
+               CLOSE POPSUM-FILE
+           END-IF.
+
+
+       2000-PRINT-SUMMARY.
+           PERFORM 2100-PRINT-ROW
+               VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > 6.
+
+
+       2100-PRINT-ROW.
+           MOVE ST-LABEL(T-IDX) TO O-LABEL.
+           MOVE ST-TOTAL(T-IDX) TO O-TOTAL.
+           IF ST-RAN-SW(T-IDX) = "YES"
+               MOVE "COMPLETE" TO O-STATUS
+           ELSE
+               MOVE "NOT RUN" TO O-STATUS
+           END-IF.
+           WRITE PRTLINE
+               FROM SUMMARY-LINE
+                   AFTER ADVANCING 2 LINES.
+
+
+       3000-CLOSING.
+           CLOSE PRTOUT.
+
+
+       9100-HEADING.
+           COPY RPTPINC.
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-1
+                   AFTER ADVANCING 2 LINES.
