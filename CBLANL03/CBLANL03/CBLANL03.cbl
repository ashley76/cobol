@@ -1,58 +1,108 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.			CBLANL03
-	   AUTHOR.				ASHLEY LINDQUIST
-       DATE-WRITTEN.		1/8/19
-	   DATE-COMPILED.		1/9/19
-		
+       PROGRAM-ID.          CBLANL03.
+       AUTHOR.              ASHLEY LINDQUIST.
+       DATE-WRITTEN.        1/8/19.
+       DATE-COMPILED.       1/9/19.
 
       ***************************************************************
       * THIS PROGRAM IS CASE PROBLEM #3.                            *
       * ADDED LEVEL 2 CONTROL BREAK, MINOR.                         *
       * REVISED BOAT REPORT WILL BE GENERATED.                      *
+      *                                                              *
+      * 03/09/19  AL  ADDED SALESPERSON CODE AND COMMISSION RPT.    *
+      * 03/10/19  AL  ADDED EXCEPTION LISTING FOR BAD BOAT TYPES.   *
+      * 03/11/19  AL  ADDED LEVEL 3 CONTROL BREAK BY ACCESS PKG.    *
+      * 03/12/19  AL  COMPARE BOAT-TYPE TOTALS TO PRIOR PERIOD.     *
+      * 03/13/19  AL  VALIDATE ACCESSORY PACKAGE CODE ALSO.         *
+      * 03/30/19  AL  MARK BOAT-TYPE HEADING (CONTINUED) WHEN A     *
+      *               PAGE BREAK SPLITS A BOAT-TYPE GROUP.          *
+      * 04/01/19  AL  WRITE GRAND TOTAL SALES TO SUMMARY FILE FOR   *
+      *               THE CONSOLIDATED EXECUTIVE SUMMARY REPORT.    *
       ***************************************************************
-		
-		
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-
-       SELECT BOAT-MASTER
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLANL03\CBLBOAT2.DAT"
-				ORGANIZATION IS LINE SEQUENTIAL.
-				
-	   SELECT PRTOUT
-			    ASSIGN TO "C:\COBOL\PROJECTS\CBLRPT.PRT"
-				ORGANIZATION IS RECORD SEQUENTIAL.
-				
-	   DATA DIVISION.
-	   FILE SECTION.
-		    
-	   FD BOAT-MASTER
-	      LABEL RECORD IS STANDARD
-		  RECORD CONTAINS 42 CHARACTERS
-	      DATA RECORD IS I-REC.
-			
-	   01  I-REC.
-		   05  I-LAST-NAME           PIC X(15).
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BOAT-MASTER
+               ASSIGN TO CBLBOAT2
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO CBLRPT
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT PRTOUTERR
+               ASSIGN TO CBLERR
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT OPTIONAL PRIOR-TOTALS
+               ASSIGN TO CBLPRIOR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-PRIOR-STATUS.
+
+           SELECT SUMMARY-OUT
+               ASSIGN TO BOAT3SUM
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOAT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01  I-REC.
+           05  I-LAST-NAME           PIC X(15).
            05  I-STATE               PIC XX.
            05  I-BOAT-COST           PIC 9(6)V99.
            05  I-PURCHASE-YY         PIC 9(4).
            05  I-PURCHASE-MM         PIC 99.
            05  I-PURCHASE-DD         PIC 99.
            05  I-BOAT-TYPE           PIC X.
-	       05  I-ACCESS-PACKAGE      PIC 9.
+           05  I-ACCESS-PACKAGE      PIC 9.
            05  I-PREP-COST           PIC 9(5)V99.
-			
-	   FD PRTOUT
-		    LABEL RECORD IS OMITTED
-		    RECORD CONTAINS 132 CHARACTERS
-		    LINAGE IS 60 WITH FOOTING AT 55
-		    DATA RECORD IS PRTLINE.
-
-	   01 PRTLINE			       PIC X(132).
-       
-	   WORKING-STORAGE SECTION.
+           05  I-SALESPERSON         PIC X(3).
+
+       FD PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE                   PIC X(132).
+
+       FD PRTOUTERR
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE-ERR.
+
+       01 PRTLINE-ERR               PIC X(132).
+
+       FD PRIOR-TOTALS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS PRIOR-REC.
+
+       01  PRIOR-REC.
+           05  PRIOR-BOAT-TYPE     PIC X.
+           05  PRIOR-SALES         PIC 9(7)V99.
+
+       FD SUMMARY-OUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SUMMARY-REC.
+
+       01  SUMMARY-REC.
+           COPY SUMREC.
+
+       WORKING-STORAGE SECTION.
        01  WORK-AREA.
+           05  C-PKG-SALES-CTR     PIC 9(4)        VALUE 0.
+           05  C-PKG-TOTAL         PIC 9(7)V99     VALUE ZERO.
            05  C-MINOR-SALES-CTR   PIC 9(4)        VALUE 0.
            05  C-MINOR-TOTAL       PIC 9(7)V99     VALUE ZERO.
            05  C-PCTR              PIC 99          VALUE ZERO.
@@ -67,34 +117,61 @@
 
            05  H-BOAT-TYPE         PIC X.
            05  H-STATE             PIC XX.
-   
+           05  H-ACCESS-PACKAGE    PIC 9.
+
+           05  C-SLSP-TBL-CTR      PIC 99          VALUE ZERO.
+           05  C-SLSP-FOUND-IDX    PIC 99          VALUE ZERO.
+           05  SLSP-FOUND-SW       PIC XXX         VALUE "NO".
+           05  C-COMMISSION        PIC S9(7)V99    VALUE ZERO.
+
+           05  C-ERR-PCTR          PIC 99          VALUE ZERO.
+           05  C-ERR-CTR           PIC 9(4)        VALUE ZERO.
+           05  ERR-SWITCH          PIC XXX         VALUE "NO".
+
+           05  C-PRIOR-STATUS      PIC XX          VALUE "00".
+           05  MORE-PRIOR          PIC XXX         VALUE "YES".
+           05  C-PRIOR-TBL-CTR     PIC 99          VALUE ZERO.
+           05  C-PRIOR-FOUND-IDX   PIC 99          VALUE ZERO.
+           05  PRIOR-FOUND-SW      PIC XXX         VALUE "NO".
+           05  C-VARIANCE          PIC S9(10)V99   VALUE ZERO.
+
            05  MORE-RECS           PIC XXX         VALUE "YES".
-		
-	   01  I-DATE.
-	       05  I-YEAR           PIC 9(4).
-           05  I-MONTH		    PIC 99.
-	       05  I-DAY			PIC 99.
+           05  CONT-SW             PIC XXX         VALUE "NO".
+
+       01  COMMISSION-RATE         PIC V999        VALUE .050.
+
+       01  SLSP-TABLE.
+           05  SLSP-ENTRY OCCURS 20 TIMES INDEXED BY SLSP-IDX.
+               10  T-SLSP           PIC X(3).
+               10  T-SLSP-CTR       PIC 9(5).
+               10  T-SLSP-SALES     PIC S9(10)V99.
+               10  T-SLSP-COMM      PIC S9(9)V99.
+
+       01  PRIOR-TABLE.
+           05  PRIOR-ENTRY OCCURS 10 TIMES INDEXED BY PRIOR-IDX.
+               10  PR-BOAT-TYPE     PIC X.
+               10  PR-SALES         PIC S9(10)V99.
+
+       01  I-DATE.
+           05  I-YEAR           PIC 9(4).
+           05  I-MONTH          PIC 99.
+           05  I-DAY            PIC 99.
 
        01  BOAT-TYPE-LINE.
            05  FILLER           PIC X(11)   VALUE "BOAT TYPE: ".
            05  O-BOAT-TYPE      PIC X(13).
-           05  FILLER           PIC X(108)  VALUE SPACES.
-			
-	   01  COMPANY-TITLE.
-	       05  FILLER			PIC X(6)	VALUE "DATE:".
-           05  O-MONTH			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-DAY			PIC 99.
-	       05  FILLER			PIC X		VALUE "/".
-	       05  O-YEAR 			PIC 9(4).
-	       05  FILLER   		PIC X(38) 	VALUE SPACES.
-	       05  FILLER			PIC X(33)	VALUE 'LINDQUIST''S BOATS IN
-      - 									'C.'.
-	       05  FILLER			PIC X(37)	VALUE SPACES.
-	       05  FILLER			PIC X(6)	VALUE "PAGE:".
-           05  O-PCTR			PIC Z9.
-			
-	   01  COLUMN-HEADING-1.
+           05  O-CONT-NOTE      PIC X(12)   VALUE SPACES.
+           05  FILLER           PIC X(96)   VALUE SPACES.
+
+       01  COMPANY-TITLE.
+           COPY RPTDATE.
+           05  FILLER           PIC X(38)   VALUE SPACES.
+           05  FILLER           PIC X(33)   VALUE 'LINDQUIST''S BOATS IN
+      -                                     'C.'.
+           05  FILLER           PIC X(37)   VALUE SPACES.
+           COPY RPTPAGE.
+
+       01  COLUMN-HEADING-1.
            05  FILLER          PIC X(8)    VALUE 'CUSTOMER'.
            05  FILLER          PIC X(36)   VALUE SPACES.
            05  FILLER          PIC X(4)    VALUE 'BOAT'.
@@ -106,9 +183,9 @@
            05  FILLER          PIC X(4)    VALUE 'PREP'.
            05  FILLER          PIC X(17)   VALUE SPACES.
            05  FILLER          PIC X(5)    VALUE 'TOTAL'.
-         
-	   01  COLUMN-HEADING-2.
-	       05  FILLER 		   PIC X(9)	   VALUE 'LAST NAME'.
+
+       01  COLUMN-HEADING-2.
+           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
            05  FILLER          PIC X(14)   VALUE SPACES.
            05  FILLER          PIC X(5)    VALUE 'STATE'.
            05  FILLER          PIC X(16)   VALUE SPACES.
@@ -121,7 +198,6 @@
            05  FILLER          PIC X(4)    VALUE 'COST'.
            05  FILLER          PIC X(18)   VALUE SPACES.
            05  FILLER          PIC X(4)    VALUE 'COST'.
-.
 
        01  DETAIL-LINE.
            05  O-LAST-NAME         PIC X(16).
@@ -142,6 +218,16 @@
            05  FILLER              PIC X(10)       VALUE SPACES.
            05  O-TOTAL-SALES       PIC Z,ZZZ,ZZZ.99.
 
+       01  PACKAGE-SUB-LINE.
+           05  FILLER              PIC X(6)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'SUBTOTALS FOR '.
+           05  O-PKG-SUB-NAME      PIC X(15).
+           05  FILLER              PIC X(5)      VALUE SPACES.
+           05  FILLER              PIC X(15)     VALUE 'NUMBER SOLD: '.
+           05  O-PKG-SUB-CTR       PIC Z,ZZ9.
+           05  FILLER              PIC X(37)     VALUE SPACES.
+           05  O-PKG-SUB-TOTAL     PIC $$$$,$$$,$$$.99.
+
        01  MINOR-SUB-LINE.
            05  FILLER              PIC X(10)     VALUE SPACES.
            05  FILLER              PIC X(14)     VALUE 'SUBTOTALS FOR '.
@@ -157,8 +243,8 @@
        
        01  SUBTOTAL-LINE.
            05  FILLER              PIC X(10)     VALUE SPACES.
-           05  FILLER              PIC X(13)     VALUE 'SUBTOTALS FOR '.
-           05  FILLER              PIC X(14)     VALUE SPACES.
+           05  FILLER              PIC X(15)     VALUE 'SUBTOTALS FOR '.
+           05  FILLER              PIC X(12)     VALUE SPACES.
            05  O-SUB-BOAT-TYPE     PIC X(13).
            05  FILLER              PIC X(10).    
            05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
@@ -176,6 +262,53 @@
            05  FILLER              PIC X(31)     VALUE SPACES.
            05  O-GT-TOTAL          PIC $$,$$$,$$$,$$$,$$$.99.
 
+       01  COMPARISON-LINE.
+           05  FILLER              PIC X(10)     VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'PRIOR PERIOD: '.
+           05  O-PRIOR-SALES       PIC $$$,$$$,$$$.99.
+           05  FILLER              PIC X(5)      VALUE SPACES.
+           05  FILLER              PIC X(11)     VALUE 'VARIANCE: '.
+           05  O-VARIANCE          PIC +++,+++,+++,+++.99.
+
+       01  COMMISSION-HEADING-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(26)
+               VALUE 'SALESPERSON COMMISSIONS'.
+
+       01  COMMISSION-LINE.
+           05  FILLER              PIC X(23)     VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'SALESPERSON '.
+           05  O-SLSP-CODE         PIC X(3).
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(14)     VALUE 'NUMBER SOLD: '.
+           05  O-SLSP-CTR          PIC Z,ZZ9.
+           05  FILLER              PIC X(9)      VALUE SPACES.
+           05  FILLER              PIC X(12)     VALUE 'COMMISSION: '.
+           05  O-SLSP-COMM         PIC $$$,$$$.99.
+
+      *            ERROR PRINTOUT      ========>>
+       01  ERROR-TITLE.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(12)   VALUE 'ERROR REPORT'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+
+       01  ERROR-LINE.
+           05  FILLER              PIC X(12)   VALUE 'ERROR RECORD'.
+           05  FILLER              PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(17)  VALUE 'ERROR DESCRIPTION'.
+           05  FILLER              PIC X(43)   VALUE SPACES.
+
+       01  ERROR-RECORD.
+           05  O-RECORD            PIC X(45).
+           05  FILLER              PIC X       VALUE SPACES.
+           05  O-ERR-MSG           PIC X(59).
+           05  FILLER              PIC X(27)   VALUE SPACES.
+
+       01  ERROR-TOTAL.
+           05  FILLER              PIC X(13)   VALUE 'TOTAL ERRORS '.
+           05  O-ERR-CTR           PIC Z,ZZ9.
+           05  FILLER              PIC X(113)  VALUE SPACES.
+
        01  BLANK-LINE.
            05  FILLER              PIC X(132)     VALUE SPACES.
 
@@ -187,7 +320,7 @@
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS = "NO".
            PERFORM 3000-CLOSING.
-           STOP RUN.
+           GOBACK.
 
 
        1000-INIT.
@@ -199,26 +332,107 @@
 
            OPEN INPUT BOAT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT PRTOUTERR.
+           PERFORM 1200-READ-PRIOR-TOTALS.
+           PERFORM 9900-HEADING.
+           PERFORM 9600-ERR-HEADING.
+
            PERFORM 9000-READ.
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           PERFORM 1250-SKIP-INVALID
+               UNTIL ERR-SWITCH = "NO" OR MORE-RECS = "NO".
+
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            MOVE I-STATE TO H-STATE.
-           PERFORM 9900-HEADING.
-          
+           MOVE I-ACCESS-PACKAGE TO H-ACCESS-PACKAGE.
+
+       1200-READ-PRIOR-TOTALS.
+           OPEN INPUT PRIOR-TOTALS.
+           IF C-PRIOR-STATUS = "00"
+               PERFORM 1210-READ-PRIOR
+                   UNTIL MORE-PRIOR = "NO"
+               CLOSE PRIOR-TOTALS
+           END-IF.
+
+       1210-READ-PRIOR.
+           READ PRIOR-TOTALS
+               AT END
+                   MOVE "NO" TO MORE-PRIOR
+           END-READ.
+           IF MORE-PRIOR = "YES"
+               AND C-PRIOR-TBL-CTR < 10
+                   ADD 1 TO C-PRIOR-TBL-CTR
+                   MOVE PRIOR-BOAT-TYPE
+                       TO PR-BOAT-TYPE (C-PRIOR-TBL-CTR)
+                   MOVE PRIOR-SALES
+                       TO PR-SALES (C-PRIOR-TBL-CTR)
+           END-IF.
+
+       1250-SKIP-INVALID.
+           PERFORM 2250-ERROR-PRT.
+           PERFORM 9000-READ.
+           IF MORE-RECS = "YES"
+               PERFORM 2150-VALIDATION THRU 2150-EXIT
+           END-IF.
+
 
        2000-MAINLINE.
-           If H-BOAT-TYPE <> I-BOAT-TYPE
-               PERFORM 9200-MINOR-SUB
-               PERFORM 9300-SUBTOTAL
-           ELSE 
-               IF H-STATE <> I-STATE
+           PERFORM 2150-VALIDATION THRU 2150-EXIT.
+           IF ERR-SWITCH = "YES"
+               PERFORM 2250-ERROR-PRT
+           ELSE
+               IF H-BOAT-TYPE <> I-BOAT-TYPE
+                   PERFORM 9150-PACKAGE-SUB
                    PERFORM 9200-MINOR-SUB
+                   PERFORM 9300-SUBTOTAL
+               ELSE
+                   IF H-STATE <> I-STATE
+                       PERFORM 9150-PACKAGE-SUB
+                       PERFORM 9200-MINOR-SUB
+                   ELSE
+                       IF H-ACCESS-PACKAGE <> I-ACCESS-PACKAGE
+                           PERFORM 9150-PACKAGE-SUB
+                       END-IF
+                   END-IF
                END-IF
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
            END-IF.
-
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
            PERFORM 9000-READ.
 
+       2150-VALIDATION.
+           MOVE "YES" TO ERR-SWITCH.
+
+           IF I-BOAT-TYPE NOT = 'B' AND I-BOAT-TYPE NOT = 'P' AND
+              I-BOAT-TYPE NOT = 'S' AND I-BOAT-TYPE NOT = 'J' AND
+              I-BOAT-TYPE NOT = 'C' AND I-BOAT-TYPE NOT = 'R'
+               MOVE 'BOAT TYPE CODE IS OUT OF RANGE.' TO O-ERR-MSG
+               GO TO 2150-EXIT
+           END-IF.
+
+           IF I-ACCESS-PACKAGE NOT = 1 AND I-ACCESS-PACKAGE NOT = 2 AND
+              I-ACCESS-PACKAGE NOT = 3
+               MOVE 'ACCESSORY PACKAGE CODE IS OUT OF RANGE.'
+                   TO O-ERR-MSG
+               GO TO 2150-EXIT
+           END-IF.
+
+           MOVE "NO" TO ERR-SWITCH.
+
+       2150-EXIT.
+           EXIT.
+
+       2250-ERROR-PRT.
+           MOVE I-REC TO O-RECORD.
+
+           WRITE PRTLINE-ERR
+               FROM ERROR-RECORD
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9600-ERR-HEADING.
+
+           ADD 1 TO C-ERR-CTR.
+
            
        2100-CALCS.
       
@@ -253,9 +467,46 @@
            COMPUTE C-TOTAL-SALES ROUNDED = ((C-PERC * I-BOAT-COST) + 
            C-ACC-COST+ I-PREP-COST + I-BOAT-COST) * 1.06.
        
-      *    -----minor calcs
-           COMPUTE C-MINOR-SALES-CTR = C-MINOR-SALES-CTR + 1.
-           COMPUTE C-MINOR-TOTAL = C-MINOR-TOTAL + C-TOTAL-SALES.
+      *    -----package calcs
+           COMPUTE C-PKG-SALES-CTR = C-PKG-SALES-CTR + 1.
+           COMPUTE C-PKG-TOTAL = C-PKG-TOTAL + C-TOTAL-SALES.
+
+           PERFORM 9500-SLSP-ACCUM.
+
+       9500-SLSP-ACCUM.
+           COMPUTE C-COMMISSION ROUNDED = C-TOTAL-SALES *
+                                                        COMMISSION-RATE.
+
+           MOVE "NO" TO SLSP-FOUND-SW.
+           MOVE ZERO TO C-SLSP-FOUND-IDX.
+           PERFORM 9510-SLSP-LOOKUP
+               VARYING SLSP-IDX FROM 1 BY 1
+                   UNTIL SLSP-IDX > C-SLSP-TBL-CTR
+                      OR SLSP-FOUND-SW = "YES".
+
+           IF SLSP-FOUND-SW = "NO"
+               AND C-SLSP-TBL-CTR < 20
+                   ADD 1 TO C-SLSP-TBL-CTR
+                   MOVE C-SLSP-TBL-CTR TO C-SLSP-FOUND-IDX
+                   SET SLSP-IDX TO C-SLSP-TBL-CTR
+                   MOVE I-SALESPERSON TO T-SLSP (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-CTR (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-SALES (SLSP-IDX)
+                   MOVE ZERO TO T-SLSP-COMM (SLSP-IDX)
+           END-IF.
+
+           IF C-SLSP-FOUND-IDX > ZERO
+               SET SLSP-IDX TO C-SLSP-FOUND-IDX
+               ADD 1 TO T-SLSP-CTR (SLSP-IDX)
+               ADD C-TOTAL-SALES TO T-SLSP-SALES (SLSP-IDX)
+               ADD C-COMMISSION TO T-SLSP-COMM (SLSP-IDX)
+           END-IF.
+
+       9510-SLSP-LOOKUP.
+           IF T-SLSP (SLSP-IDX) = I-SALESPERSON
+               MOVE "YES" TO SLSP-FOUND-SW
+               MOVE SLSP-IDX TO C-SLSP-FOUND-IDX
+           END-IF.
 
 
        2200-OUTPUT.
@@ -275,9 +526,34 @@
                FROM DETAIL-LINE
                    AFTER ADVANCING 1 LINE
                        AT EOP
+                           MOVE "YES" TO CONT-SW
                            PERFORM 9900-HEADING.
 
 
+       9150-PACKAGE-SUB.
+
+           MOVE C-PKG-SALES-CTR TO O-PKG-SUB-CTR.
+           MOVE C-PKG-TOTAL TO O-PKG-SUB-TOTAL.
+           MOVE O-ACCESS-PACKAGE TO O-PKG-SUB-NAME.
+
+           WRITE PRTLINE
+               FROM PACKAGE-SUB-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           MOVE "YES" TO CONT-SW
+                           PERFORM 9900-HEADING.
+
+           MOVE I-ACCESS-PACKAGE TO H-ACCESS-PACKAGE.
+
+      *    ----minor calcs
+           COMPUTE C-MINOR-SALES-CTR = C-MINOR-SALES-CTR +
+                                                      C-PKG-SALES-CTR.
+           COMPUTE C-MINOR-TOTAL = C-MINOR-TOTAL + C-PKG-TOTAL.
+
+           COMPUTE C-PKG-SALES-CTR = 0.
+           COMPUTE C-PKG-TOTAL = 0.
+
+
        9200-MINOR-SUB.
 
            MOVE C-MINOR-SALES-CTR TO O-MINOR-SALES-CTR.
@@ -290,6 +566,7 @@
                FROM MINOR-SUB-LINE
                    AFTER ADVANCING 2 LINES
                        AT EOP
+                           MOVE "YES" TO CONT-SW
                            PERFORM 9900-HEADING.
            WRITE PRTLINE
                FROM BLANK-LINE
@@ -320,8 +597,23 @@
                FROM SUBTOTAL-LINE
                    AFTER ADVANCING 1 LINES
                        AT EOP
+                           MOVE "YES" TO CONT-SW
                            PERFORM 9900-HEADING.
 
+           PERFORM 9350-PRIOR-LOOKUP-INIT.
+           IF PRIOR-FOUND-SW = "YES"
+               SET PRIOR-IDX TO C-PRIOR-FOUND-IDX
+               MOVE PR-SALES (PRIOR-IDX) TO O-PRIOR-SALES
+               COMPUTE C-VARIANCE = C-SUB-TOTAL - PR-SALES (PRIOR-IDX)
+               MOVE C-VARIANCE TO O-VARIANCE
+               WRITE PRTLINE
+                   FROM COMPARISON-LINE
+                       AFTER ADVANCING 1 LINES
+                           AT EOP
+                               MOVE "YES" TO CONT-SW
+                               PERFORM 9900-HEADING
+           END-IF.
+
 
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 
@@ -340,6 +632,20 @@
            COMPUTE C-SUB-SALES-CTR = 0.
            COMPUTE C-SUB-TOTAL = 0.
 
+       9350-PRIOR-LOOKUP-INIT.
+           MOVE "NO" TO PRIOR-FOUND-SW.
+           MOVE ZERO TO C-PRIOR-FOUND-IDX.
+           PERFORM 9350-PRIOR-LOOKUP
+               VARYING PRIOR-IDX FROM 1 BY 1
+                   UNTIL PRIOR-IDX > C-PRIOR-TBL-CTR
+                      OR PRIOR-FOUND-SW = "YES".
+
+       9350-PRIOR-LOOKUP.
+           IF PR-BOAT-TYPE (PRIOR-IDX) = H-BOAT-TYPE
+               MOVE "YES" TO PRIOR-FOUND-SW
+               MOVE PRIOR-IDX TO C-PRIOR-FOUND-IDX
+           END-IF.
+
        9400-BOAT-TYPE.
 
             EVALUATE I-BOAT-TYPE
@@ -358,14 +664,53 @@
                    MOVE 'CABIN CRUISER' TO O-BOAT-TYPE
            END-EVALUATE.
           
+       3500-COMMISSION-REPORT.
+
+           WRITE PRTLINE
+               FROM COMMISSION-HEADING-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           PERFORM 9530-SLSP-PRINT
+               VARYING SLSP-IDX FROM 1 BY 1
+                   UNTIL SLSP-IDX > C-SLSP-TBL-CTR.
+
+       9530-SLSP-PRINT.
+           MOVE T-SLSP (SLSP-IDX) TO O-SLSP-CODE.
+           MOVE T-SLSP-CTR (SLSP-IDX) TO O-SLSP-CTR.
+           MOVE T-SLSP-COMM (SLSP-IDX) TO O-SLSP-COMM.
+           WRITE PRTLINE
+               FROM COMMISSION-LINE
+                   AFTER ADVANCING 1 LINE.
+
+
+       3600-ERROR-TOTAL.
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TOTAL
+                   AFTER ADVANCING 3 LINES.
+
+       3700-WRITE-SUMMARY.
+
+           OPEN OUTPUT SUMMARY-OUT.
+           MOVE "CBLANL03" TO SUM-PGM-ID.
+           MOVE C-GT-TOTAL TO SUM-TOTAL.
+           WRITE SUMMARY-REC.
+           CLOSE SUMMARY-OUT.
+
+
        3000-CLOSING.
 
+           PERFORM 9150-PACKAGE-SUB.
            PERFORM 9200-MINOR-SUB.
            PERFORM 9300-SUBTOTAL.
            PERFORM 3100-GRAND-TOTAL.
+           PERFORM 3500-COMMISSION-REPORT.
+           PERFORM 3600-ERROR-TOTAL.
+           PERFORM 3700-WRITE-SUMMARY.
 
            CLOSE BOAT-MASTER.
            CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
 
 
        3100-GRAND-TOTAL.
@@ -387,11 +732,17 @@
 
        9900-HEADING.
 
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
+           COPY RPTPINC.
 
            PERFORM 9400-BOAT-TYPE.
 
+           IF CONT-SW = "YES"
+               MOVE " (CONTINUED)" TO O-CONT-NOTE
+               MOVE "NO" TO CONT-SW
+           ELSE
+               MOVE SPACES TO O-CONT-NOTE
+           END-IF.
+
            WRITE PRTLINE
                FROM COMPANY-TITLE
                    AFTER ADVANCING PAGE.
@@ -406,3 +757,16 @@
                    AFTER ADVANCING 1 LINE.
            WRITE PRTLINE
                FROM BLANK-LINE.
+
+       9600-ERR-HEADING.
+           ADD 1 TO C-ERR-PCTR.
+           MOVE C-ERR-PCTR TO O-PCTR.
+           WRITE PRTLINE-ERR
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE-ERR
+               FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES.
